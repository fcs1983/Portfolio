@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CPFVALID.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       CONFERIR OS DOIS DIGITOS VERIFICADORES DE UM
+      *               CPF (MODULO 11), PARA USO POR QUALQUER JOB DE
+      *               ENTRADA QUE PRECISE VALIDAR UM CPF SEM REPETIR
+      *               A CRITICA COMPLETA DE CADASTRO DE CLIENTES.
+      *
+      *MODIFICACAO
+      *  09/08/2026  ROTINA EXTRAIDA DE EM0206 PARA PODER SER
+      *              CHAMADA POR OUTROS PROGRAMAS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 CPF-SOMA1          PIC 9(04) VALUE ZEROES.
+       77 CPF-SOMA2          PIC 9(04) VALUE ZEROES.
+       77 CPF-DIV1           PIC 99    VALUE ZEROES.
+       77 CPF-DIV2           PIC 99    VALUE ZEROES.
+       77 CTR1               PIC 99    VALUE 1.
+       77 CTR2               PIC 99    VALUE 10.
+       77 CPF-RESTO1         PIC 99    VALUE ZEROES.
+       77 CPF-RESTO2         PIC 99    VALUE ZEROES.
+
+       LINKAGE SECTION.
+
+       01 CPF-LK.
+           02 CPF-DIG-LK     PIC 9 OCCURS 11 TIMES.
+
+       01 CPF-VAL-LK         PIC 9.
+
+       PROCEDURE DIVISION USING CPF-LK CPF-VAL-LK.
+
+       CPFVALID-01.
+
+           PERFORM VALIDACPF.
+           GOBACK.
+
+       VALIDACPF.
+
+           MOVE ZEROES TO CPF-SOMA1.
+           MOVE ZEROES TO CPF-SOMA2.
+           MOVE 1  TO CTR1.
+           MOVE 10 TO CTR2.
+           PERFORM SOMA1 9 TIMES.
+           MOVE 1  TO CTR1.
+           MOVE 11 TO CTR2.
+           PERFORM SOMA2 10 TIMES.
+           MULTIPLY 10 BY CPF-SOMA1.
+           DIVIDE 11 INTO CPF-SOMA1 GIVING CPF-DIV1
+                                    REMAINDER CPF-RESTO1.
+           MULTIPLY 10 BY CPF-SOMA2.
+           DIVIDE 11 INTO CPF-SOMA2 GIVING CPF-DIV2
+                                    REMAINDER CPF-RESTO2.
+           IF CPF-RESTO1 IS EQUAL TO CPF-DIG-LK(10) AND CPF-RESTO2
+                                         IS EQUAL TO CPF-DIG-LK(11) THEN
+               MOVE 1 TO CPF-VAL-LK
+           ELSE
+               MOVE 0 TO CPF-VAL-LK.
+
+       SOMA1.
+           COMPUTE CPF-SOMA1 = CPF-SOMA1 + CPF-DIG-LK(CTR1) * CTR2.
+           ADD 1 TO CTR1.
+           SUBTRACT 1 FROM CTR2.
+
+       SOMA2.
+           COMPUTE CPF-SOMA2 = CPF-SOMA2 + CPF-DIG-LK(CTR1) * CTR2.
+           ADD 1 TO CTR1.
+           SUBTRACT 1 FROM CTR2.
