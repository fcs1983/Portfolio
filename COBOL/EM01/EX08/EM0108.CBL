@@ -1,113 +1,223 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      EM0108.
-       AUTHOR.          FABIO EDUARDO LEONARDO.
-       INSTALLATION.    FATEC-SP.
-       DATE-WRITTEN.    02/09/2015.
-       DATE-COMPILED.   02/09/2015.
-       SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
-      *REMARKS.         LER OS REGISTROS DE CADFUN CALCULAR O REAJUSTE
-      *                 E GRAVAR EM CADSAI.
-
-       ENVIRONMENT DIVISION.
-  
-       CONFIGURATION SECTION.
-           SOURCE-COMPUTER.  IBM-PC.
-           OBJECT-COMPUTER.  IBM-PC.
-           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CADFUN ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CADFUN
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADFUN.DAT".
-   
-       01 REG-ENT.
-           02 COD-ENT   PIC 9(05).
-           02 NOME-ENT  PIC X(20).
-           02 SAL-ENT   PIC 9(05)V99.
-       
-       FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
-
-       01 REG-SAI.
-           02 COD-SAI    PIC 9(05).
-           02 NOME-SAI   PIC X(20).
-           02 SAL-SAI    PIC 9(05)V99.
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       77 REAJUSTADO    PIC 9(05)V99 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-
-       EM01-08.
-
-           PERFORM INICIO.
-
-           PERFORM PRINCIPAL
-                   UNTIL FIM-ARQ EQUAL "SIM".
-
-               PERFORM TERMINO.
-
-           STOP RUN.
-
-       INICIO.
-
-           OPEN INPUT CADFUN
-               OUTPUT CADSAI.
-           PERFORM LEITURA.
-
-       LEITURA.
-
-           READ CADFUN AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-
-           PERFORM REAJUSTE.
-           PERFORM GRAVACAO.
-           PERFORM LEITURA.
-
-       REAJUSTE.
-
-           IF SAL-ENT IS NOT GREATER THAN 1000
-               MULTIPLY SAL-ENT BY 1,12 GIVING REAJUSTADO
-           ELSE
-               IF SAL-ENT IS GREATER THAN 1000 AND 
-                       NOT GREATER THAN 2000
-                   MULTIPLY SAL-ENT BY 1,11 GIVING REAJUSTADO
-               ELSE
-                   MULTIPLY SAL-ENT BY 1,10 GIVING REAJUSTADO.
- 
-       GRAVACAO.
-
-           MOVE COD-ENT TO COD-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-           MOVE REAJUSTADO TO SAL-SAI.
-           WRITE REG-SAI.
-
-       TERMINO.
-    
-           CLOSE CADFUN
-                 CADSAI.            
-     
-          
-
-
-
-
-
-       
- 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM0108.
+       AUTHOR.          FABIO EDUARDO LEONARDO.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    02/09/2015.
+       DATE-COMPILED.   02/09/2015.
+       SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
+      *REMARKS.         LER OS REGISTROS DE CADFUN CALCULAR O REAJUSTE
+      *                 E GRAVAR EM CADSAI. AS FAIXAS DE REAJUSTE SAO
+      *                 LIDAS DE CADFAIXA E CADA REAJUSTE E REGISTRADO
+      *                 EM CADAUD.
+      *
+      *MODIFICACAO
+      *  09/08/2026  FAIXAS DE REAJUSTE PASSAM A SER LIDAS DE CADFAIXA
+      *              AO INVES DE FICAREM FIXAS NO REAJUSTE.
+      *  09/08/2026  INCLUIDA GRAVACAO EM CADAUD DE CADA REAJUSTE
+      *              APLICADO (SALARIO ANTERIOR, PERCENTUAL E NOVO
+      *              SALARIO).
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADFUN E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADFUN
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE CADFAIXA VAZIO APOS A
+      *              CARGA DA TABELA, NOS MESMOS MOLDES DA VERIFICACAO
+      *              DE CADFUN, PARA EVITAR SUBSCRITO ZERO EM TAB-FAIXA
+      *              QUANDO NAO HA NENHUMA FAIXA CADASTRADA.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-FAIXA NA
+      *              CARGA DE CADFAIXA; JOB E ABORTADO COM RETURN-CODE
+      *              16 NO LUGAR DE ESTOURAR A TABELA DE 20 POSICOES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  IBM-PC.
+           OBJECT-COMPUTER.  IBM-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADFUN ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADFAIXA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADSAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CADAUD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT   PIC 9(05).
+           02 NOME-ENT  PIC X(20).
+           02 SAL-ENT   PIC 9(05)V99.
+
+       FD CADFAIXA
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFAIXA.DAT".
+
+       01 REG-FAIXA.
+           02 LIM-FAIXA  PIC 9(05)V99.
+           02 PCT-FAIXA  PIC 9V99.
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 COD-SAI    PIC 9(05).
+           02 NOME-SAI   PIC X(20).
+           02 SAL-SAI    PIC 9(05)V99.
+
+       FD CADAUD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAUD.DAT".
+
+       01 REG-AUD.
+           02 COD-AUD      PIC 9(05).
+           02 SAL-ANT-AUD  PIC 9(05)V99.
+           02 PCT-AUD      PIC 9V99.
+           02 SAL-NOVO-AUD PIC 9(05)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 FS-ARQ        PIC X(02) VALUE SPACES.
+       77 FIM-FAIXA     PIC X(03) VALUE "NAO".
+       77 REAJUSTADO    PIC 9(05)V99 VALUE ZEROS.
+       77 QTD-FAIXA     PIC 99    VALUE ZEROES.
+       77 IDX-FAIXA     PIC 99    VALUE ZEROES.
+       77 PCT-APLICADO  PIC 9V99  VALUE ZEROES.
+
+       01 TAB-FAIXA OCCURS 20 TIMES.
+           02 LIM-TAB       PIC 9(05)V99.
+           02 PCT-TAB       PIC 9V99.
+
+       PROCEDURE DIVISION.
+
+       EM01-08.
+
+           PERFORM INICIO.
+
+           PERFORM PRINCIPAL
+                   UNTIL FIM-ARQ EQUAL "SIM".
+
+               PERFORM TERMINO.
+
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+
+           OPEN INPUT CADFUN
+                      CADFAIXA
+               OUTPUT CADSAI
+                      CADAUD.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADFUN NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM CARGA-FAIXA.
+           IF QTD-FAIXA EQUAL ZEROES
+               DISPLAY "CADFAIXA SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADFUN SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CARGA-FAIXA.
+
+           PERFORM LEITURA-FAIXA
+               UNTIL FIM-FAIXA EQUAL "SIM".
+           CLOSE CADFAIXA.
+
+       LEITURA-FAIXA.
+
+           READ CADFAIXA AT END
+               MOVE "SIM" TO FIM-FAIXA.
+           IF FIM-FAIXA NOT EQUAL "SIM"
+               IF QTD-FAIXA GREATER THAN OR EQUAL TO 20
+                   DISPLAY "CADFAIXA EXCEDE LIMITE DE 20 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-FAIXA
+                   MOVE LIM-FAIXA TO LIM-TAB(QTD-FAIXA)
+                   MOVE PCT-FAIXA TO PCT-TAB(QTD-FAIXA)
+               END-IF.
+
+       LEITURA.
+
+           READ CADFUN AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+
+           PERFORM REAJUSTE.
+           PERFORM GRAVACAO.
+           PERFORM AUDITORIA.
+           PERFORM LEITURA.
+
+       REAJUSTE.
+
+           MOVE 1 TO IDX-FAIXA.
+           PERFORM PROXIMA-FAIXA
+               UNTIL IDX-FAIXA IS GREATER THAN QTD-FAIXA
+                  OR SAL-ENT IS NOT GREATER THAN LIM-TAB(IDX-FAIXA).
+           IF IDX-FAIXA IS GREATER THAN QTD-FAIXA
+               MOVE QTD-FAIXA TO IDX-FAIXA.
+           MOVE PCT-TAB(IDX-FAIXA) TO PCT-APLICADO.
+           MULTIPLY SAL-ENT BY PCT-TAB(IDX-FAIXA) GIVING REAJUSTADO.
+
+       PROXIMA-FAIXA.
+
+           ADD 1 TO IDX-FAIXA.
+
+       GRAVACAO.
+
+           MOVE COD-ENT TO COD-SAI.
+           MOVE NOME-ENT TO NOME-SAI.
+           MOVE REAJUSTADO TO SAL-SAI.
+           WRITE REG-SAI.
+
+       AUDITORIA.
+
+           MOVE COD-ENT TO COD-AUD.
+           MOVE SAL-ENT TO SAL-ANT-AUD.
+           MOVE PCT-APLICADO TO PCT-AUD.
+           MOVE REAJUSTADO TO SAL-NOVO-AUD.
+           WRITE REG-AUD.
+
+       TERMINO.
+
+           CLOSE CADFUN
+                 CADSAI
+                 CADAUD.            
+     
+          
+
+
+
+
+
+       
+ 
  
\ No newline at end of file
