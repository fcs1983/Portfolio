@@ -5,10 +5,25 @@
        DATE-WRITTEN.    30/08/2015.
        DATE-COMPILED.   30/08/2015.
        SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
-      *REMARKS.         LER REGISTROS DE CADCLI1 E GRAVAR EM CADCLI2.
+      *REMARKS.         LER REGISTROS DE CADCLI1 E GRAVAR EM CADCLI2,
+      *                 EXCLUINDO OS CLIENTES RELACIONADOS EM CADEXC.
+      *
+      *MODIFICACAO
+      *  09/08/2026  CONFRONTA CADCLI1 COM A LISTA DE EXCLUSOES
+      *              CADEXC (AMBOS EM ORDEM ASCENDENTE POR CODIGO)
+      *              AO INVES DE COPIAR TODOS OS REGISTROS.
+      *  09/08/2026  INCLUIDO TOTAL DE CONTROLE (QTDE + HASH DE
+      *              COD-SAI) NO FINAL DE CADCLI2.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADCLI1 E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADCLI1
+      *              AUSENTE, INACESSIVEL OU VAZIO.
 
        ENVIRONMENT DIVISION.
-       
+
        CONFIGURATION SECTION.
            SOURCE-COMPUTER.   IBM-PC.
            OBJECT-COMPUTER.   IBM-PC.
@@ -16,10 +31,14 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
+
            SELECT CADCLI1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADEXC ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
            SELECT CADCLI2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -34,6 +53,13 @@
            02 COD-ENT   PIC 9(05).
            02 NOME-ENT  PIC X(20).
 
+       FD CADEXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADEXC.DAT".
+
+       01 REG-EXC.
+           02 COD-EXC   PIC 9(05).
+
        FD CADCLI2
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADCLI2.DAT".
@@ -41,46 +67,89 @@
        01 REG-SAI.
            02 COD-SAI   PIC 9(05).
            02 NOME-SAI  PIC X(20).
-       
+
+       01 REG-TRAILER.
+           02 TIPO-TRAILER  PIC X(02).
+           02 QTDE-TRAILER  PIC 9(07).
+           02 HASH-TRAILER  PIC 9(09).
+           02 FILLER        PIC X(07).
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 FIM-EXC       PIC X(03) VALUE "NAO".
+       77 FS-ARQ        PIC X(02) VALUE SPACES.
+       77 COD-EXC-ATU   PIC 9(05) VALUE 99999.
+       77 QTDE-SAI      PIC 9(07) VALUE ZEROES.
+       77 HASH-SAI      PIC 9(09) VALUE ZEROES.
 
        PROCEDURE DIVISION.
 
        EM01-01.
-      
+
            PERFORM INICIO.
 
            PERFORM PRINCIPAL
                    UNTIL FIM-ARQ EQUAL "SIM".
 
                PERFORM TERMINO.
-           
+
+           MOVE ZEROES TO RETURN-CODE.
            STOP RUN.
 
        INICIO.
-           
+
            OPEN INPUT CADCLI1
+                      CADEXC
                OUTPUT CADCLI2.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADCLI1 NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
            PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADCLI1 SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-EXC.
 
        LEITURA.
            READ CADCLI1 AT END
                MOVE "SIM" TO FIM-ARQ.
-       
+
+       LEITURA-EXC.
+           READ CADEXC AT END
+               MOVE "SIM" TO FIM-EXC
+               MOVE 99999 TO COD-EXC-ATU.
+           IF FIM-EXC NOT EQUAL "SIM"
+               MOVE COD-EXC TO COD-EXC-ATU.
+
        PRINCIPAL.
-    
+
            PERFORM GRAVACAO.
            PERFORM LEITURA.
 
        GRAVACAO.
 
-           MOVE COD-ENT TO COD-SAI.
-           MOVE NOME-ENT TO NOME-SAI.
-           WRITE REG-SAI.
+           PERFORM LEITURA-EXC
+               UNTIL COD-EXC-ATU IS NOT LESS THAN COD-ENT.
+
+           IF COD-EXC-ATU IS NOT EQUAL TO COD-ENT
+               MOVE COD-ENT TO COD-SAI
+               MOVE NOME-ENT TO NOME-SAI
+               WRITE REG-SAI
+               ADD 1 TO QTDE-SAI
+               ADD COD-SAI TO HASH-SAI.
 
        TERMINO.
 
+           MOVE SPACES TO REG-TRAILER.
+           MOVE "TR" TO TIPO-TRAILER.
+           MOVE QTDE-SAI TO QTDE-TRAILER.
+           MOVE HASH-SAI TO HASH-TRAILER.
+           WRITE REG-TRAILER.
+
            CLOSE CADCLI1
-                 CADCLI2.        
\ No newline at end of file
+                 CADEXC
+                 CADCLI2.        
