@@ -1,95 +1,148 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      EM0106.
-       AUTHOR.          FABIO EDUARDO LEONARDO.
-       INSTALLATION.    FATEC-SP.
-       DATE-WRITTEN.    02/09/2015.
-       DATE-COMPILED.   02/09/2015.
-       SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
-      *REMARKS.         LER OS REGISTROS DE CADENT E GRAVAR EM CADSAI
-      *                 OS REGISTROS QUE TIVEREM SALARIO BRUTO MAIOR
-      *                 QUE R$3.000,00.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-           SOURCE-COMPUTER.  IBM-PC.
-           OBJECT-COMPUTER.  IBM-PC.
-           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CADENT ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CADENT
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADENT.DAT".
-
-       01 REG-ENT.
-           02 MAT-ENT   PIC 9(05).
-           02 NOME-ENT  PIC X(30).
-           02 SAL-ENT   PIC 9(05)V99.
-
-       FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
-
-       01 REG-SAI.
-           02 MAT-SAI   PIC 9(05).
-           02 NOME-SAI  PIC X(30).
-           02 SAL-SAI   PIC 9(05)V99.
-      
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ       PIC X(03) VALUE  "NAO".
-       
-       PROCEDURE DIVISION.
-
-       EM01-05.
-
-           PERFORM INICIO.
-           
-           PERFORM PRINCIPAL
-                   UNTIL FIM-ARQ EQUAL "SIM".
-
-           PERFORM TERMINO.
-   
-           STOP RUN.
-
-       INICIO.
-
-           OPEN INPUT CADENT 
-               OUTPUT CADSAI.
-           PERFORM LEITURA.
-
-       LEITURA.
- 
-           READ CADENT AT END
-               MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-
-           PERFORM GRAVACAO.
-           PERFORM LEITURA.
-
-       GRAVACAO.
-
-           IF SAL-ENT IS GREATER THAN 3000
-               MOVE MAT-ENT TO MAT-SAI
-               MOVE NOME-ENT TO NOME-SAI
-               MOVE SAL-ENT TO SAL-SAI
-               WRITE REG-SAI.
-
-       TERMINO.
-
-           CLOSE CADENT
-                 CADSAI. 
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM0106.
+       AUTHOR.          FABIO EDUARDO LEONARDO.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    02/09/2015.
+       DATE-COMPILED.   02/09/2015.
+       SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
+      *REMARKS.         LER OS REGISTROS DE CADENT E GRAVAR EM CADSAI
+      *                 OS REGISTROS QUE TIVEREM SALARIO BRUTO MAIOR
+      *                 QUE R$3.000,00.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADENT E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADENT
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  CADENT PASSA A TRAZER A DATA DE ADMISSAO
+      *              (ADMI-ENT). CALCULADO O TEMPO DE SERVICO EM DIAS
+      *              (BASE COMERCIAL 30/360) E GRAVADO EM FLAG-SAI:
+      *              "PROBATORIO" COM MENOS DE 90 DIAS, "SENIOR" COM
+      *              5 ANOS OU MAIS, EM BRANCO NOS DEMAIS CASOS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  IBM-PC.
+           OBJECT-COMPUTER.  IBM-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADSAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+
+       01 REG-ENT.
+           02 MAT-ENT   PIC 9(05).
+           02 NOME-ENT  PIC X(30).
+           02 SAL-ENT   PIC 9(05)V99.
+           02 ADMI-ENT.
+               03 DD-ADM    PIC 9(02).
+               03 MM-ADM    PIC 9(02).
+               03 AA-ADM    PIC 9(04).
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 MAT-SAI   PIC 9(05).
+           02 NOME-SAI  PIC X(30).
+           02 SAL-SAI   PIC 9(05)V99.
+           02 FLAG-SAI  PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ       PIC X(03) VALUE  "NAO".
+       77 FS-ARQ        PIC X(02) VALUE SPACES.
+       77 DIAS-SERVICO  PIC S9(06) VALUE ZEROES.
+
+       01 DATA-SIS.
+           03 ANO-SIS       PIC 9(04) VALUE ZEROES.
+           03 MES-SIS       PIC 9(02) VALUE ZEROES.
+           03 DIA-SIS       PIC 9(02) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       EM01-05.
+
+           PERFORM INICIO.
+           
+           PERFORM PRINCIPAL
+                   UNTIL FIM-ARQ EQUAL "SIM".
+
+           PERFORM TERMINO.
+   
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+           OPEN INPUT CADENT
+               OUTPUT CADSAI.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADENT NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADENT SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA.
+ 
+           READ CADENT AT END
+               MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+
+           PERFORM GRAVACAO.
+           PERFORM LEITURA.
+
+       GRAVACAO.
+
+           IF SAL-ENT IS GREATER THAN 3000
+               MOVE MAT-ENT TO MAT-SAI
+               MOVE NOME-ENT TO NOME-SAI
+               MOVE SAL-ENT TO SAL-SAI
+               PERFORM CALCULA-FLAG
+               WRITE REG-SAI.
+
+       CALCULA-FLAG.
+
+           COMPUTE DIAS-SERVICO =
+               (ANO-SIS - AA-ADM) * 360 +
+               (MES-SIS - MM-ADM) * 30 +
+               (DIA-SIS - DD-ADM).
+           IF DIAS-SERVICO IS LESS THAN 90
+               MOVE "PROBATORIO" TO FLAG-SAI
+           ELSE
+               IF DIAS-SERVICO IS GREATER THAN OR EQUAL TO 1800
+                   MOVE "SENIOR" TO FLAG-SAI
+               ELSE
+                   MOVE SPACES TO FLAG-SAI.
+
+       TERMINO.
+
+           CLOSE CADENT
+                 CADSAI. 
+
         
\ No newline at end of file
