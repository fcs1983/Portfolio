@@ -1,109 +1,185 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.      EM0103.
-       AUTHOR.          FABIO EDUARDO LEONARDO.
-       INSTALLATION.    FATEC-SP.
-       DATE-WRITTEN.    30/08/2015.
-       DATE-COMPILED.   30/08/2015.
-       SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
-      *REMARKS.         LER OS REGISTROS DE CADALU, CALCULAR A MEDIA E
-      *                 GRAVAR EM CADATU CONFORM LAYOUT.
-       
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-           SOURCE-COMPUTER.  IBM-PC.
-           OBJECT-COMPUTER.  IBM-PC.
-           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT CADALU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-    
-           SELECT CADATU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-  
-       FD CADALU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADALU.DAT".
-
-       01 REG-ENT.
-           02 NUM-ENT        PIC 9(05).
-           02 NOME           PIC X(20).
-           02 NOTA1          PIC 99V99.
-           02 NOTA2          PIC 99V99.
-           02 NOTA3          PIC 99V99.
-
-       FD CADATU
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
-
-       01 REG-SAI.
-           02 NUM-SAI        PIC 9(05).
-           02 MEDIA          PIC 99V99.
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-       77 SOMA               PIC 9(02) VALUE ZEROS.
-       
-       PROCEDURE DIVISION.
-
-       EM01-03.
-
-           PERFORM INICIO.
-
-           PERFORM PRINCIPAL
-                   UNTIL FIM-ARQ EQUAL "SIM".
- 
-               PERFORM TERMINO.
-
-           STOP RUN.
-
-       INICIO.
-
-           OPEN INPUT  CADALU
-                OUTPUT CADATU.
-           PERFORM LEITURA.
-
-       LEITURA.
-
-           READ CADALU AT END
-               MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-
-           PERFORM GRAVACAO.
-           PERFORM LEITURA.
-
-       GRAVACAO.
-
-           MOVE NUM-ENT TO NUM-SAI.
-           ADD NOTA1 NOTA2 NOTA3 GIVING SOMA.
-           DIVIDE SOMA BY 3 GIVING MEDIA.
-           WRITE REG-SAI.
-
-       TERMINO.
-
-           CLOSE CADALU
-                 CADATU.
-       
-
-
-
-
- 
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EM0103.
+       AUTHOR.          FABIO EDUARDO LEONARDO.
+       INSTALLATION.    FATEC-SP.
+       DATE-WRITTEN.    30/08/2015.
+       DATE-COMPILED.   30/08/2015.
+       SECURITY.        MODIFICACAO SOMENTE COM AUTORIZACAO.
+      *REMARKS.         LER OS REGISTROS DE CADALU, CALCULAR A MEDIA E
+      *                 GRAVAR EM CADATU CONFORM LAYOUT.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADALU E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADALU
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA CRITICA DE FAIXA (0 A 10) EM NOTA1,
+      *              NOTA2 E NOTA3 ANTES DO CALCULO DA MEDIA. REGISTRO
+      *              COM NOTA FORA DA FAIXA E DESVIADO PARA A LISTAGEM
+      *              DE EXCECOES (RELEXC.DAT) E NAO ENTRA NA MEDIA NEM
+      *              E GRAVADO EM CADATU. RETURN-CODE PASSA A 4 QUANDO
+      *              HOUVE PELO MENOS UM DESVIO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  IBM-PC.
+           OBJECT-COMPUTER.  IBM-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADATU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+  
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-ENT.
+           02 NUM-ENT        PIC 9(05).
+           02 NOME           PIC X(20).
+           02 NOTA1          PIC 99V99.
+           02 NOTA2          PIC 99V99.
+           02 NOTA3          PIC 99V99.
+
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+
+       01 REG-SAI.
+           02 NUM-SAI        PIC 9(05).
+           02 MEDIA          PIC 99V99.
+
+       FD RELEXC
+           LABEL RECORD IS OMITTED.
+
+       01 REG-EXC             PIC X(86).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 SOMA               PIC 9(02) VALUE ZEROS.
+       77 NOTA-VAL            PIC 9     VALUE ZEROES.
+       77 CT-EXC              PIC 9(05) VALUE ZEROES.
+
+       01 DETALHE-EXC.
+           02 FILLER         PIC X(10) VALUE "MATRICULA:".
+           02 NUM-EXC        PIC ZZZZ9.
+           02 FILLER         PIC X(08) VALUE " NOTA1: ".
+           02 NOTA1-EXC      PIC Z9,99.
+           02 FILLER         PIC X(08) VALUE " NOTA2: ".
+           02 NOTA2-EXC      PIC Z9,99.
+           02 FILLER         PIC X(08) VALUE " NOTA3: ".
+           02 NOTA3-EXC      PIC Z9,99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 MOTIVO-EXC     PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       EM01-03.
+
+           PERFORM INICIO.
+
+           PERFORM PRINCIPAL
+                   UNTIL FIM-ARQ EQUAL "SIM".
+
+               PERFORM TERMINO.
+
+           IF CT-EXC IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+
+           OPEN INPUT  CADALU
+                OUTPUT CADATU
+                OUTPUT RELEXC.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADALU NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADALU SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA.
+
+           READ CADALU AT END
+               MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+
+           PERFORM GRAVACAO.
+           PERFORM LEITURA.
+
+       GRAVACAO.
+
+           PERFORM VALIDA-NOTAS.
+           IF NOTA-VAL EQUAL 1
+               MOVE NUM-ENT TO NUM-SAI
+               ADD NOTA1 NOTA2 NOTA3 GIVING SOMA
+               DIVIDE SOMA BY 3 GIVING MEDIA
+               WRITE REG-SAI
+           ELSE
+               PERFORM GRAVA-EXCECAO.
+
+       VALIDA-NOTAS.
+
+           MOVE 1 TO NOTA-VAL.
+           IF NOTA1 IS GREATER THAN 10
+               OR NOTA2 IS GREATER THAN 10
+               OR NOTA3 IS GREATER THAN 10
+               MOVE ZEROES TO NOTA-VAL.
+
+       GRAVA-EXCECAO.
+
+           ADD 1 TO CT-EXC.
+           MOVE NUM-ENT TO NUM-EXC.
+           MOVE NOTA1 TO NOTA1-EXC.
+           MOVE NOTA2 TO NOTA2-EXC.
+           MOVE NOTA3 TO NOTA3-EXC.
+           MOVE "NOTA FORA DA FAIXA DE 0 A 10" TO MOTIVO-EXC.
+           WRITE REG-EXC FROM DETALHE-EXC.
+
+       TERMINO.
+
+           CLOSE CADALU
+                 CADATU
+                 RELEXC.
+       
+
+
+
+
+ 
+
+
+
+
+
+
+
+
+
          
\ No newline at end of file
