@@ -5,8 +5,49 @@
        DATE-WRITTEN.  13/10/2015.
        DATE-COMPILED. 13/10/2015.
        SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER OS REGISTROS E CADCLI CRITICA-LOS 
+      *REMARKS.       LER OS REGISTROS E CADCLI CRITICA-LOS
       *               MEDIANTE AS CONDICOES DADAS.
+      *
+      *MODIFICACAO
+      *  09/08/2026  VALIDACAO DE CPF EXTRAIDA PARA O SUBPROGRAMA
+      *              CPFVALID, REUTILIZAVEL POR OUTROS JOBS DE
+      *              ENTRADA.
+      *  09/08/2026  LISTA DE ESTADOS VALIDOS PASSA A SER LIDA DE
+      *              CADESTADO AO INVES DE UM 88-LEVEL FIXO.
+      *  09/08/2026  RELOCOR PASSA A SER GERADO POR MOTIVO DE
+      *              REJEICAO, COM SUBTOTAL POR MOTIVO E TOTAL GERAL,
+      *              ATRAVES DE UM SORT DAS EXCECOES POR TIPO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADCLI E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO QUANDO NENHUM
+      *              REGISTRO FOI REJEITADO, 4 QUANDO HOUVE REJEICOES
+      *              EM RELOCOR, 16 QUANDO O JOB E ABORTADO POR CADCLI
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  CADA REJEICAO GRAVADA EM RELOCOR PASSA TAMBEM A
+      *              SER GRAVADA NO LOG COMUM DE EXCECOES (EXCLOG.DAT).
+      *  09/08/2026  VALIDAEMAIL PASSA A EXIGIR "@" E "." NO VALOR,
+      *              ALEM DE NAO BRANCO, COM MENSAGEM PROPRIA "EMAIL
+      *              EM FORMATO INVALIDO" PARA O CASO DE FORMATO.
+      *  09/08/2026  INCLUIDA VALIDATELEFONE, NOS MOLDES DE
+      *              VALIDAESTADO, CONFERINDO O DDD (2 PRIMEIROS
+      *              DIGITOS DE TELEFONE-ENT) CONTRA A TABELA DE DDDS
+      *              VALIDOS LIDA DE CADDDD.
+      *  09/08/2026  PASSA A GRAVAR UM REGISTRO DE ESTATISTICAS DE
+      *              EXECUCAO (RUNSTAT.DAT) AO FINAL, COM TOTAIS DE
+      *              LIDOS/GRAVADOS/REJEITADOS, PARA O RESUMO
+      *              CONSOLIDADO DE OPERACAO (EM0405).
+      *  09/08/2026  CADOK PASSA A SER ABERTO EM EXTEND (ACUMULANDO OS
+      *              CLIENTES APROVADOS DE CADA EXECUCAO, COM FALLBACK
+      *              PARA OUTPUT NA PRIMEIRA EXECUCAO, QUANDO O
+      *              ARQUIVO AINDA NAO EXISTE), NO LUGAR DE SER
+      *              TRUNCADO A CADA RODADA, PARA QUE O ARQUIVAMENTO
+      *              PERIODICO (EM0210) TENHA DE FATO O QUE ARQUIVAR.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-ESTADO E
+      *              TAB-DDD NA CARGA DE CADESTADO/CADDDD; JOB E
+      *              ABORTADO COM RETURN-CODE 16 NO LUGAR DE ESTOURAR
+      *              AS TABELAS DE 40/99 POSICOES.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -17,35 +58,62 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADESTADO ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
- 
-           SELECT CADOK ASSIGN TO DISK
+
+           SELECT CADDDD ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CADOK ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OK.
+
+           SELECT WORKEXC ASSIGN TO DISK.
+
            SELECT RELOCOR ASSIGN TO DISK.
 
+           SELECT EXCLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCLOG.
+
+           SELECT RUNSTAT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNSTAT.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD CADCLI
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADCLI.DAT".  
-       
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+
        01 REGCLI.
            02 CODIGO-ENT     PIC X(03).
            02 CPF-ENT1.
                03 CPF-ENT        PIC 9 OCCURS 11 TIMES.
            02 NOME-ENT       PIC X(30).
            02 ESTADO-ENT     PIC X(02).
-               88 ESTADO-VALIDO        VALUE "AC" "AL" "AP" "AM" "BA"
-                  "CE" "DF" "ES" "GO" "MA" "MT" "MS" "MG" "PA" "PB"
-                  "PR" "PE" "PI" "RJ" "RN" "RS" "RO" "RR" "SC" "SP" 
-                  "SE" "TO". 
-                                         
            02 CIDADE-ENT     PIC X(30).
            02 EMAIL-ENT      PIC X(30).
            02 TELEFONE-ENT   PIC 9(10).
 
+       FD CADESTADO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADESTADO.DAT".
+
+       01 REG-ESTADO.
+           02 ESTADO-REF     PIC X(02).
+
+       FD CADDDD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADDDD.DAT".
+
+       01 REG-DDD.
+           02 DDD-REF        PIC 9(02).
+
        FD CADOK
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADOK.DAT".
@@ -58,28 +126,56 @@
            02 EMAIL-SAI      PIC X(30).
            02 TELEFONE-SAI   PIC 9(10).
 
+       SD WORKEXC.
+
+       01 REG-EXC.
+           02 TIPO-EXC       PIC 9.
+           02 CODIGO-EXC     PIC X(03).
+           02 MSG-EXC        PIC X(30).
+
        FD RELOCOR
-           LABEL RECORD IS OMMITED.
+           LABEL RECORD IS OMITTED.
 
        01 REL-SAI            PIC X(80).
 
+       COPY EXCLOG.
+
+       COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 FS-OK              PIC X(02) VALUE SPACES.
+       77 FS-EXCLOG          PIC X(02) VALUE SPACES.
+       77 FS-RUNSTAT         PIC X(02) VALUE SPACES.
+       77 CT-LIDOS           PIC 9(05) VALUE ZEROES.
+       77 CT-GRAVADOS        PIC 9(05) VALUE ZEROES.
+       77 FIM-ESTADO         PIC X(03) VALUE "NAO".
+       77 QTD-ESTADO         PIC 99    VALUE ZEROES.
+       77 IDX-ESTADO         PIC 99    VALUE ZEROES.
+       77 FIM-DDD            PIC X(03) VALUE "NAO".
+       77 QTD-DDD            PIC 99    VALUE ZEROES.
+       77 IDX-DDD            PIC 99    VALUE ZEROES.
+       77 DDD-ENT            PIC 9(02) VALUE ZEROES.
        77 CT-LIN             PIC 9(02) VALUE 40.
-       77 CPF-SOMA1          PIC 9(04) VALUE ZEROES.
-       77 CPF-SOMA2          PIC 9(04) VALUE ZEROES.
-       77 CPF-DIV1           PIC 99    VALUE ZEROES.
-       77 CPF-DIV2           PIC 99    VALUE ZEROES.
-       77 CTR1               PIC 99    VALUE 1.
-       77 CTR2               PIC 99    VALUE 10.
-       77 CPF-RESTO1         PIC 99    VALUE ZEROES.
-       77 CPF-RESTO2         PIC 99    VALUE ZEROES. 
        77 CPF-VAL            PIC 9     VALUE ZEROES.
        77 NOME-VAL           PIC 9     VALUE ZEROES.
        77 ESTADO-VAL         PIC 9     VALUE ZEROES.
        77 CIDADE-VAL         PIC 9     VALUE ZEROES.
        77 EMAIL-VAL          PIC 9     VALUE ZEROES.
+       77 EMAIL-MOTIVO       PIC 9     VALUE ZEROES.
+       77 TELEFONE-VAL       PIC 9     VALUE ZEROES.
+       77 CT-ARROBA          PIC 9(02) VALUE ZEROES.
+       77 CT-PONTO           PIC 9(02) VALUE ZEROES.
+       77 CT-MOTIVO          PIC 9(05) VALUE ZEROES.
+       77 CT-GERAL           PIC 9(05) VALUE ZEROES.
+       77 TIPO-ATU           PIC 9     VALUE ZEROES.
+       77 FIM-SORT           PIC X(03) VALUE "NAO".
+
+       01 TAB-ESTADO PIC X(02) OCCURS 40 TIMES.
+
+       01 TAB-DDD    PIC 9(02) OCCURS 99 TIMES.
 
        01 CAB-01.
            02 FILLER         PIC X(32) VALUE SPACES.
@@ -111,27 +207,105 @@
            02 MSGINVALIDO    PIC X(30).
            02 FILLER         PIC X(25) VALUE SPACES.
 
+       01 LINHA-TOTAL.
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 FILLER         PIC X(19) VALUE "TOTAL DESTE MOTIVO:".
+           02 TOTAL-LIN      PIC ZZ.ZZ9.
+           02 FILLER         PIC X(44) VALUE SPACES.
+
+       01 LINHA-GERAL.
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 FILLER         PIC X(19) VALUE "TOTAL GERAL:       ".
+           02 GERAL-LIN      PIC ZZ.ZZ9.
+           02 FILLER         PIC X(44) VALUE SPACES.
+
        PROCEDURE DIVISION.
- 
+
        EM02-06.
+           SORT WORKEXC
+               ASCENDING KEY TIPO-EXC
+               INPUT PROCEDURE ROT-ENTRADA
+               OUTPUT PROCEDURE ROT-SAIDA.
+           IF CT-GERAL IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ROT-ENTRADA.
            PERFORM INICIO.
            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
            PERFORM FIM.
-           STOP RUN.
 
        INICIO.
            OPEN INPUT  CADCLI
-                OUTPUT CADOK
-                OUTPUT RELOCOR.
+                       CADESTADO
+                       CADDDD
+                EXTEND CADOK.
+           IF FS-OK EQUAL "35"
+               CLOSE CADOK
+               OPEN OUTPUT CADOK.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADCLI NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM CARGA-ESTADO.
+           PERFORM CARGA-DDD.
            PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADCLI SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CARGA-ESTADO.
+           PERFORM LEITURA-ESTADO
+               UNTIL FIM-ESTADO EQUAL "SIM".
+           CLOSE CADESTADO.
+
+       LEITURA-ESTADO.
+           READ CADESTADO AT END
+               MOVE "SIM" TO FIM-ESTADO.
+           IF FIM-ESTADO NOT EQUAL "SIM"
+               IF QTD-ESTADO GREATER THAN OR EQUAL TO 40
+                   DISPLAY "CADESTADO EXCEDE LIMITE DE 40 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-ESTADO
+                   MOVE ESTADO-REF TO TAB-ESTADO(QTD-ESTADO)
+               END-IF.
+
+       CARGA-DDD.
+           PERFORM LEITURA-DDD
+               UNTIL FIM-DDD EQUAL "SIM".
+           CLOSE CADDDD.
+
+       LEITURA-DDD.
+           READ CADDDD AT END
+               MOVE "SIM" TO FIM-DDD.
+           IF FIM-DDD NOT EQUAL "SIM"
+               IF QTD-DDD GREATER THAN OR EQUAL TO 99
+                   DISPLAY "CADDDD EXCEDE LIMITE DE 99 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-DDD
+                   MOVE DDD-REF TO TAB-DDD(QTD-DDD)
+               END-IF.
 
        LEITURA.
            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               ADD 1 TO CT-LIDOS.
 
        PRINCIPAL.
            PERFORM VALIDACAO.
-           IF CPF-VAL = 1 AND NOME-VAL = 1 AND ESTADO-VAL = 1 AND 
-                          CIDADE-VAL = 1 AND EMAIL-VAL = 1
+           IF CPF-VAL = 1 AND NOME-VAL = 1 AND ESTADO-VAL = 1 AND
+                          CIDADE-VAL = 1 AND EMAIL-VAL = 1 AND
+                          TELEFONE-VAL = 1
                PERFORM GRAVACAO
            ELSE
                PERFORM IMPRESSAO.
@@ -143,35 +317,11 @@
            PERFORM VALIDAESTADO.
            PERFORM VALIDACIDADE.
            PERFORM VALIDAEMAIL.
+           PERFORM VALIDATELEFONE.
 
        VALIDACPF.
-           PERFORM SOMA1 9 TIMES.
-           MOVE 1  TO CTR1.
-           MOVE 11 TO CTR2.
-           PERFORM SOMA2 10 TIMES.
-           MULTIPLY 10 BY CPF-SOMA1.
-           DIVIDE 11 INTO CPF-SOMA1 GIVING CPF-DIV1 
-                                    REMAINDER CPF-RESTO1.
-           MULTIPLY 10 BY CPF-SOMA2.
-           DIVIDE 11 INTO CPF-SOMA2 GIVING CPF-DIV2 
-                                    REMAINDER CPF-RESTO2.
-           IF CPF-RESTO1 IS EQUAL TO CPF-ENT(10) AND CPF-RESTO2 
-                                         IS EQUAL TO CPF-ENT(11) THEN
-               MOVE 1 TO CPF-VAL
-           ELSE
-               MOVE 0 TO CPF-VAL.
+           CALL "CPFVALID" USING CPF-ENT1 CPF-VAL.
 
-                    
-       SOMA1.
-           COMPUTE CPF-SOMA1 = CPF-SOMA1 + CPF-ENT(CTR1) * CTR2.
-           ADD 1 TO CTR1.
-           SUBTRACT 1 FROM CTR2.
-        
-       SOMA2.
-           COMPUTE CPF-SOMA2 = CPF-SOMA2 + CPF-ENT(CTR1) * CTR2.
-           ADD 1 TO CTR1.
-           SUBTRACT 1 FROM CTR2. 
-                   
        VALIDANOME.
            IF NOME-ENT IS NOT EQUAL TO SPACES
                MOVE 1 TO NOME-VAL
@@ -179,10 +329,16 @@
                MOVE 0 TO NOME-VAL.
 
        VALIDAESTADO.
-           IF ESTADO-VALIDO
-               MOVE 1 TO ESTADO-VAL
-           ELSE
-               MOVE 0 TO ESTADO-VAL.
+           MOVE 0 TO ESTADO-VAL.
+           MOVE 1 TO IDX-ESTADO.
+           PERFORM TESTA-ESTADO
+               UNTIL IDX-ESTADO IS GREATER THAN QTD-ESTADO
+                  OR ESTADO-VAL EQUAL 1.
+
+       TESTA-ESTADO.
+           IF ESTADO-ENT IS EQUAL TO TAB-ESTADO(IDX-ESTADO)
+               MOVE 1 TO ESTADO-VAL.
+           ADD 1 TO IDX-ESTADO.
 
        VALIDACIDADE.
            IF CIDADE-ENT IS NOT EQUAL TO SPACES
@@ -191,10 +347,36 @@
                MOVE 0 TO CIDADE-VAL.
 
        VALIDAEMAIL.
-           IF EMAIL-ENT IS NOT EQUAL TO SPACES
+           MOVE ZEROES TO EMAIL-MOTIVO.
+           IF EMAIL-ENT IS EQUAL TO SPACES
+               MOVE 0 TO EMAIL-VAL
+               MOVE 1 TO EMAIL-MOTIVO
+           ELSE
+               PERFORM VALIDAEMAIL-FORMATO.
+
+       VALIDAEMAIL-FORMATO.
+           MOVE ZEROES TO CT-ARROBA CT-PONTO.
+           INSPECT EMAIL-ENT TALLYING CT-ARROBA FOR ALL "@".
+           INSPECT EMAIL-ENT TALLYING CT-PONTO FOR ALL ".".
+           IF CT-ARROBA IS GREATER THAN ZEROES AND
+              CT-PONTO IS GREATER THAN ZEROES
                MOVE 1 TO EMAIL-VAL
            ELSE
-               MOVE 0 TO EMAIL-VAL.           
+               MOVE 0 TO EMAIL-VAL
+               MOVE 2 TO EMAIL-MOTIVO.
+
+       VALIDATELEFONE.
+           MOVE 0 TO TELEFONE-VAL.
+           MOVE TELEFONE-ENT(1:2) TO DDD-ENT.
+           MOVE 1 TO IDX-DDD.
+           PERFORM TESTA-DDD
+               UNTIL IDX-DDD IS GREATER THAN QTD-DDD
+                  OR TELEFONE-VAL EQUAL 1.
+
+       TESTA-DDD.
+           IF DDD-ENT IS EQUAL TO TAB-DDD(IDX-DDD)
+               MOVE 1 TO TELEFONE-VAL.
+           ADD 1 TO IDX-DDD.
 
        GRAVACAO.
            MOVE CPF-ENT1 TO CPF-SAI.
@@ -204,61 +386,120 @@
            MOVE EMAIL-ENT TO EMAIL-SAI.
            MOVE TELEFONE-ENT TO TELEFONE-SAI.
            WRITE REGOK.
+           ADD 1 TO CT-GRAVADOS.
 
        IMPRESSAO.
-           IF CT-LIN IS GREATER THAN 39
-               PERFORM CABECALHO.
-           PERFORM IMPDET.
-
-       CABECALHO.
-           MOVE SPACES TO REL-SAI.
-           WRITE REL-SAI AFTER ADVANCING PAGE.
-           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 2 LINES.
-           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 2 LINES.
-           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 1 LINE.
-           MOVE ZEROES TO CT-LIN.
-
-       IMPDET.
            IF CPF-VAL = 0
-               MOVE CODIGO-ENT TO CODIGO
-               MOVE "CPF INVALIDO" TO MSGINVALIDO
-               WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+               MOVE 1 TO TIPO-EXC
+               MOVE CODIGO-ENT TO CODIGO-EXC
+               MOVE "CPF INVALIDO" TO MSG-EXC
+               RELEASE REG-EXC.
            IF NOME-VAL = 0
-               IF CODIGO IS EQUAL TO SPACES
-                   MOVE CODIGO-ENT TO CODIGO
-               ELSE
-                   MOVE SPACES TO CODIGO
-               MOVE "NOME NAO INFORMADO" TO MSGINVALIDO
-               WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+               MOVE 2 TO TIPO-EXC
+               MOVE CODIGO-ENT TO CODIGO-EXC
+               MOVE "NOME NAO INFORMADO" TO MSG-EXC
+               RELEASE REG-EXC.
            IF ESTADO-VAL = 0
-               IF CODIGO IS EQUAL TO SPACES
-                   MOVE CODIGO-ENT TO CODIGO
-               ELSE
-                   MOVE SPACES TO CODIGO
-               MOVE "ESTADO INVALIDO" TO MSGINVALIDO
-               WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+               MOVE 3 TO TIPO-EXC
+               MOVE CODIGO-ENT TO CODIGO-EXC
+               MOVE "ESTADO INVALIDO" TO MSG-EXC
+               RELEASE REG-EXC.
            IF CIDADE-VAL = 0
-               IF CODIGO IS EQUAL TO SPACES
-                   MOVE CODIGO-ENT TO CODIGO
-               ELSE
-                   MOVE SPACES TO CODIGO
-               MOVE "CIDADE NAO INFORMADA" TO MSGINVALIDO
-               WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+               MOVE 4 TO TIPO-EXC
+               MOVE CODIGO-ENT TO CODIGO-EXC
+               MOVE "CIDADE NAO INFORMADA" TO MSG-EXC
+               RELEASE REG-EXC.
            IF EMAIL-VAL = 0
-               IF CODIGO IS EQUAL TO SPACES
-                   MOVE CODIGO-ENT TO CODIGO
+               MOVE CODIGO-ENT TO CODIGO-EXC
+               IF EMAIL-MOTIVO EQUAL 2
+                   MOVE 6 TO TIPO-EXC
+                   MOVE "EMAIL EM FORMATO INVALIDO" TO MSG-EXC
                ELSE
-                   MOVE SPACES TO CODIGO
-               MOVE "EMAIL SEM DESCRICAO" TO MSGINVALIDO
-               WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CT-LIN.
+                   MOVE 5 TO TIPO-EXC
+                   MOVE "EMAIL SEM DESCRICAO" TO MSG-EXC
+               END-IF
+               RELEASE REG-EXC.
+           IF TELEFONE-VAL = 0
+               MOVE 7 TO TIPO-EXC
+               MOVE CODIGO-ENT TO CODIGO-EXC
+               MOVE "TELEFONE COM DDD INVALIDO" TO MSG-EXC
+               RELEASE REG-EXC.
 
        FIM.
            CLOSE CADCLI
-                 CADOK
-                 RELOCOR.
+                 CADOK.
+
+       ROT-SAIDA.
+           OPEN OUTPUT RELOCOR
+                EXTEND EXCLOG
+                EXTEND RUNSTAT.
+           IF FS-EXCLOG EQUAL "35"
+               CLOSE EXCLOG
+               OPEN OUTPUT EXCLOG.
+           IF FS-RUNSTAT EQUAL "35"
+               CLOSE RUNSTAT
+               OPEN OUTPUT RUNSTAT.
+           MOVE ZEROES TO CT-GERAL.
+           PERFORM RETORNA-EXC UNTIL FIM-SORT EQUAL "SIM".
+           IF TIPO-ATU IS NOT EQUAL TO ZEROES
+               PERFORM TOTAL-MOTIVO.
+           MOVE CT-GERAL TO GERAL-LIN.
+           WRITE REL-SAI FROM LINHA-GERAL AFTER ADVANCING 2 LINES.
+           PERFORM GRAVA-RUNSTAT.
+           CLOSE RELOCOR
+                 EXCLOG
+                 RUNSTAT.
+
+       RETORNA-EXC.
+           RETURN WORKEXC AT END MOVE "SIM" TO FIM-SORT.
+           IF FIM-SORT NOT EQUAL "SIM"
+               PERFORM TRATA-EXC.
+
+       TRATA-EXC.
+           IF TIPO-EXC IS NOT EQUAL TO TIPO-ATU
+               IF TIPO-ATU IS NOT EQUAL TO ZEROES
+                   PERFORM TOTAL-MOTIVO
+               END-IF
+               MOVE TIPO-EXC TO TIPO-ATU
+               MOVE ZEROES TO CT-MOTIVO
+               PERFORM CABECALHO
+           END-IF.
+           MOVE CODIGO-EXC TO CODIGO.
+           MOVE MSG-EXC TO MSGINVALIDO.
+           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO CT-MOTIVO.
+           ADD 1 TO CT-GERAL.
+           PERFORM GRAVA-EXCLOG.
+
+       CABECALHO.
+           IF CT-LIN IS GREATER THAN 39
+               MOVE SPACES TO REL-SAI
+               WRITE REL-SAI AFTER ADVANCING PAGE
+           ELSE
+               WRITE REL-SAI FROM CAB-05 AFTER ADVANCING 2 LINES.
+           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 2 LINES.
+           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 2 LINES.
+           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       TOTAL-MOTIVO.
+           MOVE CT-MOTIVO TO TOTAL-LIN.
+           WRITE REL-SAI FROM LINHA-TOTAL AFTER ADVANCING 1 LINE.
+           ADD 2 TO CT-LIN.
+
+           COPY GRAVAEXC
+               REPLACING ==CPY-PROGID== BY =="EM0206"==
+                         ==CPY-CHAVE==  BY ==CODIGO-EXC==
+                         ==CPY-SEVER==  BY =="E"==
+                         ==CPY-MSG==    BY ==MSG-EXC==.
+
+           COPY GRAVASTAT
+               REPLACING ==CPY-PROGID==     BY =="EM0206"==
+                         ==CPY-LIDOS==      BY ==CT-LIDOS==
+                         ==CPY-GRAVADOS==   BY ==CT-GRAVADOS==
+                         ==CPY-REJEITADOS== BY ==CT-GERAL==.
            
                     
             
