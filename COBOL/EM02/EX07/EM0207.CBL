@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0207.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       GERAR, A PARTIR DO CADCLI (LINE SEQUENTIAL, NA
+      *               ORDEM DE CODIGO-ENT), UMA COPIA INDEXADA
+      *               (CADCLIX) DO MESMO CADASTRO, CHAVEADA POR
+      *               CODIGO-ENT, PARA PERMITIR ACESSO ALEATORIO A UM
+      *               UNICO CLIENTE SEM PRECISAR LER O ARQUIVO INTEIRO
+      *               (VER EM0208). O CADCLI ORIGINAL NAO E ALTERADO;
+      *               CADCLIX E SOMENTE MAIS UMA FORMA DE ACESSO AO
+      *               MESMO CADASTRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADCLIX ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODIGO-ENTX
+           FILE STATUS IS FS-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+
+       01 REGCLI.
+           02 CODIGO-ENT     PIC X(03).
+           02 CPF-ENT1.
+               03 CPF-ENT        PIC 9 OCCURS 11 TIMES.
+           02 NOME-ENT       PIC X(30).
+           02 ESTADO-ENT     PIC X(02).
+           02 CIDADE-ENT     PIC X(30).
+           02 EMAIL-ENT      PIC X(30).
+           02 TELEFONE-ENT   PIC 9(10).
+
+       FD CADCLIX
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLIX.DAT".
+
+       01 REGCLIX.
+           02 CODIGO-ENTX    PIC X(03).
+           02 CPF-ENTX1.
+               03 CPF-ENTX       PIC 9 OCCURS 11 TIMES.
+           02 NOME-ENTX      PIC X(30).
+           02 ESTADO-ENTX    PIC X(02).
+           02 CIDADE-ENTX    PIC X(30).
+           02 EMAIL-ENTX     PIC X(30).
+           02 TELEFONE-ENTX  PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 FS-IDX             PIC X(02) VALUE SPACES.
+       77 CT-GRAVADOS        PIC 9(05) VALUE ZEROES.
+       77 CT-DUP             PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       EM02-07.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM.
+           IF CT-DUP IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADCLI
+                OUTPUT CADCLIX.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADCLI NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADCLI SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM GRAVA-INDEXADO.
+           PERFORM LEITURA.
+
+       GRAVA-INDEXADO.
+           MOVE CODIGO-ENT   TO CODIGO-ENTX.
+           MOVE CPF-ENT1     TO CPF-ENTX1.
+           MOVE NOME-ENT     TO NOME-ENTX.
+           MOVE ESTADO-ENT   TO ESTADO-ENTX.
+           MOVE CIDADE-ENT   TO CIDADE-ENTX.
+           MOVE EMAIL-ENT    TO EMAIL-ENTX.
+           MOVE TELEFONE-ENT TO TELEFONE-ENTX.
+           WRITE REGCLIX
+               INVALID KEY
+                   DISPLAY "EM0207 - CODIGO DUPLICADO IGNORADO: "
+                           CODIGO-ENTX
+                   ADD 1 TO CT-DUP
+               NOT INVALID KEY
+                   ADD 1 TO CT-GRAVADOS
+           END-WRITE.
+
+       FIM.
+           CLOSE CADCLI
+                 CADCLIX.
