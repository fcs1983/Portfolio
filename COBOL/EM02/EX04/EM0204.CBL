@@ -1,219 +1,486 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0204.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  12/10/2015.
-       DATE-COMPILED. 12/10/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADESTOQ E IMPRIMIR RELATORIO DE ACORDO COM
-      *               O LAY-OUT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-PC.
-       OBJECT-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADESTOQ ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-   
-           SELECT RELESTOQ ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CADESTOQ
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADESTOQ.DAT".
-
-       01 REG-ENT.
-           02 COD-ENT        PIC 9(05).
-           02 NOME-ENT       PIC X(15).
-           02 QTDE-ENT       PIC 9(05).
-           02 PCOUN-ENT      PIC 9(06)V99.
-
-       FD RELESTOQ
-           LABEL RECORD IS OMMITED.
-
-       01 REL-SAI            PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-       77 CT-LIN             PIC 9(02) VALUE 25.
-       77 CT-PAG             PIC 9(02) VALUE ZEROES.
-       77 CTO-TOT            PIC 9(09) VALUE ZEROES.
-       77 CTDE-TOT           PIC 9(07) VALUE ZEROES.
-       77 PCO-MED            PIC 9(08) VALUE ZEROES.
-       77 PCO-TOT            PIC 9(10) VALUE ZEROES.
-       
-       01 DATA-SIS.
-           03 ANO-SIS        PIC 9(02) VALUE ZEROES.
-           03 MES-SIS        PIC 9(02) VALUE ZEROES.
-           03 DIA-SIS        PIC 9(02) VALUE ZEROES.
-
-       01 CAB-01.
-           02 FILLER         PIC X(06) VALUE "DATA: ".
-           02 DD             PIC 9(02).
-           02 FILLER         PIC X     VALUE "/".
-           02 MM             PIC 9(02).
-           02 FILLER         PIC X     VALUE "/".
-           02 AA             PIC 9(02).
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(32) VALUE 
-                             "RELATORIO DE MATERIAL EM ESTOQUE".
-           02 FILLER         PIC X(19) VALUE SPACES.
-           02 FILLER         PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG        PIC ZZ9   VALUE ZEROES.
-           02 FILLER         PIC X(02) VALUE SPACES.
-
-       01 CAB-02.
-           02 FILLER         PIC X(06) VALUE "CODIGO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(04) VALUE "NOME".
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 FILLER         PIC X(07) VALUE "QTDE DO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(14) VALUE "CUSTO UNITARIO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(11) VALUE "CUSTO TOTAL".
-           02 FILLER         PIC X(16) VALUE SPACES.
-  
-       01 CAB-03.
-           02 FILLER         PIC X(24) VALUE SPACES.
-           02 FILLER         PIC X(07) VALUE "ESTOQUE".
-           02 FILLER         PIC X(49) VALUE SPACES.
-
-       01 DETALHE.
-           02 CODIGO         PIC 9(05).
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 NOME           PIC X(15).
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 QTDE           PIC Z.ZZ9.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 CTOUN          PIC ZZZ.ZZ9,99.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 CTOTOTAL       PIC Z.ZZZ.ZZ9,99.
-           02 FILLER         PIC X(23) VALUE SPACES.
-
-       01 CAB-04.
-           02 FILLER         PIC X(16) VALUE "QUANTIDADE TOTAL".
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(11) VALUE "PRECO MEDIO".
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(11) VALUE "PRECO TOTAL".
-           02 FILLER         PIC X(12) VALUE SPACES.
-
-       01 DETALHE2.
-           02 FILLER         PIC X(02) VALUE SPACES.
-           02 CTDE-TOT1      PIC Z.ZZZ.ZZ9.
-           02 FILLER         PIC X(18) VALUE SPACES.
-           02 PCO-MED1       PIC ZZZ.ZZ9,99.
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 PCO-TOT1       PIC ZZ.ZZZ.ZZ9,99.
-           02 FILLER         PIC X(20) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-   
-       EM02-03.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM TOTAL.
-           PERFORM FIM.
-           STOP RUN.
-
-       INICIO.
-           OPEN INPUT  CADESTOQ
-                OUTPUT RELESTOQ.
-           PERFORM LEITURA.
-
-       LEITURA.
-           READ CADESTOQ AT END MOVE "SIM" TO FIM-ARQ.
- 
-       PRINCIPAL.
-           PERFORM CALCULO.
-           PERFORM IMPRESSAO.
-           PERFORM LEITURA.
-
-       CALCULO.
-           MULTIPLY QTDE-ENT BY PCOUN-ENT GIVING CTO-TOT.
-           ADD QTDE-ENT TO CTDE-TOT.
-           ADD CTO-TOT TO PCO-TOT.
-
-       IMPRESSAO.
-           IF CT-LIN IS GREATER THAN 24
-               PERFORM CABECALHO.
-           PERFORM IMPDET.
-
-       CABECALHO.
-           ADD 1 TO CT-PAG.
-           MOVE CT-PAG TO VAR-PAG.
-           ACCEPT DATA-SIS FROM DATE.
-           MOVE DIA-SIS TO DD.
-           MOVE MES-SIS TO MM.
-           MOVE ANO-SIS TO AA.
-           MOVE SPACES TO REL-SAI.
-           WRITE REL-SAI AFTER ADVANCING PAGE.
-           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 3 LINES.
-           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 1 LINE.
-           MOVE ZEROES TO CT-LIN.
-
-       IMPDET.
-           MOVE COD-ENT   TO CODIGO.
-           MOVE NOME-ENT  TO NOME.
-           MOVE QTDE-ENT  TO QTDE.
-           MOVE PCOUN-ENT TO CTOUN.
-           MOVE CTO-TOT TO CTOTOTAL.
-           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CT-LIN.
-
-       TOTAL.
-           ADD 1 TO CT-PAG.
-           MOVE CTDE-TOT TO CTDE-TOT1.
-           MOVE PCO-TOT TO PCO-TOT1.
-           DIVIDE PCO-TOT BY CTDE-TOT GIVING PCO-MED.
-           MOVE PCO-MED TO PCO-MED1.
-           MOVE SPACES TO REL-SAI.
-           WRITE REL-SAI AFTER ADVANCING PAGE.
-           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 2 LINES.
-           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 3 LINES.
-           WRITE REL-SAI FROM DETALHE2 AFTER ADVANCING 2 LINES.
-
-       FIM.
-           CLOSE CADESTOQ
-                 RELESTOQ.           
-           
-                 
-
-       
-           
-
-
-     
-             
-           
-   
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0204.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  12/10/2015.
+       DATE-COMPILED. 12/10/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADESTOQ E IMPRIMIR RELATORIO DE ACORDO COM
+      *               O LAY-OUT.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDO O PONTO DE RESSUPRIMENTO (MIN-ENT) EM
+      *              CADESTOQ E UM ARQUIVO DE ALERTA DE ESTOQUE BAIXO
+      *              (RELALERTA), NOS MOLDES DA SECAO CRITICA JA
+      *              EXISTENTE EM EM0403 PARA CADMERC.
+      *  09/08/2026  INCLUIDO O HISTORICO CADHESTQ (QTDE/CUSTO POR
+      *              ULTIMA EXECUCAO) E RELVAR, COM A VARIACAO DE
+      *              QUANTIDADE E CUSTO POR SKU DESDE A EXECUCAO
+      *              ANTERIOR.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADESTOQ E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADESTOQ
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-HESTQ ANTES
+      *              DE CADA INCLUSAO (CARGA DE CADHESTQ E NOVO SKU EM
+      *              CALCULA-VARIANCIA); JOB E ABORTADO COM RETURN-CODE
+      *              16 NO LUGAR DE ESTOURAR A TABELA DE 500 POSICOES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADESTOQ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADHESTQ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELESTOQ ASSIGN TO DISK.
+
+           SELECT RELALERTA ASSIGN TO DISK.
+
+           SELECT RELVAR ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADESTOQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADESTOQ.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT        PIC 9(05).
+           02 NOME-ENT       PIC X(15).
+           02 MIN-ENT        PIC 9(05).
+           02 QTDE-ENT       PIC 9(05).
+           02 PCOUN-ENT      PIC 9(06)V99.
+
+       FD CADHESTQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADHESTQ.DAT".
+
+       01 REG-HESTQ.
+           02 HIST-COD       PIC 9(05).
+           02 HIST-DATA.
+               03 HIST-DD    PIC 99.
+               03 HIST-MM    PIC 99.
+               03 HIST-AA    PIC 99.
+           02 HIST-QTDE      PIC 9(05).
+           02 HIST-PCOUN     PIC 9(06)V99.
+           02 HIST-CTOTOTAL  PIC 9(09)V99.
+
+       FD RELESTOQ
+           LABEL RECORD IS OMITTED.
+
+       01 REL-SAI            PIC X(80).
+
+       FD RELALERTA
+           LABEL RECORD IS OMITTED.
+
+       01 REG-ALT             PIC X(80).
+
+       FD RELVAR
+           LABEL RECORD IS OMITTED.
+
+       01 REG-VAR              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 CT-LIN             PIC 9(02) VALUE 25.
+       77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 CTO-TOT            PIC 9(09) VALUE ZEROES.
+       77 CTDE-TOT           PIC 9(07) VALUE ZEROES.
+       77 PCO-MED            PIC 9(08) VALUE ZEROES.
+       77 PCO-TOT            PIC 9(10) VALUE ZEROES.
+       77 CT-LINALT          PIC 9(02) VALUE 25.
+       77 CT-PAGALT          PIC 9(02) VALUE ZEROES.
+       77 SUGESTAO-ALT       PIC S9(06) VALUE ZEROES.
+       77 CT-LINVAR          PIC 9(02) VALUE 25.
+       77 CT-PAGVAR          PIC 9(02) VALUE ZEROES.
+       77 FIM-HESTQ          PIC X(03) VALUE "NAO".
+       77 QTD-HESTQ          PIC 9(03) VALUE ZEROES.
+       77 IDX-HESTQ          PIC 9(03) VALUE ZEROES.
+       77 ACHOU-HESTQ        PIC 9(01) VALUE ZEROES.
+       77 DELTA-QTDE-V       PIC S9(06) VALUE ZEROES.
+       77 DELTA-CTO-V        PIC S9(09)V99 VALUE ZEROES.
+
+       01 TAB-HESTQ.
+           02 COD-HESTQ-TAB       PIC 9(05) OCCURS 500 TIMES.
+           02 QTDE-HESTQ-TAB      PIC 9(05) OCCURS 500 TIMES.
+           02 PCOUN-HESTQ-TAB     PIC 9(06)V99 OCCURS 500 TIMES.
+           02 CTOTOTAL-HESTQ-TAB  PIC 9(09)V99 OCCURS 500 TIMES.
+
+       01 DATA-SIS.
+           03 ANO-SIS        PIC 9(02) VALUE ZEROES.
+           03 MES-SIS        PIC 9(02) VALUE ZEROES.
+           03 DIA-SIS        PIC 9(02) VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER         PIC X(06) VALUE "DATA: ".
+           02 DD             PIC 9(02).
+           02 FILLER         PIC X     VALUE "/".
+           02 MM             PIC 9(02).
+           02 FILLER         PIC X     VALUE "/".
+           02 AA             PIC 9(02).
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(32) VALUE 
+                             "RELATORIO DE MATERIAL EM ESTOQUE".
+           02 FILLER         PIC X(19) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC ZZ9   VALUE ZEROES.
+           02 FILLER         PIC X(02) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER         PIC X(06) VALUE "CODIGO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "NOME".
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE "QTDE DO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(14) VALUE "CUSTO UNITARIO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "CUSTO TOTAL".
+           02 FILLER         PIC X(16) VALUE SPACES.
+  
+       01 CAB-03.
+           02 FILLER         PIC X(24) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE "ESTOQUE".
+           02 FILLER         PIC X(49) VALUE SPACES.
+
+       01 DETALHE.
+           02 CODIGO         PIC 9(05).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 NOME           PIC X(15).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 QTDE           PIC Z.ZZ9.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 CTOUN          PIC ZZZ.ZZ9,99.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 CTOTOTAL       PIC Z.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(23) VALUE SPACES.
+
+       01 CAB-04.
+           02 FILLER         PIC X(16) VALUE "QUANTIDADE TOTAL".
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "PRECO MEDIO".
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "PRECO TOTAL".
+           02 FILLER         PIC X(12) VALUE SPACES.
+
+       01 DETALHE2.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 CTDE-TOT1      PIC Z.ZZZ.ZZ9.
+           02 FILLER         PIC X(18) VALUE SPACES.
+           02 PCO-MED1       PIC ZZZ.ZZ9,99.
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 PCO-TOT1       PIC ZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(20) VALUE SPACES.
+
+       01 CABALT-01.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(30) VALUE
+                              "ALERTA DE RESSUPRIMENTO".
+           02 FILLER         PIC X(25) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+
+       01 CABALT-02.
+           02 FILLER         PIC X(06) VALUE "CODIGO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "NOME".
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "QTDE".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE "MINIMO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(09) VALUE "SUGESTAO".
+
+       01 DETALT.
+           02 CODIGO-ALT     PIC 9(05).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 NOME-ALT       PIC X(15).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 QTDE-ALT       PIC Z.ZZ9.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 MIN-ALT        PIC Z.ZZ9.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 SUGESTAO-ALT-D PIC Z.ZZ9.
+
+       01 CABVAR-01.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(35) VALUE
+                              "VARIACAO DE ESTOQUE DESDE A ULTIMA".
+           02 FILLER         PIC X(25) VALUE SPACES.
+
+       01 CABVAR-02.
+           02 FILLER         PIC X(06) VALUE "CODIGO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(09) VALUE "QTDE ATU.".
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(09) VALUE "QTDE ANT.".
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "VAR. QTDE".
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "VAR. CUSTO".
+
+       01 DETVAR.
+           02 CODIGO-VAR     PIC 9(05).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 QTDE-ATU-VAR   PIC Z.ZZ9.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 QTDE-ANT-VAR   PIC Z.ZZ9.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 DELTA-QTDE-D   PIC -.ZZ9.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 DELTA-CTO-D    PIC -.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+   
+       EM02-03.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TOTAL.
+           PERFORM FIM.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADESTOQ
+                OUTPUT RELESTOQ
+                       RELALERTA
+                       RELVAR.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADESTOQ NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           ACCEPT DATA-SIS FROM DATE.
+           PERFORM CARGA-HESTQ.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADESTOQ SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CARGA-HESTQ.
+           OPEN INPUT CADHESTQ.
+           PERFORM LE-HESTQ UNTIL FIM-HESTQ EQUAL "SIM".
+           CLOSE CADHESTQ.
+
+       LE-HESTQ.
+           READ CADHESTQ AT END MOVE "SIM" TO FIM-HESTQ.
+           IF FIM-HESTQ NOT EQUAL "SIM"
+               IF QTD-HESTQ GREATER THAN OR EQUAL TO 500
+                   DISPLAY "CADHESTQ EXCEDE LIMITE DE 500 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-HESTQ
+                   MOVE HIST-COD       TO COD-HESTQ-TAB(QTD-HESTQ)
+                   MOVE HIST-QTDE      TO QTDE-HESTQ-TAB(QTD-HESTQ)
+                   MOVE HIST-PCOUN     TO PCOUN-HESTQ-TAB(QTD-HESTQ)
+                   MOVE HIST-CTOTOTAL  TO CTOTOTAL-HESTQ-TAB(QTD-HESTQ).
+
+       LEITURA.
+           READ CADESTOQ AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CALCULO.
+           PERFORM IMPRESSAO.
+           PERFORM VERIFICA-ALERTA.
+           PERFORM CALCULA-VARIANCIA.
+           PERFORM LEITURA.
+
+       CALCULO.
+           MULTIPLY QTDE-ENT BY PCOUN-ENT GIVING CTO-TOT.
+           ADD QTDE-ENT TO CTDE-TOT.
+           ADD CTO-TOT TO PCO-TOT.
+
+       VERIFICA-ALERTA.
+           IF QTDE-ENT IS LESS THAN MIN-ENT
+               PERFORM IMPALERTA.
+
+       IMPALERTA.
+           IF CT-LINALT IS GREATER THAN 24
+               PERFORM CABECALHOALT.
+           COMPUTE SUGESTAO-ALT = (2 * MIN-ENT) - QTDE-ENT.
+           MOVE COD-ENT  TO CODIGO-ALT.
+           MOVE NOME-ENT TO NOME-ALT.
+           MOVE QTDE-ENT TO QTDE-ALT.
+           MOVE MIN-ENT  TO MIN-ALT.
+           MOVE SUGESTAO-ALT TO SUGESTAO-ALT-D.
+           WRITE REG-ALT FROM DETALT AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LINALT.
+
+       CABECALHOALT.
+           ADD 1 TO CT-PAGALT.
+           MOVE SPACES TO REG-ALT.
+           WRITE REG-ALT AFTER ADVANCING PAGE.
+           WRITE REG-ALT FROM CABALT-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-ALT FROM CABALT-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO CT-LINALT.
+
+       PROCURA-HESTQ.
+           MOVE ZEROES TO ACHOU-HESTQ.
+           MOVE 1 TO IDX-HESTQ.
+           PERFORM TESTA-HESTQ
+               UNTIL IDX-HESTQ GREATER THAN QTD-HESTQ
+                  OR ACHOU-HESTQ EQUAL 1.
+
+       TESTA-HESTQ.
+           IF COD-HESTQ-TAB(IDX-HESTQ) EQUAL COD-ENT
+               MOVE 1 TO ACHOU-HESTQ
+           ELSE
+               ADD 1 TO IDX-HESTQ.
+
+       CALCULA-VARIANCIA.
+           PERFORM PROCURA-HESTQ.
+           IF ACHOU-HESTQ EQUAL 1
+               COMPUTE DELTA-QTDE-V = QTDE-ENT
+                                    - QTDE-HESTQ-TAB(IDX-HESTQ)
+               COMPUTE DELTA-CTO-V = CTO-TOT
+                                    - CTOTOTAL-HESTQ-TAB(IDX-HESTQ)
+               IF DELTA-QTDE-V NOT EQUAL ZEROES OR
+                  DELTA-CTO-V NOT EQUAL ZEROES
+                   PERFORM IMPVAR
+               MOVE QTDE-ENT TO QTDE-HESTQ-TAB(IDX-HESTQ)
+               MOVE PCOUN-ENT TO PCOUN-HESTQ-TAB(IDX-HESTQ)
+               MOVE CTO-TOT TO CTOTOTAL-HESTQ-TAB(IDX-HESTQ)
+           ELSE
+               IF QTD-HESTQ GREATER THAN OR EQUAL TO 500
+                   DISPLAY "TAB-HESTQ EXCEDE LIMITE DE 500 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-HESTQ
+                   MOVE COD-ENT TO COD-HESTQ-TAB(QTD-HESTQ)
+                   MOVE QTDE-ENT TO QTDE-HESTQ-TAB(QTD-HESTQ)
+                   MOVE PCOUN-ENT TO PCOUN-HESTQ-TAB(QTD-HESTQ)
+                   MOVE CTO-TOT TO CTOTOTAL-HESTQ-TAB(QTD-HESTQ).
+
+       IMPVAR.
+           IF CT-LINVAR IS GREATER THAN 24
+               PERFORM CABECALHOVAR.
+           MOVE COD-ENT  TO CODIGO-VAR.
+           MOVE QTDE-ENT TO QTDE-ATU-VAR.
+           MOVE QTDE-HESTQ-TAB(IDX-HESTQ) TO QTDE-ANT-VAR.
+           MOVE DELTA-QTDE-V TO DELTA-QTDE-D.
+           MOVE DELTA-CTO-V  TO DELTA-CTO-D.
+           WRITE REG-VAR FROM DETVAR AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LINVAR.
+
+       CABECALHOVAR.
+           ADD 1 TO CT-PAGVAR.
+           MOVE SPACES TO REG-VAR.
+           WRITE REG-VAR AFTER ADVANCING PAGE.
+           WRITE REG-VAR FROM CABVAR-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-VAR FROM CABVAR-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO CT-LINVAR.
+
+       IMPRESSAO.
+           IF CT-LIN IS GREATER THAN 24
+               PERFORM CABECALHO.
+           PERFORM IMPDET.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           ACCEPT DATA-SIS FROM DATE.
+           MOVE DIA-SIS TO DD.
+           MOVE MES-SIS TO MM.
+           MOVE ANO-SIS TO AA.
+           MOVE SPACES TO REL-SAI.
+           WRITE REL-SAI AFTER ADVANCING PAGE.
+           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 3 LINES.
+           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       IMPDET.
+           MOVE COD-ENT   TO CODIGO.
+           MOVE NOME-ENT  TO NOME.
+           MOVE QTDE-ENT  TO QTDE.
+           MOVE PCOUN-ENT TO CTOUN.
+           MOVE CTO-TOT TO CTOTOTAL.
+           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+
+       TOTAL.
+           ADD 1 TO CT-PAG.
+           MOVE CTDE-TOT TO CTDE-TOT1.
+           MOVE PCO-TOT TO PCO-TOT1.
+           DIVIDE PCO-TOT BY CTDE-TOT GIVING PCO-MED.
+           MOVE PCO-MED TO PCO-MED1.
+           MOVE SPACES TO REL-SAI.
+           WRITE REL-SAI AFTER ADVANCING PAGE.
+           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 2 LINES.
+           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 3 LINES.
+           WRITE REL-SAI FROM DETALHE2 AFTER ADVANCING 2 LINES.
+
+       GRAVA-TODOS-HESTQ.
+           MOVE ZEROES TO IDX-HESTQ.
+           OPEN OUTPUT CADHESTQ.
+           PERFORM GRAVA-HESTQ QTD-HESTQ TIMES.
+           CLOSE CADHESTQ.
+
+       GRAVA-HESTQ.
+           ADD 1 TO IDX-HESTQ.
+           MOVE COD-HESTQ-TAB(IDX-HESTQ)      TO HIST-COD.
+           MOVE DIA-SIS                       TO HIST-DD.
+           MOVE MES-SIS                       TO HIST-MM.
+           MOVE ANO-SIS                       TO HIST-AA.
+           MOVE QTDE-HESTQ-TAB(IDX-HESTQ)      TO HIST-QTDE.
+           MOVE PCOUN-HESTQ-TAB(IDX-HESTQ)     TO HIST-PCOUN.
+           MOVE CTOTOTAL-HESTQ-TAB(IDX-HESTQ)  TO HIST-CTOTOTAL.
+           WRITE REG-HESTQ.
+
+       FIM.
+           PERFORM GRAVA-TODOS-HESTQ.
+           CLOSE CADESTOQ
+                 RELESTOQ
+                 RELALERTA
+                 RELVAR.
+           
+                 
+
+       
+           
+
+
+     
+             
+           
+   
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
