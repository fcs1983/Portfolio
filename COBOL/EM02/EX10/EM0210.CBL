@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0210.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       ARQUIVAMENTO/PURGA DO MASTER ACUMULADO CADOK.
+      *               ORDENA O MASTER POR CPF-SAI (MAIS RECENTE
+      *               PRIMEIRO DENTRO DE CADA CPF, PELA ORDEM DE
+      *               LEITURA ORIGINAL), MANTEM EM CADOK SOMENTE O
+      *               REGISTRO MAIS RECENTE DE CADA CPF E GRAVA OS
+      *               REGISTROS SUPERADOS (MESMO CPF REPETIDO POR
+      *               EXECUCOES ANTERIORES DE EM0206) EM ARCOK, PARA
+      *               QUE O MASTER NAO CRESCA SEM LIMITE AO LONGO DO
+      *               TEMPO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADOK ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT ARCOK ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARC.
+
+           SELECT WORKOK ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADOK
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADOK.DAT".
+
+       01 REGOK.
+           02 CPF-SAI        PIC 9(11).
+           02 NOME-SAI       PIC X(30).
+           02 ESTADO-SAI     PIC X(02).
+           02 CIDADE-SAI     PIC X(30).
+           02 EMAIL-SAI      PIC X(30).
+           02 TELEFONE-SAI   PIC 9(10).
+
+       FD ARCOK
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARCOK.DAT".
+
+       01 REG-ARC.
+           02 CPF-ARC        PIC 9(11).
+           02 NOME-ARC       PIC X(30).
+           02 ESTADO-ARC     PIC X(02).
+           02 CIDADE-ARC     PIC X(30).
+           02 EMAIL-ARC      PIC X(30).
+           02 TELEFONE-ARC   PIC 9(10).
+           02 DATA-ARC.
+               03 ANO-ARC    PIC 9(02).
+               03 MES-ARC    PIC 9(02).
+               03 DIA-ARC    PIC 9(02).
+
+       SD WORKOK.
+
+       01 REG-WORKOK.
+           02 CPF-W          PIC 9(11).
+           02 NOME-W         PIC X(30).
+           02 ESTADO-W       PIC X(02).
+           02 CIDADE-W       PIC X(30).
+           02 EMAIL-W        PIC X(30).
+           02 TELEFONE-W     PIC 9(10).
+           02 SEQ-W          PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FIM-SORT           PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 FS-ARC             PIC X(02) VALUE SPACES.
+       77 SEQ-ATU            PIC 9(07) VALUE ZEROES.
+       77 CPF-ATU            PIC 9(11) VALUE ZEROES.
+       77 CT-ATUAIS          PIC 9(05) VALUE ZEROES.
+       77 CT-ARQUIVADOS      PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       EM02-10.
+           SORT WORKOK
+               ASCENDING KEY CPF-W
+               DESCENDING KEY SEQ-W
+               INPUT PROCEDURE ROT-ENTRADA
+               OUTPUT PROCEDURE ROT-SAIDA.
+           IF CT-ARQUIVADOS IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ROT-ENTRADA.
+           PERFORM INICIO.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADOK SEM REGISTROS - NADA A ARQUIVAR".
+           PERFORM CARREGA-SORT UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADOK.
+
+       INICIO.
+           OPEN INPUT CADOK.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADOK NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA.
+           READ CADOK AT END MOVE "SIM" TO FIM-ARQ.
+
+       CARREGA-SORT.
+           ADD 1 TO SEQ-ATU.
+           MOVE CPF-SAI      TO CPF-W.
+           MOVE NOME-SAI     TO NOME-W.
+           MOVE ESTADO-SAI   TO ESTADO-W.
+           MOVE CIDADE-SAI   TO CIDADE-W.
+           MOVE EMAIL-SAI    TO EMAIL-W.
+           MOVE TELEFONE-SAI TO TELEFONE-W.
+           MOVE SEQ-ATU      TO SEQ-W.
+           RELEASE REG-WORKOK.
+           PERFORM LEITURA.
+
+       ROT-SAIDA.
+           OPEN OUTPUT CADOK
+                EXTEND ARCOK.
+           IF FS-ARC EQUAL "35"
+               CLOSE ARCOK
+               OPEN OUTPUT ARCOK.
+           MOVE ZEROES TO CPF-ATU.
+           PERFORM RETORNA-SORT UNTIL FIM-SORT EQUAL "SIM".
+           CLOSE CADOK
+                 ARCOK.
+
+       RETORNA-SORT.
+           RETURN WORKOK AT END MOVE "SIM" TO FIM-SORT.
+           IF FIM-SORT NOT EQUAL "SIM"
+               PERFORM TRATA-SORT.
+
+       TRATA-SORT.
+           IF CPF-W NOT EQUAL CPF-ATU
+               MOVE CPF-W TO CPF-ATU
+               PERFORM GRAVA-ATUAL
+           ELSE
+               PERFORM GRAVA-ARQUIVO.
+
+       GRAVA-ATUAL.
+           MOVE CPF-W      TO CPF-SAI.
+           MOVE NOME-W     TO NOME-SAI.
+           MOVE ESTADO-W   TO ESTADO-SAI.
+           MOVE CIDADE-W   TO CIDADE-SAI.
+           MOVE EMAIL-W    TO EMAIL-SAI.
+           MOVE TELEFONE-W TO TELEFONE-SAI.
+           WRITE REGOK.
+           ADD 1 TO CT-ATUAIS.
+
+       GRAVA-ARQUIVO.
+           MOVE CPF-W      TO CPF-ARC.
+           MOVE NOME-W     TO NOME-ARC.
+           MOVE ESTADO-W   TO ESTADO-ARC.
+           MOVE CIDADE-W   TO CIDADE-ARC.
+           MOVE EMAIL-W    TO EMAIL-ARC.
+           MOVE TELEFONE-W TO TELEFONE-ARC.
+           ACCEPT DATA-ARC FROM DATE.
+           WRITE REG-ARC.
+           ADD 1 TO CT-ARQUIVADOS.
