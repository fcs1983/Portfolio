@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0209.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       ARQUIVAMENTO/PURGA DO MASTER ACUMULADO CADSOC2.
+      *               ORDENA O MASTER POR NUM-SOC2 (MAIS RECENTE
+      *               PRIMEIRO DENTRO DE CADA SOCIO, PELA ORDEM DE
+      *               LEITURA ORIGINAL), MANTEM EM CADSOC2 SOMENTE O
+      *               REGISTRO MAIS RECENTE DE CADA SOCIO E GRAVA OS
+      *               REGISTROS SUPERADOS (MESMO NUM-SOC2 REPETIDO POR
+      *               EXECUCOES ANTERIORES) EM ARCSOC2, PARA QUE O
+      *               MASTER NAO CRESCA SEM LIMITE AO LONGO DO TEMPO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT ARCSOC2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARC.
+
+           SELECT WORKSOC ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADSOC2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC2.DAT".
+
+       01 REG-SAI.
+           02 NUM-SOC2       PIC 9(06).
+           02 NOME-SOC2      PIC X(30).
+           02 VAL-PAG2       PIC 9(09)V9(02).
+
+       FD ARCSOC2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARCSOC2.DAT".
+
+       01 REG-ARC.
+           02 NUM-ARC        PIC 9(06).
+           02 NOME-ARC       PIC X(30).
+           02 VAL-ARC        PIC 9(09)V9(02).
+           02 DATA-ARC.
+               03 ANO-ARC    PIC 9(02).
+               03 MES-ARC    PIC 9(02).
+               03 DIA-ARC    PIC 9(02).
+
+       SD WORKSOC.
+
+       01 REG-WORKSOC.
+           02 NUM-SOC-W      PIC 9(06).
+           02 NOME-SOC-W     PIC X(30).
+           02 VAL-PAG-W      PIC 9(09)V9(02).
+           02 SEQ-SOC        PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FIM-SORT           PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 FS-ARC             PIC X(02) VALUE SPACES.
+       77 SEQ-ATU            PIC 9(07) VALUE ZEROES.
+       77 NUM-SOC-ATU        PIC 9(06) VALUE ZEROES.
+       77 CT-ATUAIS          PIC 9(05) VALUE ZEROES.
+       77 CT-ARQUIVADOS      PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       EM02-09.
+           SORT WORKSOC
+               ASCENDING KEY NUM-SOC-W
+               DESCENDING KEY SEQ-SOC
+               INPUT PROCEDURE ROT-ENTRADA
+               OUTPUT PROCEDURE ROT-SAIDA.
+           IF CT-ARQUIVADOS IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ROT-ENTRADA.
+           PERFORM INICIO.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADSOC2 SEM REGISTROS - NADA A ARQUIVAR".
+           PERFORM CARREGA-SORT UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADSOC2.
+
+       INICIO.
+           OPEN INPUT CADSOC2.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADSOC2 NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA.
+           READ CADSOC2 AT END MOVE "SIM" TO FIM-ARQ.
+
+       CARREGA-SORT.
+           ADD 1 TO SEQ-ATU.
+           MOVE NUM-SOC2  TO NUM-SOC-W.
+           MOVE NOME-SOC2 TO NOME-SOC-W.
+           MOVE VAL-PAG2  TO VAL-PAG-W.
+           MOVE SEQ-ATU   TO SEQ-SOC.
+           RELEASE REG-WORKSOC.
+           PERFORM LEITURA.
+
+       ROT-SAIDA.
+           OPEN OUTPUT CADSOC2
+                EXTEND ARCSOC2.
+           IF FS-ARC EQUAL "35"
+               CLOSE ARCSOC2
+               OPEN OUTPUT ARCSOC2.
+           MOVE ZEROES TO NUM-SOC-ATU.
+           PERFORM RETORNA-SORT UNTIL FIM-SORT EQUAL "SIM".
+           CLOSE CADSOC2
+                 ARCSOC2.
+
+       RETORNA-SORT.
+           RETURN WORKSOC AT END MOVE "SIM" TO FIM-SORT.
+           IF FIM-SORT NOT EQUAL "SIM"
+               PERFORM TRATA-SORT.
+
+       TRATA-SORT.
+           IF NUM-SOC-W NOT EQUAL NUM-SOC-ATU
+               MOVE NUM-SOC-W TO NUM-SOC-ATU
+               PERFORM GRAVA-ATUAL
+           ELSE
+               PERFORM GRAVA-ARQUIVO.
+
+       GRAVA-ATUAL.
+           MOVE NUM-SOC-W  TO NUM-SOC2.
+           MOVE NOME-SOC-W TO NOME-SOC2.
+           MOVE VAL-PAG-W  TO VAL-PAG2.
+           WRITE REG-SAI.
+           ADD 1 TO CT-ATUAIS.
+
+       GRAVA-ARQUIVO.
+           MOVE NUM-SOC-W  TO NUM-ARC.
+           MOVE NOME-SOC-W TO NOME-ARC.
+           MOVE VAL-PAG-W  TO VAL-ARC.
+           ACCEPT DATA-ARC FROM DATE.
+           WRITE REG-ARC.
+           ADD 1 TO CT-ARQUIVADOS.
