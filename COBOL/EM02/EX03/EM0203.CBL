@@ -1,198 +1,340 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0203.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  12/10/2015.
-       DATE-COMPILED. 12/10.2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADENT, SELECIONAR REGISTROS COM SALARIO 
-      *               MAIOR OU IGUAL A R$5000,00 E SEXO FEMININO
-      *               IMPRIMIR RELSAI.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-PC.
-       OBJECT-COMPUTER.   IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADENT ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT RELSAI ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-   
-       FD CADENT
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADENT.DAT".
-
-       01 REG-ENT.
-           02 COD-ENT        PIC 9(07).
-           02 NOME-ENT       PIC X(30).
-           02 SAL-ENT        PIC 9(05)V99.
-           02 SEXO-ENT       PIC X.
-
-       FD RELSAI
-           LABEL RECORD IS OMITTED.
-
-       01 REL-SAI            PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-           77 FIM-ARQ        PIC X(03) VALUE "NAO".
-           77 CT-LIN         PIC 9(02) VALUE 20.
-           77 CT-PAG         PIC 9(02) VALUE ZEROES.
-           77 TOTCLI1        PIC 9(05) VALUE ZEROES.
-           77 TOTSAL1        PIC 9(09)V99 VALUE ZEROES.
-
-       01 CAB-01.
-           02 FILLER         PIC X(70) VALUE SPACES.
-           02 FILLER         PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG        PIC ZZ9   VALUE ZEROES.
-           02 FILLER         PIC X(02) VALUE SPACES.
-
-       01 CAB-02.
-           02 FILLER         PIC X(21) VALUE SPACES.
-           02 FILLER         PIC X(38) VALUE
-                             "LISTAGEM DOS CLIENTES DO SEXO FEMININO".
-           02 FILLER         PIC X(21) VALUE SPACES.
-       
-       01 CAB-03.
-           02 FILLER         PIC X(23) VALUE SPACES.
-           02 FILLER         PIC X(34) VALUE 
-                             "COM SALARIOS SUPERIORES A 5.000,00".
-           02 FILLER         PIC X(23) VALUE SPACES.
-       
-       01 CAB-04.
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 FILLER         PIC X(06) VALUE "CODIGO".
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 FILLER         PIC X(04) VALUE "NOME".
-           02 FILLER         PIC X(36) VALUE SPACES.
-           02 FILLER         PIC X(07) VALUE "SALARIO".
-           02 FILLER         PIC X(07) VALUE SPACES.
-
-       01 CAB-05.
-           02 FILLER         PIC X(80) VALUE SPACES.
- 
-       01 DETALHE.   
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 CODIGO         PIC 9(07) VALUE ZEROES.
-           02 FILLER         PIC X(09) VALUE SPACES.
-           02 NOME           PIC X(30).
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 SALARIO        PIC ZZ.999,99 VALUE ZEROES.
-           02 FILLER         PIC X(07) VALUE SPACES.
-
-       01 TOTCLI.
-           02 FILLER         PIC X(29) VALUE 
-                             "TOTAL DE CLIENTES IMPRESSOS: ".
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 TOTCLI2        PIC ZZ.999.
-           02 FILLER         PIC X(41) VALUE SPACES.
-
-       01 TOTSAL.
-           02 FILLER         PIC X(16) VALUE "TOTAL DE SALARIO".
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 TOTSAL2        PIC ZZ.999,99.
-           02 FILLER         PIC X(42) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       EM02-03.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM TOTAL.
-           PERFORM FIM.
-           STOP RUN.
-
-       INICIO.
-           OPEN INPUT  CADENT
-                OUTPUT RELSAI.
-           PERFORM LEITURA.
-
-       LEITURA.
-           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-           IF SAL-ENT IS GREATER THAN OR EQUAL TO 5000,00 AND 
-                                      SEXO-ENT IS EQUAL TO "F" THEN
-               PERFORM IMPRESSAO.
-           PERFORM LEITURA.
-   
-       IMPRESSAO.
-           IF CT-LIN IS GREATER THAN 19
-               PERFORM CABECALHO.
-           PERFORM IMPDET.
-
-       CABECALHO.
-           ADD 1 TO CT-PAG.
-           MOVE CT-PAG TO VAR-PAG.
-           MOVE SPACES TO REL-SAI.
-           WRITE REL-SAI AFTER ADVANCING PAGE.
-           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 3 LINES.
-           WRITE REL-SAI FROM CAB-05 AFTER ADVANCING 1 LINE.
-           MOVE ZEROES TO CT-LIN.
-
-       IMPDET.
-           MOVE COD-ENT  TO CODIGO.
-           MOVE NOME-ENT TO NOME.
-           MOVE SAL-ENT  TO SALARIO.
-           ADD 1 TO TOTCLI1.
-           ADD SAL-ENT TO TOTSAL1.
-           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CT-LIN.
-    
-       TOTAL.
-           MOVE TOTCLI1 TO TOTCLI2.
-           MOVE TOTSAL1 TO TOTSAL2.
-           WRITE REL-SAI FROM TOTCLI AFTER ADVANCING 4 LINES.
-           WRITE REL-SAI FROM TOTSAL AFTER ADVANCING 1 LINE.
-
-       FIM.
-           CLOSE CADENT
-                 RELSAI. 
-    
-        
-                 
- 
-               
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
- 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0203.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  12/10/2015.
+       DATE-COMPILED. 12/10.2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADENT, SELECIONAR REGISTROS COM SALARIO
+      *               MAIOR OU IGUAL A R$5000,00 E SEXO FEMININO
+      *               IMPRIMIR RELSAI.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDO RESUMO DE EQUIDADE SALARIAL (SUBTOTAL E
+      *              MEDIA POR SEXO) AO LADO DE TOTCLI2/TOTSAL2.
+      *  09/08/2026  INCLUIDA VALIDACAO DE SALARIO-MINIMO ANTES DA
+      *              SELECAO; REGISTROS COM SAL-ENT ABAIXO DO MINIMO
+      *              (OU NAO-NUMERICO) VAO PARA RELEXC E NAO ENTRAM
+      *              NO RESUMO DE EQUIDADE.
+      *  09/08/2026  SALARIO-MINIMO E O CORTE DE SELECAO (5.000,00)
+      *              PASSAM A SER LIDOS DE RUNCTL NO INICIO, NO LUGAR
+      *              DE FICAREM FIXOS NO PROGRAMA.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADENT E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADENT
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA FILE STATUS EM RUNCTL; CARGA-RUNCTL SO LE
+      *              O ARQUIVO QUANDO A ABERTURA TEM SUCESSO, MANTENDO
+      *              SALARIO-MINIMO/SAL-SELECAO PADRAO (77-LEVEL)
+      *              QUANDO RUNCTL NAO EXISTE, NO LUGAR DE ABORTAR O
+      *              JOB POR UM ARQUIVO QUE E OPCIONAL POR DEFINICAO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.   IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT RELSAI ASSIGN TO DISK.
+
+           SELECT RELEXC ASSIGN TO DISK.
+
+           SELECT RUNCTL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNCTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+   
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT        PIC 9(07).
+           02 NOME-ENT       PIC X(30).
+           02 SAL-ENT        PIC 9(05)V99.
+           02 SEXO-ENT       PIC X.
+
+       FD RELSAI
+           LABEL RECORD IS OMITTED.
+
+       01 REL-SAI            PIC X(80).
+
+       FD RELEXC
+           LABEL RECORD IS OMITTED.
+
+       01 REG-EXC.
+           02 COD-EXC        PIC 9(07).
+           02 NOME-EXC       PIC X(30).
+           02 SAL-EXC        PIC 9(05)V99.
+           02 MSG-EXC        PIC X(30) VALUE
+                              "SALARIO INFERIOR AO MINIMO".
+
+       FD RUNCTL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RUNCTL.DAT".
+
+       01 REG-RUNCTL.
+           02 PROG-RUNCTL    PIC X(06).
+           02 PARM1-RUNCTL   PIC 9(07)V99.
+           02 PARM2-RUNCTL   PIC 9(07)V99.
+           02 PARM3-RUNCTL   PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+
+           77 FIM-ARQ        PIC X(03) VALUE "NAO".
+           77 FS-ARQ         PIC X(02) VALUE SPACES.
+           77 FS-RUNCTL      PIC X(02) VALUE SPACES.
+           77 FIM-RUNCTL     PIC X(03) VALUE "NAO".
+           77 CT-LIN         PIC 9(02) VALUE 20.
+           77 CT-PAG         PIC 9(02) VALUE ZEROES.
+           77 TOTCLI1        PIC 9(05) VALUE ZEROES.
+           77 TOTSAL1        PIC 9(09)V99 VALUE ZEROES.
+           77 SALARIO-MINIMO PIC 9(05)V99 VALUE 1412,00.
+           77 SAL-SELECAO    PIC 9(05)V99 VALUE 5000,00.
+           77 CT-FEM         PIC 9(05) VALUE ZEROES.
+           77 CT-MASC        PIC 9(05) VALUE ZEROES.
+           77 TOTSAL-FEM     PIC 9(09)V99 VALUE ZEROES.
+           77 TOTSAL-MASC    PIC 9(09)V99 VALUE ZEROES.
+           77 MEDIA-FEM      PIC 9(09)V99 VALUE ZEROES.
+           77 MEDIA-MASC     PIC 9(09)V99 VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER         PIC X(70) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC ZZ9   VALUE ZEROES.
+           02 FILLER         PIC X(02) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER         PIC X(21) VALUE SPACES.
+           02 FILLER         PIC X(38) VALUE
+                             "LISTAGEM DOS CLIENTES DO SEXO FEMININO".
+           02 FILLER         PIC X(21) VALUE SPACES.
+       
+       01 CAB-03.
+           02 FILLER         PIC X(23) VALUE SPACES.
+           02 FILLER         PIC X(34) VALUE 
+                             "COM SALARIOS SUPERIORES A 5.000,00".
+           02 FILLER         PIC X(23) VALUE SPACES.
+       
+       01 CAB-04.
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE "CODIGO".
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "NOME".
+           02 FILLER         PIC X(36) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE "SALARIO".
+           02 FILLER         PIC X(07) VALUE SPACES.
+
+       01 CAB-05.
+           02 FILLER         PIC X(80) VALUE SPACES.
+ 
+       01 DETALHE.   
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 CODIGO         PIC 9(07) VALUE ZEROES.
+           02 FILLER         PIC X(09) VALUE SPACES.
+           02 NOME           PIC X(30).
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 SALARIO        PIC ZZ.999,99 VALUE ZEROES.
+           02 FILLER         PIC X(07) VALUE SPACES.
+
+       01 TOTCLI.
+           02 FILLER         PIC X(29) VALUE 
+                             "TOTAL DE CLIENTES IMPRESSOS: ".
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 TOTCLI2        PIC ZZ.999.
+           02 FILLER         PIC X(41) VALUE SPACES.
+
+       01 TOTSAL.
+           02 FILLER         PIC X(16) VALUE "TOTAL DE SALARIO".
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 TOTSAL2        PIC ZZ.999,99.
+           02 FILLER         PIC X(42) VALUE SPACES.
+
+       01 RESSEXO-F.
+           02 FILLER         PIC X(26) VALUE
+                              "RESUMO SALARIAL FEMININO:".
+           02 FILLER         PIC X(07) VALUE " QTDE: ".
+           02 QTDE-F-D       PIC ZZ.999.
+           02 FILLER         PIC X(09) VALUE " TOTAL: ".
+           02 TOTAL-F-D      PIC ZZ.999.999,99.
+           02 FILLER         PIC X(09) VALUE " MEDIA: ".
+           02 MEDIA-F-D      PIC ZZ.999,99.
+           02 FILLER         PIC X(11) VALUE SPACES.
+
+       01 RESSEXO-M.
+           02 FILLER         PIC X(26) VALUE
+                              "RESUMO SALARIAL MASCULINO:".
+           02 FILLER         PIC X(07) VALUE " QTDE: ".
+           02 QTDE-M-D       PIC ZZ.999.
+           02 FILLER         PIC X(09) VALUE " TOTAL: ".
+           02 TOTAL-M-D      PIC ZZ.999.999,99.
+           02 FILLER         PIC X(09) VALUE " MEDIA: ".
+           02 MEDIA-M-D      PIC ZZ.999,99.
+           02 FILLER         PIC X(11) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM02-03.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TOTAL.
+           PERFORM FIM.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADENT
+                OUTPUT RELSAI
+                       RELEXC.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADENT NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM CARGA-RUNCTL.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADENT SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CARGA-RUNCTL.
+           OPEN INPUT RUNCTL.
+           IF FS-RUNCTL EQUAL "00"
+               PERFORM LE-RUNCTL UNTIL FIM-RUNCTL EQUAL "SIM"
+                                     OR PROG-RUNCTL EQUAL "EM0203"
+               IF PROG-RUNCTL EQUAL "EM0203"
+                   MOVE PARM1-RUNCTL TO SALARIO-MINIMO
+                   MOVE PARM2-RUNCTL TO SAL-SELECAO
+               END-IF
+               CLOSE RUNCTL
+           END-IF.
+
+       LE-RUNCTL.
+           READ RUNCTL AT END MOVE "SIM" TO FIM-RUNCTL.
+
+       LEITURA.
+           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           IF SAL-ENT NOT NUMERIC OR
+              SAL-ENT IS LESS THAN SALARIO-MINIMO
+               PERFORM GRAVAEXC
+           ELSE
+               PERFORM ACUMULA-SEXO
+               IF SAL-ENT IS GREATER THAN OR EQUAL TO SAL-SELECAO AND
+                                          SEXO-ENT IS EQUAL TO "F"
+                   PERFORM IMPRESSAO.
+           PERFORM LEITURA.
+
+       GRAVAEXC.
+           MOVE COD-ENT TO COD-EXC.
+           MOVE NOME-ENT TO NOME-EXC.
+           MOVE SAL-ENT TO SAL-EXC.
+           WRITE REG-EXC.
+
+       ACUMULA-SEXO.
+           IF SEXO-ENT EQUAL "F"
+               ADD 1 TO CT-FEM
+               ADD SAL-ENT TO TOTSAL-FEM
+           ELSE
+               ADD 1 TO CT-MASC
+               ADD SAL-ENT TO TOTSAL-MASC.
+
+       IMPRESSAO.
+           IF CT-LIN IS GREATER THAN 19
+               PERFORM CABECALHO.
+           PERFORM IMPDET.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REL-SAI.
+           WRITE REL-SAI AFTER ADVANCING PAGE.
+           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 3 LINES.
+           WRITE REL-SAI FROM CAB-05 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       IMPDET.
+           MOVE COD-ENT  TO CODIGO.
+           MOVE NOME-ENT TO NOME.
+           MOVE SAL-ENT  TO SALARIO.
+           ADD 1 TO TOTCLI1.
+           ADD SAL-ENT TO TOTSAL1.
+           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+    
+       TOTAL.
+           MOVE TOTCLI1 TO TOTCLI2.
+           MOVE TOTSAL1 TO TOTSAL2.
+           WRITE REL-SAI FROM TOTCLI AFTER ADVANCING 4 LINES.
+           WRITE REL-SAI FROM TOTSAL AFTER ADVANCING 1 LINE.
+           IF CT-FEM GREATER THAN ZEROES
+               DIVIDE TOTSAL-FEM BY CT-FEM GIVING MEDIA-FEM.
+           IF CT-MASC GREATER THAN ZEROES
+               DIVIDE TOTSAL-MASC BY CT-MASC GIVING MEDIA-MASC.
+           MOVE CT-FEM TO QTDE-F-D.
+           MOVE TOTSAL-FEM TO TOTAL-F-D.
+           MOVE MEDIA-FEM TO MEDIA-F-D.
+           WRITE REL-SAI FROM RESSEXO-F AFTER ADVANCING 2 LINES.
+           MOVE CT-MASC TO QTDE-M-D.
+           MOVE TOTSAL-MASC TO TOTAL-M-D.
+           MOVE MEDIA-MASC TO MEDIA-M-D.
+           WRITE REL-SAI FROM RESSEXO-M AFTER ADVANCING 1 LINE.
+
+       FIM.
+           CLOSE CADENT
+                 RELSAI
+                 RELEXC.
+    
+        
+                 
+ 
+               
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+ 
           
\ No newline at end of file
