@@ -1,165 +1,268 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0202.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  12/10/2015.
-       DATE-COMPILED. 12/10/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADCLI E IMPRIMIR RELCLI.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-PC.
-       OBJECT-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADCLI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-  
-           SELECT RELCLI ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CADCLI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADCLI.DAT".
-
-       01 REG-ENT.
-           02 CPF            PIC 9(11).
-           02 NOME-ENT       PIC X(30).
-           02 EST-ENT        PIC X(02).
-           02 CID-ENT        PIC X(30).
-           02 TEL-ENT        PIC 9(08).
-           02 DATA-ENT.       
-               03 DD         PIC 99.
-               03 MM         PIC 99.
-               03 AA         PIC 9999.
-
-       FD RELCLI
-           LABEL RECORD IS OMMITED.
-
-       01 REL-SAI            PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-       77 CT-LIN             PIC 9(02) VALUE 25.
-       77 CT-PAG             PIC 9(02) VALUE ZEROES.
-       77 TOTCLI1            PIC 9(04) VALUE ZEROES.
-
-       01 CAB-01.
-           02 FILLER         PIC X(70) VALUE SPACES.
-           02 FILLER         PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG        PIC Z9 VALUE ZEROES.
-           02 FILLER         PIC X(03) VALUE SPACES.
-
-       01 CAB-02.
-           02 FILLER         PIC X(32) VALUE SPACES.
-           02 FILLER         PIC X(17) VALUE "TURISMAR TURISMOS".
-           02 FILLER         PIC X(31) VALUE SPACES.
-    
-       01 CAB-03.
-           02 FILLER         PIC X(22) VALUE SPACES.
-           02 FILLER         PIC X(35) VALUE 
-                             "CLIENTES NO PERIODO DE: 2010 A 2011".
-           02 FILLER         PIC X(23) VALUE SPACES.
-   
-       01 CAB-04.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(04) VALUE "NOME".
-           02 FILLER         PIC X(25) VALUE SPACES.
-           02 FILLER         PIC X(06) VALUE "ESTADO".
-           02 FILLER         PIC X(08) VALUE SPACES.
-           02 FILLER         PIC X(08) VALUE "TELEFONE".
-           02 FILLER         PIC X(24)  VALUE SPACES.
-
-       01 CAB-05.
-           02 FILLER         PIC X(80) VALUE ALL "-".
-       
-       01 CAB-06.
-           02 FILLER         PIC X(80) VALUE SPACES.
-
-       01 DETALHE.
-           02 NOME           PIC X(30).
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 ESTADO         PIC X(02).
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 TELEFONE       PIC 9999.9999.
-           02 FILLER         PIC X(25) VALUE SPACES.
-
-       01 TOTCLI.
-           02 FILLER         PIC X(19) VALUE "TOTAL DE CLIENTES: ".
-           02 TOT            PIC ZZZ9 VALUE ZEROES.
-           02 FILLER         PIC X(57) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       EM02-02.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM TOTAL.
-           PERFORM FIM.
-           STOP RUN.
-
-       INICIO.
-           OPEN INPUT   CADCLI
-                OUTPUT  RELCLI.
-           PERFORM LEITURA.
-
-       LEITURA.
-           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-           IF AA EQUAL TO 2010 OR 2011
-               PERFORM IMPRESSAO.
-           PERFORM LEITURA.
-
-       IMPRESSAO.
-           IF CT-LIN IS GREATER THAN 24
-               PERFORM CABECALHO.
-           PERFORM IMPDET.
-
-       CABECALHO.
-           ADD 1 TO CT-PAG.
-           MOVE CT-PAG TO VAR-PAG.
-           MOVE SPACES TO REL-SAI.
-           WRITE REL-SAI AFTER ADVANCING PAGE.
-           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 1 LINE.
-           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 3 LINE.
-           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 3 LINE.
-           WRITE REL-SAI FROM CAB-05 AFTER ADVANCING 1 LINE. 
-           WRITE REL-SAI FROM CAB-06 AFTER ADVANCING 1 LINE.
-           MOVE ZEROES TO CT-LIN.
-
-       IMPDET.
-           MOVE NOME-ENT TO NOME.
-           MOVE EST-ENT TO ESTADO.
-           MOVE TEL-ENT TO TELEFONE.          
-           ADD 1 TO TOTCLI1.
-           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
-           ADD 1 TO CT-LIN.
-
-       TOTAL.
-           MOVE TOTCLI1 TO TOT.
-           WRITE REL-SAI FROM TOTCLI AFTER ADVANCING 4 LINES.
-
-       FIM.
-           CLOSE CADCLI
-                 RELCLI.
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0202.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  12/10/2015.
+       DATE-COMPILED. 12/10/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADCLI E IMPRIMIR RELCLI.
+      *
+      *MODIFICACAO
+      *  09/08/2026  RELCLI PASSA A SER IMPRESSO EM ORDEM ALFABETICA
+      *              POR NOME-ENT, VIA SORT COM INPUT/OUTPUT
+      *              PROCEDURE, NOS MOLDES JA USADOS EM EM0206.
+      *  09/08/2026  INCLUIDO SUBTOTAL DE CLIENTES POR ESTADO NO
+      *              RODAPE DE TOTCLI (ACUMULADO EM TABELA, JA QUE A
+      *              LISTAGEM FICA ORDENADA POR NOME E NAO POR ESTADO).
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADCLI E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADCLI
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-SUBESTADO;
+      *              JOB E ABORTADO COM RETURN-CODE 16 NO LUGAR DE
+      *              ESTOURAR A TABELA DE 40 ESTADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT WORKCLI ASSIGN TO DISK.
+
+           SELECT RELCLI ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI.DAT".
+
+       01 REG-ENT.
+           02 CPF            PIC 9(11).
+           02 NOME-ENT       PIC X(30).
+           02 EST-ENT        PIC X(02).
+           02 CID-ENT        PIC X(30).
+           02 TEL-ENT        PIC 9(08).
+           02 DATA-ENT.       
+               03 DD         PIC 99.
+               03 MM         PIC 99.
+               03 AA         PIC 9999.
+
+       SD WORKCLI.
+
+       01 REG-WORK.
+           02 NOME-WORK      PIC X(30).
+           02 EST-WORK       PIC X(02).
+           02 TEL-WORK       PIC 9(08).
+
+       FD RELCLI
+           LABEL RECORD IS OMITTED.
+
+       01 REL-SAI            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 FIM-SORT           PIC X(03) VALUE "NAO".
+       77 CT-LIN             PIC 9(02) VALUE 25.
+       77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 TOTCLI1            PIC 9(04) VALUE ZEROES.
+       77 QTD-SUBESTADO      PIC 9(02) VALUE ZEROES.
+       77 IDX-SUBESTADO      PIC 9(02) VALUE ZEROES.
+       77 ACHOU-SUBESTADO    PIC 9(01) VALUE ZEROES.
+
+       01 TAB-SUBESTADO.
+           02 SUB-ESTADO-TAB PIC X(02) OCCURS 40 TIMES.
+           02 SUB-CT-TAB     PIC 9(04) OCCURS 40 TIMES.
+
+       01 CAB-01.
+           02 FILLER         PIC X(70) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC Z9 VALUE ZEROES.
+           02 FILLER         PIC X(03) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER         PIC X(32) VALUE SPACES.
+           02 FILLER         PIC X(17) VALUE "TURISMAR TURISMOS".
+           02 FILLER         PIC X(31) VALUE SPACES.
+    
+       01 CAB-03.
+           02 FILLER         PIC X(22) VALUE SPACES.
+           02 FILLER         PIC X(35) VALUE 
+                             "CLIENTES NO PERIODO DE: 2010 A 2011".
+           02 FILLER         PIC X(23) VALUE SPACES.
+   
+       01 CAB-04.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "NOME".
+           02 FILLER         PIC X(25) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE "ESTADO".
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "TELEFONE".
+           02 FILLER         PIC X(24)  VALUE SPACES.
+
+       01 CAB-05.
+           02 FILLER         PIC X(80) VALUE ALL "-".
+       
+       01 CAB-06.
+           02 FILLER         PIC X(80) VALUE SPACES.
+
+       01 DETALHE.
+           02 NOME           PIC X(30).
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 ESTADO         PIC X(02).
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 TELEFONE       PIC 9999.9999.
+           02 FILLER         PIC X(25) VALUE SPACES.
+
+       01 TOTCLI.
+           02 FILLER         PIC X(19) VALUE "TOTAL DE CLIENTES: ".
+           02 TOT            PIC ZZZ9 VALUE ZEROES.
+           02 FILLER         PIC X(57) VALUE SPACES.
+
+       01 ESTSUB.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(12) VALUE "CLIENTES EM ".
+           02 ESTADO-SUB     PIC X(02).
+           02 FILLER         PIC X(02) VALUE ": ".
+           02 TOT-SUB        PIC ZZZ9 VALUE ZEROES.
+           02 FILLER         PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM02-02.
+           SORT WORKCLI ASCENDING KEY NOME-WORK
+               INPUT PROCEDURE ENTRADA
+               OUTPUT PROCEDURE SAIDA.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ENTRADA.
+           OPEN INPUT CADCLI.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADCLI NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADCLI SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADCLI.
+
+       LEITURA.
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           IF AA EQUAL TO 2010 OR 2011
+               MOVE NOME-ENT TO NOME-WORK
+               MOVE EST-ENT  TO EST-WORK
+               MOVE TEL-ENT  TO TEL-WORK
+               RELEASE REG-WORK.
+           PERFORM LEITURA.
+
+       SAIDA.
+           OPEN OUTPUT RELCLI.
+           PERFORM RETORNA UNTIL FIM-SORT EQUAL "SIM".
+           PERFORM TOTAL.
+           CLOSE RELCLI.
+
+       RETORNA.
+           RETURN WORKCLI AT END MOVE "SIM" TO FIM-SORT.
+           IF FIM-SORT NOT EQUAL "SIM"
+               PERFORM IMPRESSAO.
+
+       IMPRESSAO.
+           IF CT-LIN IS GREATER THAN 24
+               PERFORM CABECALHO.
+           PERFORM ATUALIZA-SUBESTADO.
+           PERFORM IMPDET.
+
+       PROCURA-SUBESTADO.
+           MOVE ZEROES TO ACHOU-SUBESTADO.
+           MOVE 1 TO IDX-SUBESTADO.
+           PERFORM TESTA-SUBESTADO
+               UNTIL IDX-SUBESTADO GREATER THAN QTD-SUBESTADO
+                  OR ACHOU-SUBESTADO EQUAL 1.
+
+       TESTA-SUBESTADO.
+           IF SUB-ESTADO-TAB(IDX-SUBESTADO) EQUAL EST-WORK
+               MOVE 1 TO ACHOU-SUBESTADO
+           ELSE
+               ADD 1 TO IDX-SUBESTADO.
+
+       ATUALIZA-SUBESTADO.
+           PERFORM PROCURA-SUBESTADO.
+           IF ACHOU-SUBESTADO EQUAL 1
+               ADD 1 TO SUB-CT-TAB(IDX-SUBESTADO)
+           ELSE
+               IF QTD-SUBESTADO GREATER THAN OR EQUAL TO 40
+                   DISPLAY "TAB-SUBESTADO EXCEDE LIMITE DE 40 ESTADOS "
+                           "- ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-SUBESTADO
+                   MOVE EST-WORK TO SUB-ESTADO-TAB(QTD-SUBESTADO)
+                   MOVE 1 TO SUB-CT-TAB(QTD-SUBESTADO)
+               END-IF.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REL-SAI.
+           WRITE REL-SAI AFTER ADVANCING PAGE.
+           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 3 LINE.
+           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 3 LINE.
+           WRITE REL-SAI FROM CAB-05 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-06 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       IMPDET.
+           MOVE NOME-WORK TO NOME.
+           MOVE EST-WORK TO ESTADO.
+           MOVE TEL-WORK TO TELEFONE.
+           ADD 1 TO TOTCLI1.
+           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+
+       TOTAL.
+           MOVE TOTCLI1 TO TOT.
+           WRITE REL-SAI FROM TOTCLI AFTER ADVANCING 4 LINES.
+           MOVE ZEROES TO IDX-SUBESTADO.
+           PERFORM IMPSUBESTADO QTD-SUBESTADO TIMES.
+
+       IMPSUBESTADO.
+           ADD 1 TO IDX-SUBESTADO.
+           MOVE SUB-ESTADO-TAB(IDX-SUBESTADO) TO ESTADO-SUB.
+           MOVE SUB-CT-TAB(IDX-SUBESTADO) TO TOT-SUB.
+           WRITE REL-SAI FROM ESTSUB AFTER ADVANCING 1 LINE.
+
+
+
+
+
+
+
+
+
+
+
+
                      
\ No newline at end of file
