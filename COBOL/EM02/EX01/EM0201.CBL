@@ -1,185 +1,430 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0201.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  17/09/2015.
-       DATE-COMPILED. 17/09/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADSOC1, SE EM DIA GRAVAR EM CADSOC2, SE
-      *               EM ATRAZO, IMPRIMIR RELATORIO VIDE LAYOUT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-PC.
-       OBJECT-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
- 
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADSOC1 ASSIGN TO DISK
-	   ORGANIZATION IS LINE SEQUENTIAL.
-           
-           SELECT CADSOC2 ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT RELSOCIO ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-   
-       FD CADSOC1
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSOC1.DAT".
-
-       01 REG-ENT.
-           02 COD-PAG1       PIC 9(02).
-           02 NUM-SOC1       PIC 9(06).
-           02 NOME-SOC1      PIC X(30).
-           02 VAL-PAG1       PIC 9(09)V9(02).
-
-       FD CADSOC2
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSOC2.DAT".
-
-       01 REG-SAI.
-           02 NUM-SOC2       PIC 9(06).
-           02 NOME-SOC2      PIC X(30).
-           02 VAL-PAG2       PIC 9(09)V9(02).
-
-       FD RELSOCIO
-           LABEL RECORD IS OMITTED.
-
-       01 REG-ATR            PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-       77 CT-LIN             PIC 9(02) VALUE 30.
-       77 CT-PAG             PIC 9(02) VALUE ZEROES.
-       77 TOT-SOC            PIC 9(05) VALUE ZEROES.
-       77 VAL-TOT            PIC 9(09)V9(02) VALUE ZEROES.
-  
-       01 CAB-01.
-           02 FILLER         PIC X(70) VALUE SPACES.
-           02 FILLER         PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG        PIC Z9.
-           02 FILLER         PIC X(03) VALUE SPACES.
-
-       01 CAB-02.
-           02 FILLER         PIC X(26) VALUE SPACES.
-           02 FILLER         PIC X(28) VALUE 
-                             "RELACAO DE SOCIOS ATRAZADOS ".
-           02 FILLER         PIC X(26) VALUE SPACES.
-
-       01 CAB-03.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(15) VALUE "NUMERO DO SOCIO".
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 FILLER         PIC X(13) VALUE "NOME DO SOCIO".
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(18) VALUE "VALOR DO PAGAMENTO".
-           02 FILLER         PIC X(05) VALUE SPACES.
-
-       01 CAB-04.
-           02 FILLER         PIC X(80) VALUE SPACES.
-
-       01 DETALHE.
-           02 FILLER         PIC X(09) VALUE SPACES.
-           02 NUMERO         PIC 999.999.
-           02 FILLER         PIC X(15).
-           02 NOME           PIC X(30).
-           02 VALOR          PIC ZZZ.ZZZ.ZZ9,99.
-
-       01 SOCTOT.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(27) VALUE 
-                                 "TOTAL DE SOCIOS ATRAZADOS: ".
-           02 TOT1           PIC zz99 VALUE ZEROES.
-           02 FILLER         PIC X(43) VALUE SPACES.
-
-       01 VALTOT.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(22) VALUE "VALOR TOTAL ATRAZADO: ".
-           02 TOT2           PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
-           02 FILLER         PIC X(42) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       EM02-EX01.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM TOTAL.
-           PERFORM FIM.
-           STOP RUN.
-
-       INICIO.
-           OPEN INPUT  CADSOC1
-                OUTPUT CADSOC2
-                OUTPUT RELSOCIO.
-           PERFORM LEITURA.
-
-       LEITURA.
-           READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL.
-           IF COD-PAG1 IS EQUAL TO 1 THEN 
-               PERFORM GRAVACAO
-           ELSE
-               PERFORM IMPRESSAO.
-           PERFORM LEITURA.
-       
-       GRAVACAO.
-           MOVE NUM-SOC1 TO NUM-SOC2.
-           MOVE NOME-SOC1 TO NOME-SOC2.
-           MOVE VAL-PAG1 TO VAL-PAG2.
-           WRITE REG-SAI.    
-      
-       IMPRESSAO.
-           IF CT-LIN IS GREATER THAN 29
-               PERFORM CABECALHO.
-           PERFORM IMPDET.       
-
-       CABECALHO.
-           ADD 1 TO CT-PAG.
-           MOVE CT-PAG TO VAR-PAG.
-           MOVE SPACES TO REG-ATR.
-           WRITE REG-ATR AFTER ADVANCING PAGE.
-           WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
-           WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 3 LINES.
-           WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 3 LINES.
-           WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 1 LINE.
-           MOVE ZEROES TO CT-LIN.
-
-       IMPDET.
-           MOVE NUM-SOC1 TO NUMERO.
-           MOVE NOME-SOC1 TO NOME.
-           MOVE VAL-PAG1 TO VALOR.
-           ADD 1 TO TOT-SOC.
-           ADD VAL-PAG1 TO VAL-TOT.
-           WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE. 
-           ADD 1 TO CT-LIN.
-
-       TOTAL.                     
-           MOVE TOT-SOC TO TOT1.
-           MOVE VAL-TOT TO TOT2
-           MOVE SPACES TO REG-ATR.
-           WRITE REG-ATR FROM SOCTOT AFTER ADVANCING 3 LINES.
-           WRITE REG-ATR FROM VALTOT AFTER ADVANCING 1 LINE.
-
-       FIM.
-           CLOSE CADSOC1
-                 CADSOC2
-                 RELSOCIO.
-          
-
-       
-
-
-
-
-
-
-     
-
-           
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0201.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  17/09/2015.
+       DATE-COMPILED. 17/09/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADSOC1, SE EM DIA GRAVAR EM CADSOC2, SE
+      *               EM ATRAZO, IMPRIMIR RELATORIO VIDE LAYOUT.
+      *
+      *MODIFICACAO
+      *  09/08/2026  RELSOCIO PASSA A CLASSIFICAR OS SOCIOS ATRAZADOS
+      *              EM FAIXAS DE 30/60/90+ DIAS, COM SUBTOTAL POR
+      *              FAIXA, USANDO O HISTORICO DE ATRASOS DE CADHIST.
+      *  09/08/2026  INCLUIDO O ARQUIVO CADHIST, COM SALDO E QUANTIDADE
+      *              DE ATRASOS POR SOCIO, ATUALIZADO A CADA EXECUCAO.
+      *  09/08/2026  OS CORTES DE FAIXA (QUANTIDADE DE ATRASOS QUE
+      *              DEFINE 30/60 DIAS) PASSAM A SER LIDOS DE RUNCTL
+      *              NO INICIO, NO LUGAR DE FICAREM FIXOS EM
+      *              CLASSIFICA-FAIXA.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADSOC1 E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE: ZERO EM EXECUCAO
+      *              NORMAL, 16 QUANDO O JOB E ABORTADO POR CADSOC1
+      *              AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  CADSOC2 PASSA A SER ABERTO EM EXTEND (ACUMULANDO
+      *              OS REGISTROS DE CADA EXECUCAO, COM FALLBACK PARA
+      *              OUTPUT NA PRIMEIRA EXECUCAO, QUANDO O ARQUIVO
+      *              AINDA NAO EXISTE), NO LUGAR DE SER TRUNCADO A
+      *              CADA RODADA, PARA QUE O ARQUIVAMENTO PERIODICO
+      *              (EM0209) TENHA DE FATO O QUE ARQUIVAR.
+      *  09/08/2026  CLASSIFICA-FAIXA PASSA A COMPARAR ATRASOS-ATU POR
+      *              FAIXA (<=) AO INVES DE IGUALDADE EXATA, PARA
+      *              CONTINUAR CORRETA QUANDO OS CORTES DE RUNCTL FOREM
+      *              DIFERENTES DE 1 E 2.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-HIST ANTES DE
+      *              CADA INCLUSAO (CARGA DE CADHIST E NOVO SOCIO EM
+      *              ATUALIZA-HIST); JOB E ABORTADO COM RETURN-CODE 16
+      *              NO LUGAR DE ESTOURAR A TABELA DE 500 POSICOES.
+      *  09/08/2026  INCLUIDA FILE STATUS EM RUNCTL; CARGA-RUNCTL SO LE
+      *              O ARQUIVO QUANDO A ABERTURA TEM SUCESSO, MANTENDO
+      *              OS CORTES DE FAIXA PADRAO (77-LEVEL) QUANDO RUNCTL
+      *              NAO EXISTE, NO LUGAR DE ABORTAR O JOB POR UM
+      *              ARQUIVO QUE E OPCIONAL POR DEFINICAO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADSOC1 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT CADSOC2 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SOC2.
+
+           SELECT CADHIST ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELSOCIO ASSIGN TO DISK.
+
+           SELECT RUNCTL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNCTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+   
+       FD CADSOC1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC1.DAT".
+
+       01 REG-ENT.
+           02 COD-PAG1       PIC 9(02).
+           02 NUM-SOC1       PIC 9(06).
+           02 NOME-SOC1      PIC X(30).
+           02 VAL-PAG1       PIC 9(09)V9(02).
+
+       FD CADSOC2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSOC2.DAT".
+
+       01 REG-SAI.
+           02 NUM-SOC2       PIC 9(06).
+           02 NOME-SOC2      PIC X(30).
+           02 VAL-PAG2       PIC 9(09)V9(02).
+
+       FD CADHIST
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADHIST.DAT".
+
+       01 REG-HIST.
+           02 HIST-NUM        PIC 9(06).
+           02 HIST-SALDO      PIC 9(09)V9(02).
+           02 HIST-ATRASOS    PIC 9(03).
+
+       FD RELSOCIO
+           LABEL RECORD IS OMITTED.
+
+       01 REG-ATR            PIC X(80).
+
+       FD RUNCTL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RUNCTL.DAT".
+
+       01 REG-RUNCTL.
+           02 PROG-RUNCTL    PIC X(06).
+           02 PARM1-RUNCTL   PIC 9(07)V99.
+           02 PARM2-RUNCTL   PIC 9(07)V99.
+           02 PARM3-RUNCTL   PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 FS-SOC2            PIC X(02) VALUE SPACES.
+       77 FS-RUNCTL          PIC X(02) VALUE SPACES.
+       77 FIM-HIST           PIC X(03) VALUE "NAO".
+       77 FIM-RUNCTL         PIC X(03) VALUE "NAO".
+       77 ATRASOS-FX30       PIC 9(03) VALUE 1.
+       77 ATRASOS-FX60       PIC 9(03) VALUE 2.
+       77 CT-LIN             PIC 9(02) VALUE 30.
+       77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 TOT-SOC            PIC 9(05) VALUE ZEROES.
+       77 VAL-TOT            PIC 9(09)V9(02) VALUE ZEROES.
+       77 QTD-HIST           PIC 9(03) VALUE ZEROES.
+       77 IDX-HIST           PIC 9(03) VALUE ZEROES.
+       77 ACHOU-HIST         PIC 9(01) VALUE ZEROES.
+       77 ATRASOS-ATU        PIC 9(03) VALUE ZEROES.
+       77 CT-FX30            PIC 9(05) VALUE ZEROES.
+       77 CT-FX60            PIC 9(05) VALUE ZEROES.
+       77 CT-FX90            PIC 9(05) VALUE ZEROES.
+       77 VAL-FX30           PIC 9(09)V9(02) VALUE ZEROES.
+       77 VAL-FX60           PIC 9(09)V9(02) VALUE ZEROES.
+       77 VAL-FX90           PIC 9(09)V9(02) VALUE ZEROES.
+
+       01 TAB-HIST.
+           02 NUM-HIST-TAB     PIC 9(06) OCCURS 500 TIMES.
+           02 SALDO-HIST-TAB   PIC 9(09)V9(02) OCCURS 500 TIMES.
+           02 ATRASOS-HIST-TAB PIC 9(03) OCCURS 500 TIMES.
+
+       01 CAB-01.
+           02 FILLER         PIC X(70) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC Z9.
+           02 FILLER         PIC X(03) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER         PIC X(26) VALUE SPACES.
+           02 FILLER         PIC X(28) VALUE 
+                             "RELACAO DE SOCIOS ATRAZADOS ".
+           02 FILLER         PIC X(26) VALUE SPACES.
+
+       01 CAB-03.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(15) VALUE "NUMERO DO SOCIO".
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(13) VALUE "NOME DO SOCIO".
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(18) VALUE "VALOR DO PAGAMENTO".
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE "FAIXA".
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(07) VALUE "ATRASOS".
+
+       01 CAB-04.
+           02 FILLER         PIC X(80) VALUE SPACES.
+
+       01 DETALHE.
+           02 FILLER         PIC X(09) VALUE SPACES.
+           02 NUMERO         PIC 999.999.
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 NOME           PIC X(30).
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 VALOR          PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FAIXA          PIC X(07).
+           02 QTD-ATRASO     PIC Z9.
+
+       01 SOCTOT.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(27) VALUE
+                                 "TOTAL DE SOCIOS ATRAZADOS: ".
+           02 TOT1           PIC zz99 VALUE ZEROES.
+           02 FILLER         PIC X(43) VALUE SPACES.
+
+       01 VALTOT.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(22) VALUE "VALOR TOTAL ATRAZADO: ".
+           02 TOT2           PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(42) VALUE SPACES.
+
+       01 SOCFX30.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(26) VALUE
+                                 "ATRASADOS HA 30 DIAS:    ".
+           02 TOTFX30        PIC ZZ9 VALUE ZEROES.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "VALOR: ".
+           02 VALFX30        PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+           02 FILLER         PIC X(10) VALUE SPACES.
+
+       01 SOCFX60.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(26) VALUE
+                                 "ATRASADOS HA 60 DIAS:    ".
+           02 TOTFX60        PIC ZZ9 VALUE ZEROES.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "VALOR: ".
+           02 VALFX60        PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+           02 FILLER         PIC X(10) VALUE SPACES.
+
+       01 SOCFX90.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(26) VALUE
+                                 "ATRASADOS HA 90+ DIAS:   ".
+           02 TOTFX90        PIC ZZ9 VALUE ZEROES.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "VALOR: ".
+           02 VALFX90        PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+           02 FILLER         PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM02-EX01.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TOTAL.
+           PERFORM FIM.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADSOC1
+                OUTPUT RELSOCIO
+                EXTEND CADSOC2.
+           IF FS-SOC2 EQUAL "35"
+               CLOSE CADSOC2
+               OPEN OUTPUT CADSOC2.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADSOC1 NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM CARGA-HIST.
+           PERFORM CARGA-RUNCTL.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADSOC1 SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CARGA-RUNCTL.
+           OPEN INPUT RUNCTL.
+           IF FS-RUNCTL EQUAL "00"
+               PERFORM LE-RUNCTL UNTIL FIM-RUNCTL EQUAL "SIM"
+                                     OR PROG-RUNCTL EQUAL "EM0201"
+               IF PROG-RUNCTL EQUAL "EM0201"
+                   MOVE PARM1-RUNCTL TO ATRASOS-FX30
+                   MOVE PARM2-RUNCTL TO ATRASOS-FX60
+               END-IF
+               CLOSE RUNCTL
+           END-IF.
+
+       LE-RUNCTL.
+           READ RUNCTL AT END MOVE "SIM" TO FIM-RUNCTL.
+
+       CARGA-HIST.
+           OPEN INPUT CADHIST.
+           PERFORM LE-HIST UNTIL FIM-HIST EQUAL "SIM".
+           CLOSE CADHIST.
+
+       LE-HIST.
+           READ CADHIST AT END MOVE "SIM" TO FIM-HIST.
+           IF FIM-HIST NOT EQUAL "SIM"
+               IF QTD-HIST GREATER THAN OR EQUAL TO 500
+                   DISPLAY "CADHIST EXCEDE LIMITE DE 500 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-HIST
+                   MOVE HIST-NUM     TO NUM-HIST-TAB(QTD-HIST)
+                   MOVE HIST-SALDO   TO SALDO-HIST-TAB(QTD-HIST)
+                   MOVE HIST-ATRASOS TO ATRASOS-HIST-TAB(QTD-HIST).
+
+       LEITURA.
+           READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           IF COD-PAG1 IS EQUAL TO 1 THEN
+               PERFORM GRAVACAO
+           ELSE
+               PERFORM IMPRESSAO.
+           PERFORM LEITURA.
+
+       GRAVACAO.
+           MOVE NUM-SOC1 TO NUM-SOC2.
+           MOVE NOME-SOC1 TO NOME-SOC2.
+           MOVE VAL-PAG1 TO VAL-PAG2.
+           WRITE REG-SAI.
+
+       PROCURA-HIST.
+           MOVE ZEROES TO ACHOU-HIST.
+           MOVE 1 TO IDX-HIST.
+           PERFORM TESTA-HIST UNTIL IDX-HIST GREATER THAN QTD-HIST
+                                  OR ACHOU-HIST EQUAL 1.
+
+       TESTA-HIST.
+           IF NUM-HIST-TAB(IDX-HIST) EQUAL NUM-SOC1
+               MOVE 1 TO ACHOU-HIST
+           ELSE
+               ADD 1 TO IDX-HIST.
+
+       ATUALIZA-HIST.
+           PERFORM PROCURA-HIST.
+           IF ACHOU-HIST EQUAL 1
+               ADD VAL-PAG1 TO SALDO-HIST-TAB(IDX-HIST)
+               ADD 1 TO ATRASOS-HIST-TAB(IDX-HIST)
+               MOVE ATRASOS-HIST-TAB(IDX-HIST) TO ATRASOS-ATU
+           ELSE
+               IF QTD-HIST GREATER THAN OR EQUAL TO 500
+                   DISPLAY "TAB-HIST EXCEDE LIMITE DE 500 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-HIST
+                   MOVE NUM-SOC1 TO NUM-HIST-TAB(QTD-HIST)
+                   MOVE VAL-PAG1 TO SALDO-HIST-TAB(QTD-HIST)
+                   MOVE 1 TO ATRASOS-HIST-TAB(QTD-HIST)
+                   MOVE 1 TO ATRASOS-ATU.
+
+       CLASSIFICA-FAIXA.
+           IF ATRASOS-ATU IS LESS THAN OR EQUAL TO ATRASOS-FX30
+               MOVE "30 DIAS" TO FAIXA
+               ADD 1 TO CT-FX30
+               ADD VAL-PAG1 TO VAL-FX30
+           ELSE
+               IF ATRASOS-ATU IS LESS THAN OR EQUAL TO ATRASOS-FX60
+                   MOVE "60 DIAS" TO FAIXA
+                   ADD 1 TO CT-FX60
+                   ADD VAL-PAG1 TO VAL-FX60
+               ELSE
+                   MOVE "90+DIAS" TO FAIXA
+                   ADD 1 TO CT-FX90
+                   ADD VAL-PAG1 TO VAL-FX90.
+
+       IMPRESSAO.
+           IF CT-LIN IS GREATER THAN 29
+               PERFORM CABECALHO.
+           PERFORM ATUALIZA-HIST.
+           PERFORM CLASSIFICA-FAIXA.
+           PERFORM IMPDET.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR AFTER ADVANCING PAGE.
+           WRITE REG-ATR FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-ATR FROM CAB-02 AFTER ADVANCING 3 LINES.
+           WRITE REG-ATR FROM CAB-03 AFTER ADVANCING 3 LINES.
+           WRITE REG-ATR FROM CAB-04 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       IMPDET.
+           MOVE NUM-SOC1 TO NUMERO.
+           MOVE NOME-SOC1 TO NOME.
+           MOVE VAL-PAG1 TO VALOR.
+           MOVE ATRASOS-ATU TO QTD-ATRASO.
+           ADD 1 TO TOT-SOC.
+           ADD VAL-PAG1 TO VAL-TOT.
+           WRITE REG-ATR FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+
+       TOTAL.
+           MOVE TOT-SOC TO TOT1.
+           MOVE VAL-TOT TO TOT2
+           MOVE SPACES TO REG-ATR.
+           WRITE REG-ATR FROM SOCTOT AFTER ADVANCING 3 LINES.
+           WRITE REG-ATR FROM VALTOT AFTER ADVANCING 1 LINE.
+           MOVE CT-FX30 TO TOTFX30.
+           MOVE VAL-FX30 TO VALFX30.
+           WRITE REG-ATR FROM SOCFX30 AFTER ADVANCING 2 LINES.
+           MOVE CT-FX60 TO TOTFX60.
+           MOVE VAL-FX60 TO VALFX60.
+           WRITE REG-ATR FROM SOCFX60 AFTER ADVANCING 1 LINE.
+           MOVE CT-FX90 TO TOTFX90.
+           MOVE VAL-FX90 TO VALFX90.
+           WRITE REG-ATR FROM SOCFX90 AFTER ADVANCING 1 LINE.
+
+       GRAVA-TODOS-HIST.
+           MOVE ZEROES TO IDX-HIST.
+           OPEN OUTPUT CADHIST.
+           PERFORM GRAVA-HIST QTD-HIST TIMES.
+           CLOSE CADHIST.
+
+       GRAVA-HIST.
+           ADD 1 TO IDX-HIST.
+           MOVE NUM-HIST-TAB(IDX-HIST)     TO HIST-NUM.
+           MOVE SALDO-HIST-TAB(IDX-HIST)   TO HIST-SALDO.
+           MOVE ATRASOS-HIST-TAB(IDX-HIST) TO HIST-ATRASOS.
+           WRITE REG-HIST.
+
+       FIM.
+           PERFORM GRAVA-TODOS-HIST.
+           CLOSE CADSOC1
+                 CADSOC2
+                 RELSOCIO.
+          
+
+       
+
+
+
+
+
+
+     
+
+           
+
