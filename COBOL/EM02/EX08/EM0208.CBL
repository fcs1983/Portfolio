@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0208.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       CONSULTA PONTUAL DE UM UNICO CLIENTE NO CADASTRO
+      *               INDEXADO CADCLIX (GERADO PELO EM0207), POR
+      *               CODIGO-ENT, SEM PRECISAR LER O ARQUIVO INTEIRO
+      *               COMO SERIA NECESSARIO NA COPIA LINE SEQUENTIAL
+      *               (CADCLI).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLIX ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CODIGO-ENTX
+           FILE STATUS IS FS-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADCLIX
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLIX.DAT".
+
+       01 REGCLIX.
+           02 CODIGO-ENTX    PIC X(03).
+           02 CPF-ENTX1.
+               03 CPF-ENTX       PIC 9 OCCURS 11 TIMES.
+           02 NOME-ENTX      PIC X(30).
+           02 ESTADO-ENTX    PIC X(02).
+           02 CIDADE-ENTX    PIC X(30).
+           02 EMAIL-ENTX     PIC X(30).
+           02 TELEFONE-ENTX  PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-IDX              PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM02-08.
+           OPEN INPUT CADCLIX.
+           IF FS-IDX NOT EQUAL "00"
+               DISPLAY "CADCLIX NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           DISPLAY "CODIGO DO CLIENTE A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT CODIGO-ENTX.
+           PERFORM CONSULTA.
+           CLOSE CADCLIX.
+           STOP RUN.
+
+       CONSULTA.
+           READ CADCLIX
+               INVALID KEY
+                   DISPLAY "CLIENTE " CODIGO-ENTX " NAO ENCONTRADO"
+                   MOVE 4 TO RETURN-CODE
+               NOT INVALID KEY
+                   PERFORM EXIBE-CLIENTE
+                   MOVE ZEROES TO RETURN-CODE
+           END-READ.
+
+       EXIBE-CLIENTE.
+           DISPLAY "CODIGO   : " CODIGO-ENTX.
+           DISPLAY "NOME     : " NOME-ENTX.
+           DISPLAY "ESTADO   : " ESTADO-ENTX.
+           DISPLAY "CIDADE   : " CIDADE-ENTX.
+           DISPLAY "EMAIL    : " EMAIL-ENTX.
+           DISPLAY "TELEFONE : " TELEFONE-ENTX.
