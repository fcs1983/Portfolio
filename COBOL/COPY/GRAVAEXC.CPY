@@ -0,0 +1,40 @@
+      *--------------------------------------------------------------
+      * GRAVAEXC.CPY
+      *
+      * PARAGRAFO PADRAO DE GRAVACAO NO LOG COMUM DE EXCECOES
+      * (EXCLOG.DAT). PARA USO EM QUALQUER PROGRAMA DA FAMILIA
+      * EM03/EM04 QUE JA GRAVE SEU PROPRIO RELATORIO DE ERROS,
+      * DIVERGENCIAS OU REJEICOES, NO MESMO PONTO EM QUE ESSE
+      * RELATORIO PROPRIO E GRAVADO.
+      *
+      * REQUER, NO PROGRAMA QUE USAR ESTE PARAGRAFO:
+      *   - SELECT EXCLOG ASSIGN TO DISK ORGANIZATION IS LINE
+      *     SEQUENTIAL FILE STATUS IS FS-EXCLOG, NO FILE-CONTROL;
+      *   - COPY EXCLOG NA FILE SECTION;
+      *   - 77 FS-EXCLOG PIC X(02) NA WORKING-STORAGE SECTION;
+      *   - EM INICIO, ABRIR O ARQUIVO COM "EXTEND EXCLOG" JUNTO COM
+      *     OS DEMAIS ARQUIVOS E, SE FS-EXCLOG FOR IGUAL A "35"
+      *     (ARQUIVO AINDA NAO EXISTE), FECHAR E REABRIR COM
+      *     "OPEN OUTPUT EXCLOG";
+      *   - EM FIM, FECHAR EXCLOG JUNTO COM OS DEMAIS ARQUIVOS.
+      *
+      * USO (PROCEDURE DIVISION):
+      *       COPY GRAVAEXC
+      *           REPLACING ==CPY-PROGID==  BY =="EM0403"==
+      *                     ==CPY-CHAVE==   BY ==CODIGO1==
+      *                     ==CPY-SEVER==   BY =="E"==
+      *                     ==CPY-MSG==     BY ==MENSAGEM==.
+      *
+      *   E, NO PONTO EM QUE O RELATORIO PROPRIO JA E GRAVADO,
+      *   ACRESCENTAR "PERFORM GRAVA-EXCLOG." O PARAGRAFO NAO ABRE
+      *   NEM FECHA O ARQUIVO, SO GRAVA UM REGISTRO.
+      *--------------------------------------------------------------
+
+       GRAVA-EXCLOG.
+           ACCEPT EXCLOG-DATA FROM DATE.
+           ACCEPT EXCLOG-HORA FROM TIME.
+           MOVE CPY-PROGID      TO EXCLOG-PROGID.
+           MOVE CPY-CHAVE       TO EXCLOG-CHAVE.
+           MOVE CPY-SEVER       TO EXCLOG-SEVERIDADE.
+           MOVE CPY-MSG         TO EXCLOG-MENSAGEM.
+           WRITE REG-EXCLOG.
