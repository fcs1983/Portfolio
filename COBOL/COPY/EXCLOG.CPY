@@ -0,0 +1,43 @@
+      *--------------------------------------------------------------
+      * EXCLOG.CPY
+      *
+      * LAYOUT DO ARQUIVO DE LOG DE EXCECOES (EXCLOG.DAT), COMUM A
+      * TODOS OS PROGRAMAS DA FAMILIA EM03/EM04 QUE JA GRAVAM SEU
+      * PROPRIO RELATORIO DE ERROS/DIVERGENCIAS/REJEICOES (RELERRO,
+      * RELOCORR, RELOCOR, RELDUP, ...). CADA OCORRENCIA GRAVADA NO
+      * RELATORIO PROPRIO TAMBEM E GRAVADA AQUI, PARA QUE A OPERACAO
+      * POSSA CONSULTAR/SOMAR AS EXCECOES DE TODO O LOTE A PARTIR DE
+      * UM UNICO ARQUIVO, SEM PRECISAR ABRIR RELATORIO POR RELATORIO.
+      *
+      * O LAYOUT E UNICO E FIXO (SEM REPLACING), POIS O ARQUIVO E
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE NELE GRAVAM.
+      *
+      * USO (FILE SECTION):
+      *       COPY EXCLOG.
+      *
+      *   E, NO FILE-CONTROL:
+      *       SELECT EXCLOG ASSIGN TO DISK
+      *       ORGANIZATION IS LINE SEQUENTIAL
+      *       FILE STATUS IS FS-EXCLOG.
+      *
+      *   VER GRAVAEXC.CPY PARA O PARAGRAFO PADRAO DE ABERTURA E
+      *   GRAVACAO DE REGISTRO NESTE ARQUIVO.
+      *--------------------------------------------------------------
+
+       FD EXCLOG
+           LABEL RECORD IS OMITTED.
+
+       01 REG-EXCLOG.
+           02 EXCLOG-PROGID      PIC X(08).
+           02 EXCLOG-DATA.
+               03 EXCLOG-ANO     PIC 9(02).
+               03 EXCLOG-MES     PIC 9(02).
+               03 EXCLOG-DIA     PIC 9(02).
+           02 EXCLOG-HORA.
+               03 EXCLOG-HH      PIC 9(02).
+               03 EXCLOG-MN      PIC 9(02).
+               03 EXCLOG-SS      PIC 9(02).
+               03 EXCLOG-CS      PIC 9(02).
+           02 EXCLOG-CHAVE        PIC X(15).
+           02 EXCLOG-SEVERIDADE   PIC X(01).
+           02 EXCLOG-MENSAGEM     PIC X(40).
