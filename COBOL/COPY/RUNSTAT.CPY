@@ -0,0 +1,43 @@
+      *--------------------------------------------------------------
+      * RUNSTAT.CPY
+      *
+      * LAYOUT DO ARQUIVO DE ESTATISTICAS DE EXECUCAO (RUNSTAT.DAT),
+      * COMUM A TODOS OS PROGRAMAS DA FAMILIA EM03/EM04 QUE JA GRAVAM
+      * SUAS OCORRENCIAS NO LOG COMUM DE EXCECOES (EXCLOG.DAT - VER
+      * EXCLOG.CPY). CADA EXECUCAO GRAVA UM UNICO REGISTRO AO FINAL,
+      * COM A CONTAGEM DE REGISTROS LIDOS, GRAVADOS E REJEITADOS, PARA
+      * QUE O RESUMO CONSOLIDADO DE OPERACAO (EM0405) POSSA INFORMAR O
+      * QUE RODOU NO DIA SEM PRECISAR ABRIR RELATORIO POR RELATORIO.
+      *
+      * O LAYOUT E UNICO E FIXO (SEM REPLACING), POIS O ARQUIVO E
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE NELE GRAVAM.
+      *
+      * USO (FILE SECTION):
+      *       COPY RUNSTAT.
+      *
+      *   E, NO FILE-CONTROL:
+      *       SELECT RUNSTAT ASSIGN TO DISK
+      *       ORGANIZATION IS LINE SEQUENTIAL
+      *       FILE STATUS IS FS-RUNSTAT.
+      *
+      *   VER GRAVASTAT.CPY PARA O PARAGRAFO PADRAO DE ABERTURA E
+      *   GRAVACAO DE REGISTRO NESTE ARQUIVO.
+      *--------------------------------------------------------------
+
+       FD RUNSTAT
+           LABEL RECORD IS OMITTED.
+
+       01 REG-RUNSTAT.
+           02 RUNSTAT-PROGID      PIC X(08).
+           02 RUNSTAT-DATA.
+               03 RUNSTAT-ANO      PIC 9(02).
+               03 RUNSTAT-MES      PIC 9(02).
+               03 RUNSTAT-DIA      PIC 9(02).
+           02 RUNSTAT-HORA.
+               03 RUNSTAT-HH       PIC 9(02).
+               03 RUNSTAT-MN       PIC 9(02).
+               03 RUNSTAT-SS       PIC 9(02).
+               03 RUNSTAT-CS       PIC 9(02).
+           02 RUNSTAT-LIDOS       PIC 9(07).
+           02 RUNSTAT-GRAVADOS    PIC 9(07).
+           02 RUNSTAT-REJEITADOS  PIC 9(07).
