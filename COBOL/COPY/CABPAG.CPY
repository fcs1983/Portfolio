@@ -0,0 +1,34 @@
+      *--------------------------------------------------------------
+      * CABPAG.CPY
+      *
+      * LAYOUT PADRAO DE CABECALHO DE PAGINA E CONTADORES DE
+      * PAGINACAO, PARA USO EM QUALQUER PROGRAMA DE RELATORIO DA
+      * FAMILIA EM02/EM03/EM04.
+      *
+      * USO (WORKING-STORAGE SECTION):
+      *       COPY CABPAG
+      *           REPLACING ==CPY-LIM-LIN==    BY ==LIM-LIN-XXX==
+      *                     ==CPY-CT-LIN==     BY ==CT-LIN-XXX==
+      *                     ==CPY-CT-PAG==     BY ==CT-PAG-XXX==
+      *                     ==CPY-CAB-PAGINA== BY ==CAB-01==
+      *                     ==CPY-VAR-PAG==    BY ==VAR-PAG==.
+      *
+      *   ONDE XXX E UM SUFIXO PROPRIO DO PROGRAMA (EX.: 201, 301)
+      *   PARA EVITAR COLISAO COM NOMES JA EXISTENTES. UM PROGRAMA
+      *   QUE JA TEM SEU PROPRIO CT-LIN/CT-PAG/CAB-01 PODE CONTINUAR
+      *   COMO ESTA; ESTE COPYBOOK E PARA RELATORIOS NOVOS OU PARA
+      *   QUEM QUISER PADRONIZAR A PAGINACAO.
+      *
+      * A VERIFICACAO DE QUEBRA DE PAGINA PADRAO E:
+      *       IF CT-LIN-XXX IS GREATER THAN LIM-LIN-XXX
+      *           PERFORM CABECALHO.
+      *--------------------------------------------------------------
+
+       77 CPY-LIM-LIN        PIC 9(02) VALUE 66.
+       77 CPY-CT-LIN         PIC 9(02) VALUE ZEROES.
+       77 CPY-CT-PAG         PIC 9(02) VALUE ZEROES.
+
+       01 CPY-CAB-PAGINA.
+           02 FILLER         PIC X(54) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 CPY-VAR-PAG    PIC ZZ9.
