@@ -0,0 +1,43 @@
+      *--------------------------------------------------------------
+      * GRAVASTAT.CPY
+      *
+      * PARAGRAFO PADRAO DE GRAVACAO NO ARQUIVO COMUM DE ESTATISTICAS
+      * DE EXECUCAO (RUNSTAT.DAT). PARA USO EM QUALQUER PROGRAMA DA
+      * FAMILIA EM03/EM04 QUE JA GRAVE SUAS OCORRENCIAS NO LOG COMUM
+      * DE EXCECOES (EXCLOG.DAT - VER GRAVAEXC.CPY), NO PONTO EM QUE O
+      * PROGRAMA ENCERRA SEU PROCESSAMENTO.
+      *
+      * REQUER, NO PROGRAMA QUE USAR ESTE PARAGRAFO:
+      *   - SELECT RUNSTAT ASSIGN TO DISK ORGANIZATION IS LINE
+      *     SEQUENTIAL FILE STATUS IS FS-RUNSTAT, NO FILE-CONTROL;
+      *   - COPY RUNSTAT NA FILE SECTION;
+      *   - 77 FS-RUNSTAT PIC X(02) NA WORKING-STORAGE SECTION;
+      *   - EM INICIO, ABRIR O ARQUIVO COM "EXTEND RUNSTAT" JUNTO COM
+      *     OS DEMAIS ARQUIVOS E, SE FS-RUNSTAT FOR IGUAL A "35"
+      *     (ARQUIVO AINDA NAO EXISTE), FECHAR E REABRIR COM
+      *     "OPEN OUTPUT RUNSTAT";
+      *   - EM FIM, FECHAR RUNSTAT JUNTO COM OS DEMAIS ARQUIVOS, APOS
+      *     GRAVAR O REGISTRO (VER ABAIXO).
+      *
+      * USO (PROCEDURE DIVISION), UMA UNICA VEZ, AO ENCERRAR O
+      * PROCESSAMENTO, COM OS TOTALIZADORES JA NOS SEUS VALORES
+      * FINAIS:
+      *       COPY GRAVASTAT
+      *           REPLACING ==CPY-PROGID==     BY =="EM0403"==
+      *                     ==CPY-LIDOS==      BY ==CT-MOV-LIDOS==
+      *                     ==CPY-GRAVADOS==   BY ==CT-MOV-SALVO==
+      *                     ==CPY-REJEITADOS== BY ==CT-ERRO-MOV==.
+      *
+      *   E "PERFORM GRAVA-RUNSTAT." NO PONTO EM QUE O PROGRAMA VAI
+      *   ENCERRAR. O PARAGRAFO NAO ABRE NEM FECHA O ARQUIVO, SO
+      *   GRAVA UM REGISTRO.
+      *--------------------------------------------------------------
+
+       GRAVA-RUNSTAT.
+           ACCEPT RUNSTAT-DATA FROM DATE.
+           ACCEPT RUNSTAT-HORA FROM TIME.
+           MOVE CPY-PROGID      TO RUNSTAT-PROGID.
+           MOVE CPY-LIDOS       TO RUNSTAT-LIDOS.
+           MOVE CPY-GRAVADOS    TO RUNSTAT-GRAVADOS.
+           MOVE CPY-REJEITADOS  TO RUNSTAT-REJEITADOS.
+           WRITE REG-RUNSTAT.
