@@ -1,225 +1,368 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0305.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  11/11/2015.
-       DATE-COMPILED. 11/11/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       GERAR UM RELATORIO CLASSIFICADO EM ORDEM 
-      *               ASCENDENTE POR ESTADO E NUMERO DO VENDEDOR.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       OBJECT-COMPUTER.  IBM-PC.
-       SOURCE-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQVENDA ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TRAB ASSIGN TO DISK.
-
-           SELECT RELVENDA ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD ARQVENDA
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "ARQVENDA.DAT".
-
-       01 REG-ENT.
-           02 ESTADO-ENT     PIC X(02).
-           02 NR-ENT         PIC 9(05).
-           02 NOME-ENT       PIC X(20).
-           02 VALOR-ENT      PIC 9(07)V99.
-
-       SD TRAB.
-
-       01 REG-TRAB.
-           02 ESTADO-TRAB    PIC X(02).
-           02 NR-TRAB        PIC 9(05).
-           02 NOME-TRAB      PIC X(20).
-           02 VALOR-TRAB     PIC 9(07)V99.
-
-       FD RELVENDA
-           LABEL RECORD IS OMMITED.
-
-       01 REG-REL            PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-       77 CT-LIN             PIC 9(02) VALUE 20.
-       77 CT-PAG             PIC 9(02) VALUE ZEROES.
-       77 SET-EST            PIC X(02) VALUE SPACES.
-       77 SET-NUM            PIC 9(05) VALUE ZEROES.
-       77 TOT-VEND           PIC 9(07)V99 VALUE ZEROES.
-       77 TOT-COMP           PIC 9(07)V99 VALUE ZEROES.
-       77 TOT-EST            PIC 9(07)V99 VALUE ZEROES.  
-
-       01 CAB-01.
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(35) VALUE 
-                             "VENDAS TOTAIS POR ESTADO - VENDEDOR".
-           02 FILLER         PIC X(10) VALUE SPACES.
-           02 FILLER         PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG        PIC Z99.
-           02 FILLER         PIC X(12) VALUE SPACES.
-
-       01 CAB-02.
-           02 FILLER          PIC X(02) VALUE SPACES.
-           02 FILLER          PIC X(08) VALUE "ESTADO: ".
-           02 VAR-EST         PIC X(20) VALUE "SAO PAULO".
-           02 FILLER          PIC X(50) VALUE SPACES.
-
-       01 CAB-03.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(15) VALUE "NRO DO VENDEDOR".
-           02 FILLER         PIC X(08) VALUE SPACES.
-           02 FILLER         PIC X(16) VALUE "NOME DO VENDEDOR".
-           02 FILLER         PIC X(12) VALUE SPACES.
-           02 FILLER         PIC X(14) VALUE "VALOR DA VENDA".
-           02 FILLER         PIC X(10) VALUE SPACES.
-
-       01 DETALHE.
-           02 FILLER         PIC X(08) VALUE SPACES.
-           02 NRO            PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(16) VALUE SPACES.
-           02 NOME           PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(13) VALUE SPACES.
-           02 VALOR          PIC ZZZZZ99,99.
-           02 FILLER         PIC X(14) VALUE SPACES.
-
-       01 TOTAL-01.
-           02 FILLER         PIC X(36) VALUE SPACES.
-           02 FILLER         PIC X(19) VALUE "TOTAL DO VENDEDOR: ".
-           02 TOT-V          PIC ZZZZZ99,99.
-           02 FILLER         PIC X(16) VALUE SPACES.
-
-       01 TOTAL-02.
-           02 FILLER         PIC X(36) VALUE SPACES.
-           02 FILLER         PIC X(20) VALUE "TOTAL DO ESTADO:    ".
-           02 TOT-E          PIC ZZZZZ99,99.
-           02 FILLER         PIC X(15) VALUE SPACES.
-
-       01 TOTAL-03.
-           02 FILLER         PIC X(36) VALUE SPACES.
-           02 FILLER         PIC X(20) VALUE "TOTAL DA COMPANHIA: ".
-           02 TOT-C          PIC ZZZZZ99,99.
-           02 FILLER         PIC X(15) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-
-       EM03-05.
-           SORT TRAB
-               ASCENDING KEY ESTADO-TRAB
-               ASCENDING KEY NR-TRAB
-               USING ARQVENDA
-               OUTPUT PROCEDURE ROT-SAIDA.
-           STOP RUN.
-
-       ROT-SAIDA SECTION.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM IMP-TOTAL.
-           PERFORM FIM.
-
-       INICIO SECTION.
-           OPEN OUTPUT RELVENDA.
-           PERFORM LEITURA.
-           MOVE ESTADO-TRAB TO SET-EST.
-           MOVE NR-TRAB TO SET-NUM.
-       
-       LEITURA SECTION.
-           RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
-           ADD VALOR-TRAB TO TOT-COMP.
-
-       PRINCIPAL SECTION.
-           PERFORM IMPRESSAO.
-           PERFORM LEITURA.
-    
-       IMPRESSAO SECTION.
-           IF CT-LIN IS GREATER THAN 19
-               PERFORM CABECALHO.
-           IF ESTADO-TRAB IS EQUAL TO "SP"
-               IF NR-TRAB IS EQUAL TO SET-NUM
-                   PERFORM IMP-DET
-               ELSE
-                   PERFORM IMP-TOT-V
-                   MOVE ZEROES TO TOT-VEND
-                   MOVE NR-TRAB TO SET-NUM
-                   PERFORM IMP-DET.
-                 
-
-       CABECALHO SECTION.
-           ADD 1 TO CT-PAG.
-           MOVE CT-PAG TO VAR-PAG.
-           MOVE SPACES TO REG-REL.
-           WRITE REG-REL AFTER ADVANCING PAGE.
-           WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
-           WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
-           WRITE REG-REL FROM CAB-03 AFTER ADVANCING 2 LINES.
-           MOVE ZEROES TO CT-LIN.
-
-       IMP-DET SECTION.
-               IF NRO IS EQUAL TO SPACES
-                   MOVE NR-TRAB TO NRO
-               ELSE
-                   MOVE SPACES TO NRO.
-               IF NOME IS EQUAL TO SPACES
-                   MOVE NOME-TRAB TO NOME
-               ELSE
-                   MOVE SPACES TO NOME.
-               MOVE VALOR-TRAB TO VALOR.
-               ADD VALOR-TRAB TO TOT-VEND.
-               ADD VALOR-TRAB TO TOT-EST.
-               WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
-               ADD 1 TO CT-LIN.
-
-       IMP-TOTAL SECTION.
-           PERFORM IMP-TOT-V.
-           MOVE TOT-EST TO TOT-E.
-           MOVE TOT-COMP TO TOT-C.
-           WRITE REG-REL FROM TOTAL-02 AFTER ADVANCING 2 LINES.
-           WRITE REG-REL FROM TOTAL-03 AFTER ADVANCING 2 LINES.
-
-       IMP-TOT-V SECTION.
-           MOVE SPACES TO NRO.
-           MOVE SPACES TO NOME.
-           MOVE TOT-VEND TO TOT-V.
-           WRITE REG-REL FROM TOTAL-01 AFTER ADVANCING 2 LINES.
-
-       FIM SECTION.
-           CLOSE RELVENDA. 
-           
-                                  
-     
-        
-             
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0305.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  11/11/2015.
+       DATE-COMPILED. 11/11/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       GERAR UM RELATORIO CLASSIFICADO EM ORDEM
+      *               ASCENDENTE POR ESTADO E NUMERO DO VENDEDOR.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDA SECAO DE TOP-10 VENDEDORES POR VALOR
+      *              TOTAL, IMPRESSA APOS TOTAL-03, ACUMULADA EM TABELA
+      *              A CADA QUEBRA DE VENDEDOR.
+      *  09/08/2026  INCLUIDO CALCULO DE COMISSAO POR FAIXA DE TOT-V,
+      *              IMPRESSO JUNTO A TOTAL-01.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE ZERO AO TERMINO
+      *              NORMAL DO JOB.
+      *  09/08/2026  ARQVENDA PASSA A SER ABERTO POR UMA INPUT
+      *              PROCEDURE PROPRIA (ROT-ENTRADA) NO LUGAR DE SORT
+      *              ... USING DIRETO, PARA PERMITIR A VERIFICACAO DE
+      *              FILE STATUS NA ABERTURA E DE ARQUIVO VAZIO NA
+      *              PRIMEIRA LEITURA, NOS MESMOS MOLDES DOS DEMAIS
+      *              PROGRAMAS DA FAMILIA. RETURN-CODE PASSA A 16
+      *              QUANDO O JOB E ABORTADO POR ARQVENDA AUSENTE,
+      *              INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-VEND EM
+      *              GRAVA-VENDTAB; JOB E ABORTADO COM RETURN-CODE 16
+      *              NO LUGAR DE ESTOURAR A TABELA DE 50 POSICOES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER.  IBM-PC.
+       SOURCE-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQVENDA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT TRAB ASSIGN TO DISK.
+
+           SELECT RELVENDA ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQVENDA
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQVENDA.DAT".
+
+       01 REG-ENT.
+           02 ESTADO-ENT     PIC X(02).
+           02 NR-ENT         PIC 9(05).
+           02 NOME-ENT       PIC X(20).
+           02 VALOR-ENT      PIC 9(07)V99.
+
+       SD TRAB.
+
+       01 REG-TRAB.
+           02 ESTADO-TRAB    PIC X(02).
+           02 NR-TRAB        PIC 9(05).
+           02 NOME-TRAB      PIC X(20).
+           02 VALOR-TRAB     PIC 9(07)V99.
+
+       FD RELVENDA
+           LABEL RECORD IS OMITTED.
+
+       01 REG-REL            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FIM-ENT             PIC X(03) VALUE "NAO".
+       77 FS-ARQ              PIC X(02) VALUE SPACES.
+       77 CT-LIN             PIC 9(02) VALUE 20.
+       77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 SET-EST            PIC X(02) VALUE SPACES.
+       77 SET-NUM            PIC 9(05) VALUE ZEROES.
+       77 TOT-VEND           PIC 9(07)V99 VALUE ZEROES.
+       77 TOT-COMP           PIC 9(07)V99 VALUE ZEROES.
+       77 TOT-EST            PIC 9(07)V99 VALUE ZEROES.
+       77 SET-NOME           PIC X(20) VALUE SPACES.
+       77 VAL-COM            PIC 9(07)V99 VALUE ZEROES.
+       77 QTD-VEND           PIC 9(02) VALUE ZEROES.
+       77 IDX-VEND           PIC 9(02) VALUE ZEROES.
+       77 IDX-TOP            PIC 9(02) VALUE ZEROES.
+       77 MAIOR-IDX          PIC 9(02) VALUE ZEROES.
+
+       01 TAB-VEND.
+           02 NR-VEND-TAB    PIC 9(05) OCCURS 50 TIMES.
+           02 NOME-VEND-TAB  PIC X(20) OCCURS 50 TIMES.
+           02 TOT-VEND-TAB   PIC 9(07)V99 OCCURS 50 TIMES.
+           02 MARCA-VEND-TAB PIC X(01) OCCURS 50 TIMES.
+
+       01 CAB-01.
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(35) VALUE 
+                             "VENDAS TOTAIS POR ESTADO - VENDEDOR".
+           02 FILLER         PIC X(10) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC Z99.
+           02 FILLER         PIC X(12) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(08) VALUE "ESTADO: ".
+           02 VAR-EST         PIC X(20) VALUE "SAO PAULO".
+           02 FILLER          PIC X(50) VALUE SPACES.
+
+       01 CAB-03.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(15) VALUE "NRO DO VENDEDOR".
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 FILLER         PIC X(16) VALUE "NOME DO VENDEDOR".
+           02 FILLER         PIC X(12) VALUE SPACES.
+           02 FILLER         PIC X(14) VALUE "VALOR DA VENDA".
+           02 FILLER         PIC X(10) VALUE SPACES.
+
+       01 DETALHE.
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 NRO            PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(16) VALUE SPACES.
+           02 NOME           PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(13) VALUE SPACES.
+           02 VALOR          PIC ZZZZZ99,99.
+           02 FILLER         PIC X(14) VALUE SPACES.
+
+       01 TOTAL-01.
+           02 FILLER         PIC X(36) VALUE SPACES.
+           02 FILLER         PIC X(19) VALUE "TOTAL DO VENDEDOR: ".
+           02 TOT-V          PIC ZZZZZ99,99.
+           02 FILLER         PIC X(12) VALUE "  COMISSAO: ".
+           02 COM-V          PIC ZZZZZ99,99.
+           02 FILLER         PIC X(04) VALUE SPACES.
+
+       01 TOTAL-02.
+           02 FILLER         PIC X(36) VALUE SPACES.
+           02 FILLER         PIC X(20) VALUE "TOTAL DO ESTADO:    ".
+           02 TOT-E          PIC ZZZZZ99,99.
+           02 FILLER         PIC X(15) VALUE SPACES.
+
+       01 TOTAL-03.
+           02 FILLER         PIC X(36) VALUE SPACES.
+           02 FILLER         PIC X(20) VALUE "TOTAL DA COMPANHIA: ".
+           02 TOT-C          PIC ZZZZZ99,99.
+           02 FILLER         PIC X(15) VALUE SPACES.
+
+       01 TOP-01.
+           02 FILLER         PIC X(36) VALUE SPACES.
+           02 FILLER         PIC X(28) VALUE
+                             "TOP 10 VENDEDORES POR VALOR:".
+           02 FILLER         PIC X(16) VALUE SPACES.
+
+       01 TOP-LIN.
+           02 FILLER         PIC X(08) VALUE SPACES.
+           02 POS-TOP         PIC Z9.
+           02 FILLER         PIC X(03) VALUE " - ".
+           02 NRO-TOP         PIC 9(05).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 NOME-TOP        PIC X(20).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 VALOR-TOP       PIC ZZZZZ99,99.
+           02 FILLER         PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM03-05.
+           SORT TRAB
+               ASCENDING KEY ESTADO-TRAB
+               ASCENDING KEY NR-TRAB
+               INPUT  PROCEDURE ROT-ENTRADA
+               OUTPUT PROCEDURE ROT-SAIDA.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ROT-ENTRADA SECTION.
+           PERFORM INICIO-ENTRADA.
+           PERFORM PRINCIPAL-ENTRADA UNTIL FIM-ENT EQUAL "SIM".
+           PERFORM FIM-ENTRADA.
+
+       INICIO-ENTRADA SECTION.
+           OPEN INPUT ARQVENDA.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "ARQVENDA NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-ENTRADA.
+           IF FIM-ENT EQUAL "SIM"
+               DISPLAY "ARQVENDA SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA-ENTRADA SECTION.
+           READ ARQVENDA AT END MOVE "SIM" TO FIM-ENT.
+
+       PRINCIPAL-ENTRADA SECTION.
+           MOVE ESTADO-ENT TO ESTADO-TRAB.
+           MOVE NR-ENT     TO NR-TRAB.
+           MOVE NOME-ENT   TO NOME-TRAB.
+           MOVE VALOR-ENT  TO VALOR-TRAB.
+           RELEASE REG-TRAB.
+           PERFORM LEITURA-ENTRADA.
+
+       FIM-ENTRADA SECTION.
+           CLOSE ARQVENDA.
+
+       ROT-SAIDA SECTION.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM IMP-TOTAL.
+           PERFORM FIM.
+
+       INICIO SECTION.
+           OPEN OUTPUT RELVENDA.
+           PERFORM LEITURA.
+           MOVE ESTADO-TRAB TO SET-EST.
+           MOVE NR-TRAB TO SET-NUM.
+           MOVE NOME-TRAB TO SET-NOME.
+       
+       LEITURA SECTION.
+           RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+           ADD VALOR-TRAB TO TOT-COMP.
+
+       PRINCIPAL SECTION.
+           PERFORM IMPRESSAO.
+           PERFORM LEITURA.
+    
+       IMPRESSAO SECTION.
+           IF CT-LIN IS GREATER THAN 19
+               PERFORM CABECALHO.
+           IF ESTADO-TRAB IS EQUAL TO "SP"
+               IF NR-TRAB IS EQUAL TO SET-NUM
+                   PERFORM IMP-DET
+               ELSE
+                   PERFORM IMP-TOT-V
+                   MOVE ZEROES TO TOT-VEND
+                   MOVE NR-TRAB TO SET-NUM
+                   MOVE NOME-TRAB TO SET-NOME
+                   PERFORM IMP-DET.
+                 
+
+       CABECALHO SECTION.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL AFTER ADVANCING PAGE.
+           WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-REL FROM CAB-03 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO CT-LIN.
+
+       IMP-DET SECTION.
+               IF NRO IS EQUAL TO SPACES
+                   MOVE NR-TRAB TO NRO
+               ELSE
+                   MOVE SPACES TO NRO.
+               IF NOME IS EQUAL TO SPACES
+                   MOVE NOME-TRAB TO NOME
+               ELSE
+                   MOVE SPACES TO NOME.
+               MOVE VALOR-TRAB TO VALOR.
+               ADD VALOR-TRAB TO TOT-VEND.
+               ADD VALOR-TRAB TO TOT-EST.
+               WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+               ADD 1 TO CT-LIN.
+
+       IMP-TOTAL SECTION.
+           PERFORM IMP-TOT-V.
+           MOVE TOT-EST TO TOT-E.
+           MOVE TOT-COMP TO TOT-C.
+           WRITE REG-REL FROM TOTAL-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-REL FROM TOTAL-03 AFTER ADVANCING 2 LINES.
+           PERFORM IMP-TOP10.
+
+       IMP-TOT-V SECTION.
+           MOVE SPACES TO NRO.
+           MOVE SPACES TO NOME.
+           PERFORM CALCULA-COMISSAO.
+           MOVE TOT-VEND TO TOT-V.
+           MOVE VAL-COM TO COM-V.
+           PERFORM GRAVA-VENDTAB.
+           WRITE REG-REL FROM TOTAL-01 AFTER ADVANCING 2 LINES.
+
+       CALCULA-COMISSAO SECTION.
+           IF TOT-VEND IS LESS THAN 5000,00
+               COMPUTE VAL-COM = TOT-VEND * 0,05
+           ELSE IF TOT-VEND IS LESS THAN 10000,00
+               COMPUTE VAL-COM = TOT-VEND * 0,07
+           ELSE
+               COMPUTE VAL-COM = TOT-VEND * 0,10.
+
+       GRAVA-VENDTAB SECTION.
+           IF TOT-VEND GREATER THAN ZEROES
+               IF QTD-VEND GREATER THAN OR EQUAL TO 50
+                   DISPLAY "TAB-VEND EXCEDE LIMITE DE 50 VENDEDORES - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-VEND
+                   MOVE SET-NUM  TO NR-VEND-TAB(QTD-VEND)
+                   MOVE SET-NOME TO NOME-VEND-TAB(QTD-VEND)
+                   MOVE TOT-VEND TO TOT-VEND-TAB(QTD-VEND)
+                   MOVE "N" TO MARCA-VEND-TAB(QTD-VEND).
+
+       IMP-TOP10 SECTION.
+           WRITE REG-REL FROM TOP-01 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO IDX-TOP.
+           PERFORM ACHA-MAIOR-VEND
+               UNTIL IDX-TOP IS EQUAL TO 10
+                  OR IDX-TOP IS EQUAL TO QTD-VEND.
+
+       ACHA-MAIOR-VEND SECTION.
+           MOVE ZEROES TO MAIOR-IDX.
+           MOVE 1 TO IDX-VEND.
+           PERFORM TESTA-MAIOR-VEND
+               UNTIL IDX-VEND GREATER THAN QTD-VEND.
+           ADD 1 TO IDX-TOP.
+           MOVE "S" TO MARCA-VEND-TAB(MAIOR-IDX).
+           MOVE IDX-TOP TO POS-TOP.
+           MOVE NR-VEND-TAB(MAIOR-IDX) TO NRO-TOP.
+           MOVE NOME-VEND-TAB(MAIOR-IDX) TO NOME-TOP.
+           MOVE TOT-VEND-TAB(MAIOR-IDX) TO VALOR-TOP.
+           WRITE REG-REL FROM TOP-LIN AFTER ADVANCING 1 LINE.
+
+       TESTA-MAIOR-VEND SECTION.
+           IF MARCA-VEND-TAB(IDX-VEND) NOT EQUAL "S" AND
+              (MAIOR-IDX EQUAL ZEROES OR
+               TOT-VEND-TAB(IDX-VEND) IS GREATER THAN
+               TOT-VEND-TAB(MAIOR-IDX))
+               MOVE IDX-VEND TO MAIOR-IDX.
+           ADD 1 TO IDX-VEND.
+
+       FIM SECTION.
+           CLOSE RELVENDA. 
+           
+                                  
+     
+        
+             
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
  
\ No newline at end of file
