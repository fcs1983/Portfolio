@@ -1,102 +1,234 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0303.
-       AUTHOR.        FABIO COSTA.
-       DATE-WRITTEN.  10/11/2015.
-       DATE-COMPILED. 10/11/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADENT, ORDENAR PELO CAMPO CODIGO
-      *               GRAVAR EM CADSAI OS REGISTROS COM DEPARTAMENTO
-      *               01 E 02.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       OBJECT-COMPUTER.  IBM-PC.
-       SOURCE-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADENT ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TRAB ASSIGN TO DISK.
- 
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CADENT
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADENT.DAT".
-
-       01 REG-ENT.
-           02 COD-ENT        PIC 9(05).
-           02 NOME-ENT       PIC X(30).
-           02 DEPT-ENT       PIC 9(02).
-
-       SD TRAB.
-
-       01 REG-TRAB.
-           02 COD-TRAB       PIC 9(05).
-           02 NOME-TRAB      PIC X(30).
-           02 DEPT-TRAB      PIC 9(02).
-
-       FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
-
-       01 REG-SAI.
-           02 COD-SAI        PIC 9(05).
-           02 NOME-SAI       PIC X(30).
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-
-       PROCEDURE DIVISION.
-
-       EM03-03.
-           SORT TRAB
-                ASCENDING KEY COD-TRAB
-           USING CADENT
-           OUTPUT PROCEDURE ROT-SAIDA
-           STOP RUN.
-
-       ROT-SAIDA SECTION.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM FIM.
-
-       INICIO SECTION.
-           OPEN OUTPUT CADSAI.
-           PERFORM LE-TRAB.
-
-       LE-TRAB SECTION.
-           RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL SECTION.
-           PERFORM SELECAO.
-           PERFORM LE-TRAB.
-
-       SELECAO SECTION.
-           IF DEPT-TRAB EQUAL 01 OR DEPT-TRAB EQUAL 02
-               PERFORM GRAVACAO.
-
-       GRAVACAO SECTION.
-           MOVE COD-TRAB TO COD-SAI.
-           MOVE NOME-TRAB TO NOME-SAI.
-           WRITE REG-SAI.
-
-       FIM SECTION.
-           CLOSE CADSAI.       
-           
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0303.
+       AUTHOR.        FABIO COSTA.
+       DATE-WRITTEN.  10/11/2015.
+       DATE-COMPILED. 10/11/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADENT, ORDENAR PELO CAMPO CODIGO
+      *               GRAVAR EM CADSAI OS REGISTROS COM DEPARTAMENTO
+      *               01 E 02.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDA VALIDACAO DE DEPT-TRAB CONTRA A NOVA
+      *              TABELA DE REFERENCIA DEPTS; REGISTROS COM
+      *              DEPARTAMENTO DESCONHECIDO VAO PARA RELEXC NO
+      *              LUGAR DE SEREM SILENCIOSAMENTE DESCARTADOS JUNTO
+      *              COM OS DEPARTAMENTOS VALIDOS NAO SELECIONADOS.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE ZERO AO TERMINO
+      *              NORMAL DO JOB.
+      *  09/08/2026  CADENT PASSA A SER ABERTO POR UMA INPUT PROCEDURE
+      *              PROPRIA (ROT-ENTRADA) NO LUGAR DE SORT ... USING
+      *              DIRETO, PARA PERMITIR A VERIFICACAO DE FILE STATUS
+      *              NA ABERTURA E DE ARQUIVO VAZIO NA PRIMEIRA
+      *              LEITURA, NOS MESMOS MOLDES DOS DEMAIS PROGRAMAS DA
+      *              FAMILIA. RETURN-CODE PASSA A 16 QUANDO O JOB E
+      *              ABORTADO POR CADENT AUSENTE, INACESSIVEL OU VAZIO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-DEPTS NA
+      *              CARGA DE DEPTS; JOB E ABORTADO COM RETURN-CODE 16
+      *              NO LUGAR DE ESTOURAR A TABELA DE 99 POSICOES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER.  IBM-PC.
+       SOURCE-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT TRAB ASSIGN TO DISK.
+ 
+           SELECT CADSAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEPTS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT        PIC 9(05).
+           02 NOME-ENT       PIC X(30).
+           02 DEPT-ENT       PIC 9(02).
+
+       SD TRAB.
+
+       01 REG-TRAB.
+           02 COD-TRAB       PIC 9(05).
+           02 NOME-TRAB      PIC X(30).
+           02 DEPT-TRAB      PIC 9(02).
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 COD-SAI        PIC 9(05).
+           02 NOME-SAI       PIC X(30).
+
+       FD DEPTS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "DEPTS.DAT".
+
+       01 REG-DEPTS.
+           02 DEPT-COD-DEPTS PIC 9(02).
+
+       FD RELEXC
+           LABEL RECORD IS OMITTED.
+
+       01 REG-EXC.
+           02 COD-EXC        PIC 9(05).
+           02 NOME-EXC       PIC X(30).
+           02 DEPT-EXC       PIC 9(02).
+           02 MSG-EXC        PIC X(30) VALUE
+                              "DEPARTAMENTO DESCONHECIDO".
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FIM-ENT             PIC X(03) VALUE "NAO".
+       77 FS-ARQ              PIC X(02) VALUE SPACES.
+       77 FIM-DEPTS           PIC X(03) VALUE "NAO".
+       77 QTD-DEPTS           PIC 9(03) VALUE ZEROES.
+       77 IDX-DEPTS           PIC 9(03) VALUE ZEROES.
+       77 ACHOU-DEPTS         PIC 9(01) VALUE ZEROES.
+
+       01 TAB-DEPTS.
+           02 DEPT-TAB        PIC 9(02) OCCURS 99 TIMES.
+
+       PROCEDURE DIVISION.
+
+       EM03-03.
+           SORT TRAB
+                ASCENDING KEY COD-TRAB
+           INPUT  PROCEDURE ROT-ENTRADA
+           OUTPUT PROCEDURE ROT-SAIDA
+           MOVE ZEROES TO RETURN-CODE
+           STOP RUN.
+
+       ROT-ENTRADA SECTION.
+           PERFORM INICIO-ENTRADA.
+           PERFORM PRINCIPAL-ENTRADA UNTIL FIM-ENT EQUAL "SIM".
+           PERFORM FIM-ENTRADA.
+
+       INICIO-ENTRADA SECTION.
+           OPEN INPUT CADENT.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADENT NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-ENTRADA.
+           IF FIM-ENT EQUAL "SIM"
+               DISPLAY "CADENT SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA-ENTRADA SECTION.
+           READ CADENT AT END MOVE "SIM" TO FIM-ENT.
+
+       PRINCIPAL-ENTRADA SECTION.
+           MOVE COD-ENT  TO COD-TRAB.
+           MOVE NOME-ENT TO NOME-TRAB.
+           MOVE DEPT-ENT TO DEPT-TRAB.
+           RELEASE REG-TRAB.
+           PERFORM LEITURA-ENTRADA.
+
+       FIM-ENTRADA SECTION.
+           CLOSE CADENT.
+
+       ROT-SAIDA SECTION.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM.
+
+       INICIO SECTION.
+           OPEN OUTPUT CADSAI
+                OUTPUT RELEXC.
+           PERFORM CARGA-DEPTS.
+           PERFORM LE-TRAB.
+
+       CARGA-DEPTS SECTION.
+           OPEN INPUT DEPTS.
+           PERFORM LE-DEPTS.
+           PERFORM UNTIL FIM-DEPTS EQUAL "SIM"
+               IF QTD-DEPTS GREATER THAN OR EQUAL TO 99
+                   DISPLAY "DEPTS EXCEDE LIMITE DE 99 REGISTROS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-DEPTS
+                   MOVE DEPT-COD-DEPTS TO DEPT-TAB(QTD-DEPTS)
+               END-IF
+               PERFORM LE-DEPTS.
+           CLOSE DEPTS.
+
+       LE-DEPTS SECTION.
+           READ DEPTS AT END MOVE "SIM" TO FIM-DEPTS.
+
+       LE-TRAB SECTION.
+           RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL SECTION.
+           PERFORM VALIDA-DEPT.
+           PERFORM LE-TRAB.
+
+       VALIDA-DEPT SECTION.
+           PERFORM PROCURA-DEPTS.
+           IF ACHOU-DEPTS EQUAL 1
+               PERFORM SELECAO
+           ELSE
+               PERFORM GRAVAEXC.
+
+       PROCURA-DEPTS SECTION.
+           MOVE ZEROES TO ACHOU-DEPTS.
+           MOVE 1 TO IDX-DEPTS.
+           PERFORM TESTA-DEPTS
+               UNTIL IDX-DEPTS GREATER THAN QTD-DEPTS
+                  OR ACHOU-DEPTS EQUAL 1.
+
+       TESTA-DEPTS SECTION.
+           IF DEPT-TAB(IDX-DEPTS) EQUAL DEPT-TRAB
+               MOVE 1 TO ACHOU-DEPTS
+           ELSE
+               ADD 1 TO IDX-DEPTS.
+
+       GRAVAEXC SECTION.
+           MOVE COD-TRAB TO COD-EXC.
+           MOVE NOME-TRAB TO NOME-EXC.
+           MOVE DEPT-TRAB TO DEPT-EXC.
+           WRITE REG-EXC.
+
+       SELECAO SECTION.
+           IF DEPT-TRAB EQUAL 01 OR DEPT-TRAB EQUAL 02
+               PERFORM GRAVACAO.
+
+       GRAVACAO SECTION.
+           MOVE COD-TRAB TO COD-SAI.
+           MOVE NOME-TRAB TO NOME-SAI.
+           WRITE REG-SAI.
+
+       FIM SECTION.
+           CLOSE CADSAI
+                 RELEXC.
+           
+
+
+
+
+
+
+
                   
\ No newline at end of file
