@@ -6,24 +6,49 @@
        DATE-COMPILED. 10/11/2015.
        SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
       *REMARKS.       CLASSIFICAR CADALU EM ORDEM ASCENDENTE POR
-      *               TURMA E CODIGO, CALCULAR A MEDIA E 
+      *               TURMA E CODIGO, CALCULAR A MEDIA E
       *               IMPRIMIR RELATORIO.
-  
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDO TERCEIRO NIVEL "DESTAQUE" (MEDIA >= 9,0)
+      *              ALEM DE APROVADOS/REPROVADOS.
+      *  09/08/2026  MEDIA PASSA A SER PONDERADA QUANDO A TURMA TIVER
+      *              PESOS CADASTRADOS EM CADPESO; SEM CADASTRO,
+      *              CONTINUA NA MEDIA ARITMETICA SIMPLES.
+      *  09/08/2026  COD-TRAB DUPLICADO DENTRO DA MESMA TURMA PASSA A
+      *              SER GRAVADO EM RELDUP PARA CONFERENCIA.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE 4 QUANDO FOI GRAVADA
+      *              ALGUMA DUPLICATA EM RELDUP, ZERO EM CASO CONTRARIO.
+      *  09/08/2026  CORRIGIDO VERIFICA-DUP, QUE COMPARAVA O PRIMEIRO
+      *              REGISTRO CONTRA SI MESMO (PREV-TURMA/PREV-COD
+      *              JA VINHAM PRE-CARREGADOS EM INICIO) E SEMPRE O
+      *              REPORTAVA COMO DUPLICATA. PASSA A USAR UM
+      *              INDICADOR PRIMEIRA-VEZ, NOS MOLDES DE EM0304.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE LIMITE EM TAB-PESO NA
+      *              CARGA DE CADPESO; JOB E ABORTADO COM RETURN-CODE
+      *              16 NO LUGAR DE ESTOURAR A TABELA DE 30 TURMAS.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        OBJECT-COMPUTER.  IBM-PC.
        SOURCE-COMPUTER.  IBM-PC.
        SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-       
+
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL.    
+       FILE-CONTROL.
            SELECT CADALU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
-  
+
+           SELECT CADPESO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT TRAB ASSIGN TO DISK.
 
            SELECT RELALU ASSIGN TO DISK.
 
+           SELECT RELDUP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
   
@@ -41,6 +66,17 @@
                03 NOTA3-ENT  PIC 99V99.
                03 NOTA4-ENT  PIC 99V99.
 
+       FD CADPESO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADPESO.DAT".
+
+       01 REG-PESO.
+           02 TURMA-PESO     PIC 9(03).
+           02 PESO1-PESO     PIC 9V99.
+           02 PESO2-PESO     PIC 9V99.
+           02 PESO3-PESO     PIC 9V99.
+           02 PESO4-PESO     PIC 9V99.
+
        SD TRAB.
   
        01 REG-TRAB.
@@ -54,13 +90,25 @@
                03 NOTA4-TRAB PIC 99V99.
 
        FD RELALU
-           LABEL RECORD IS OMMITED.
+           LABEL RECORD IS OMITTED.
 
        01 REG-REL            PIC X(80).
 
+       FD RELDUP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELDUP.DAT".
+
+       01 REG-DUP.
+           02 TURMA-DUP      PIC 9(03).
+           02 COD-DUP        PIC 9(07).
+           02 NOME-DUP       PIC X(30).
+           02 MSG-DUP        PIC X(30) VALUE
+                                 "CODIGO DUPLICADO NA TURMA".
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ            PIC X(03)  VALUE "NAO".
+       77 FIM-PESO           PIC X(03)  VALUE "NAO".
        77 CT-LIN             PIC 9(02)  VALUE 40.
        77 CT-PAG             PIC 9(02)  VALUE ZEROES.
        77 CT-TURMA           PIC 9(03)  VALUE ZEROES.
@@ -68,9 +116,24 @@
        77 MEDIA-ALU          PIC 99V99  VALUE ZEROES.
        77 CT-APROV           PIC 99     VALUE ZEROES.
        77 CT-REPROV          PIC 99     VALUE ZEROES.
+       77 CT-DESTAQUE        PIC 99     VALUE ZEROES.
        77 MEDIA-GERAL        PIC 99V99  VALUE ZEROES.
        77 SOMA-GERAL         PIC 999V99 VALUE ZEROES.
        77 TOT-ALU            PIC 99 VALUE ZEROES.
+       77 QTD-PESO           PIC 99 VALUE ZEROES.
+       77 IDX-PESO           PIC 99 VALUE ZEROES.
+       77 ACHOU-PESO         PIC 9  VALUE ZEROES.
+       77 CT-DUP             PIC 9(03)  VALUE ZEROES.
+       77 PREV-TURMA         PIC 9(03) VALUE ZEROES.
+       77 PREV-COD           PIC 9(07) VALUE ZEROES.
+       77 PRIMEIRA-VEZ       PIC X(03) VALUE "SIM".
+
+       01 TAB-PESO OCCURS 30 TIMES.
+           02 TURMA-TAB      PIC 9(03).
+           02 PESO1-TAB      PIC 9V99.
+           02 PESO2-TAB      PIC 9V99.
+           02 PESO3-TAB      PIC 9V99.
+           02 PESO4-TAB      PIC 9V99.
 
        01 CAB-01.
            02 FILLER         PIC X(15) VALUE SPACES.
@@ -116,12 +179,20 @@
 
        01 TOTAL-02.
            02 FILLER         PIC X(20) VALUE SPACES.
-           02 FILLER         PIC X(26) VALUE 
+           02 FILLER         PIC X(26) VALUE
                                        "TOTAL DE ALUNOS REPROVADOS".
            02 FILLER         PIC X(04) VALUE SPACES.
            02 REPROVADOS     PIC 99.
            02 FILLER         PIC X(28) VALUE SPACES.
- 
+
+       01 TOTAL-03.
+           02 FILLER         PIC X(20) VALUE SPACES.
+           02 FILLER         PIC X(24) VALUE
+                                       "TOTAL DE ALUNOS DESTAQUE".
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 DESTAQUES      PIC 99.
+           02 FILLER         PIC X(28) VALUE SPACES.
+
        01 MEDIA-01.
            02 FILLER         PIC X(20) VALUE SPACES.
            02 FILLER         PIC X(11) VALUE "MEDIA GERAL".
@@ -137,6 +208,10 @@
                ASCENDING KEY COD-TRAB
                USING CADALU
                OUTPUT PROCEDURE ROT-SAIDA.
+           IF CT-DUP IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
            STOP RUN.
 
        ROT-SAIDA SECTION.
@@ -145,32 +220,68 @@
            PERFORM FIM.
 
        INICIO SECTION.
-           OPEN OUTPUT RELALU.
+           OPEN INPUT  CADPESO
+                OUTPUT RELALU
+                       RELDUP.
+           PERFORM CARGA-PESO.
            PERFORM LE-SORT.
            MOVE TURMA-TRAB TO CT-TURMA.
 
+       CARGA-PESO SECTION.
+           PERFORM LE-PESO
+               UNTIL FIM-PESO EQUAL "SIM".
+           CLOSE CADPESO.
+
+       LE-PESO SECTION.
+           READ CADPESO AT END
+               MOVE "SIM" TO FIM-PESO.
+           IF FIM-PESO NOT EQUAL "SIM"
+               IF QTD-PESO GREATER THAN OR EQUAL TO 30
+                   DISPLAY "CADPESO EXCEDE LIMITE DE 30 TURMAS - "
+                           "ENCERRANDO"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   ADD 1 TO QTD-PESO
+                   MOVE REG-PESO TO TAB-PESO(QTD-PESO)
+               END-IF.
+
        LE-SORT SECTION.
            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
            ADD 1 TO TOT-ALU.
 
        PRINCIPAL SECTION.
+           PERFORM VERIFICA-DUP.
            PERFORM IMPRESSAO.
+           MOVE TURMA-TRAB TO PREV-TURMA.
+           MOVE COD-TRAB TO PREV-COD.
            PERFORM LE-SORT.
 
+       VERIFICA-DUP SECTION.
+           IF PRIMEIRA-VEZ NOT EQUAL "SIM"
+                  AND TURMA-TRAB EQUAL TO PREV-TURMA
+                  AND COD-TRAB EQUAL TO PREV-COD
+               MOVE TURMA-TRAB TO TURMA-DUP
+               MOVE COD-TRAB TO COD-DUP
+               MOVE NOME-TRAB TO NOME-DUP
+               WRITE REG-DUP
+               ADD 1 TO CT-DUP.
+           MOVE "NAO" TO PRIMEIRA-VEZ.
+
        IMPRESSAO SECTION.
            IF CT-LIN GREATER THAN 39
                PERFORM CABECALHO.
            IF CT-TURMA EQUAL TO TURMA-TRAB
                PERFORM C-MEDIA
                PERFORM IMP-DET
-           ELSE 
+           ELSE
                PERFORM IMP-TOTAL
                MOVE TURMA-TRAB TO CT-TURMA
                PERFORM CABECALHO
-               PERFORM C-MEDIA 
+               PERFORM C-MEDIA
                PERFORM IMP-DET.
-                  
-       
+
+
        CABECALHO SECTION.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO VAR-PAG.
@@ -184,14 +295,38 @@
            MOVE ZEROES TO CT-LIN.     
 
        C-MEDIA SECTION.
-           ADD NOTA1-TRAB NOTA2-TRAB NOTA3-TRAB NOTA4-TRAB 
-                                                      GIVING M-SOMA.
-           DIVIDE M-SOMA BY 4 GIVING MEDIA-ALU.
-           IF MEDIA-ALU IS GREATER THAN OR EQUAL TO 7,0
-               ADD 1 TO CT-APROV.
-           IF MEDIA-ALU IS LESS THAN 7,0
-               ADD 1 TO CT-REPROV.
-           ADD MEDIA-ALU TO SOMA-GERAL. 
+           PERFORM PROCURA-PESO.
+           IF ACHOU-PESO EQUAL 1
+               COMPUTE MEDIA-ALU = NOTA1-TRAB * PESO1-TAB(IDX-PESO)
+                                  + NOTA2-TRAB * PESO2-TAB(IDX-PESO)
+                                  + NOTA3-TRAB * PESO3-TAB(IDX-PESO)
+                                  + NOTA4-TRAB * PESO4-TAB(IDX-PESO)
+           ELSE
+               ADD NOTA1-TRAB NOTA2-TRAB NOTA3-TRAB NOTA4-TRAB
+                                                      GIVING M-SOMA
+               DIVIDE M-SOMA BY 4 GIVING MEDIA-ALU.
+           IF MEDIA-ALU IS GREATER THAN OR EQUAL TO 9,0
+               ADD 1 TO CT-DESTAQUE
+               ADD 1 TO CT-APROV
+           ELSE
+               IF MEDIA-ALU IS GREATER THAN OR EQUAL TO 7,0
+                   ADD 1 TO CT-APROV
+               ELSE
+                   ADD 1 TO CT-REPROV.
+           ADD MEDIA-ALU TO SOMA-GERAL.
+
+       PROCURA-PESO SECTION.
+           MOVE ZEROES TO ACHOU-PESO.
+           MOVE 1 TO IDX-PESO.
+           PERFORM TESTA-PESO
+               UNTIL IDX-PESO IS GREATER THAN QTD-PESO
+                  OR ACHOU-PESO EQUAL 1.
+
+       TESTA-PESO SECTION.
+           IF TURMA-TRAB EQUAL TO TURMA-TAB(IDX-PESO)
+               MOVE 1 TO ACHOU-PESO
+           ELSE
+               ADD 1 TO IDX-PESO.
           
        IMP-DET SECTION.
            MOVE COD-TRAB  TO CODIGO.
@@ -201,22 +336,26 @@
            ADD 1 TO CT-LIN.
 
        IMP-TOTAL SECTION.
-           MOVE CT-APROV  TO APROVADOS.
-           MOVE CT-REPROV TO REPROVADOS.
+           MOVE CT-APROV    TO APROVADOS.
+           MOVE CT-REPROV   TO REPROVADOS.
+           MOVE CT-DESTAQUE TO DESTAQUES.
            DIVIDE SOMA-GERAL BY TOT-ALU GIVING MEDIA-GERAL.
            MOVE MEDIA-GERAL TO MEDIA-TOT.
            WRITE REG-REL FROM TOTAL-01 AFTER ADVANCING 2 LINES.
            WRITE REG-REL FROM TOTAL-02 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM TOTAL-03 AFTER ADVANCING 1 LINE.
            WRITE REG-REL FROM MEDIA-01 AFTER ADVANCING 1 LINE.
            MOVE ZEROES TO CT-APROV.
            MOVE ZEROES TO CT-REPROV.
+           MOVE ZEROES TO CT-DESTAQUE.
            MOVE ZEROES TO SOMA-GERAL.
            MOVE ZEROES TO TOT-ALU.
            MOVE ZEROES TO MEDIA-GERAL.
 
        FIM SECTION.
            PERFORM IMP-TOTAL.
-           CLOSE RELALU. 
+           CLOSE RELALU
+                 RELDUP.
            
   
 
