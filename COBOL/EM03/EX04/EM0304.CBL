@@ -6,6 +6,25 @@
        SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
       *REMARKS.       GERAR UM RELATORIO ORDENADO PELO CPF DO
       *               CLIENTE.
+      *
+      *MODIFICACAO
+      *  09/08/2026  RELAT PASSA A SER ORDENADO POR ESTADO-TRAB E
+      *              DEPOIS CPF-TRAB, COM QUEBRA DE PAGINA A CADA
+      *              TROCA DE ESTADO-TRAB; O FILTRO FIXO EM SP/SAO
+      *              PAULO FOI REMOVIDO DA SELECAO-ENTRADA, JA QUE UM
+      *              DIRETORIO POR ESTADO NAO FAZ SENTIDO RESTRITO A
+      *              UM UNICO ESTADO.
+      *  09/08/2026  REGISTROS COM CPF-TRAB REPETIDO (CONSECUTIVOS NA
+      *              ORDENACAO) VAO PARA UM NOVO RELDUP DE EXCECOES
+      *              NO LUGAR DE SAIR DUPLICADOS NO RELATORIO PRINCIPAL.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE 4 QUANDO FOI GRAVADA
+      *              ALGUMA DUPLICATA EM RELDUP, ZERO EM CASO CONTRARIO.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADCLI E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO. RETURN-CODE PASSA A 16
+      *              QUANDO O JOB E ABORTADO POR CADCLI AUSENTE,
+      *              INACESSIVEL OU VAZIO.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -16,12 +35,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADCLI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
 
            SELECT TRAB ASSIGN TO DISK.
-       
+
            SELECT RELAT ASSIGN TO DISK.
 
+           SELECT RELDUP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -52,13 +75,25 @@
        
        01 REG-REL            PIC X(80).
 
+       FD RELDUP
+           LABEL RECORD IS OMITTED.
+
+       01 REG-DUP.
+           02 CPF-DUP         PIC 9(11).
+           02 NOME-DUP        PIC X(30).
+           02 ESTADO-DUP      PIC X(02).
+           02 MSG-DUP         PIC X(20) VALUE "CPF DUPLICADO".
+
        WORKING-STORAGE SECTION.
-      
+
        77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
        77 CT-LIN             PIC 9(02) VALUE 20.
        77 CT-PAG             PIC 9(02) VALUE ZEROES.
-       77 SET-EST            PIC X(02) VALUE "SP".
-       77 SET-CID            PIC X(30) VALUE "SAO PAULO".
+       77 CPF-ANT             PIC 9(11) VALUE ZEROES.
+       77 ESTADO-ANT          PIC X(02) VALUE SPACES.
+       77 PRIMEIRA-VEZ        PIC X(03) VALUE "SIM".
+       77 CT-DUP              PIC 9(05) VALUE ZEROES.
        
        01 CAB-01.
            02 FILLER         PIC X(25) VALUE SPACES.
@@ -104,9 +139,14 @@
 
        EM03-04.
            SORT TRAB
-                ASCENDING KEY CPF-TRAB  
+                ASCENDING KEY ESTADO-TRAB
+                ASCENDING KEY CPF-TRAB
                 INPUT  PROCEDURE ROT-ENTRADA
                 OUTPUT PROCEDURE ROT-SAIDA.
+           IF CT-DUP IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
            STOP RUN.
 
        ROT-ENTRADA SECTION.
@@ -116,19 +156,23 @@
 
        INICIO-ENTRADA SECTION.
            OPEN INPUT CADCLI.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADCLI NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
            PERFORM LEITURA-ENTRADA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADCLI SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
 
        LEITURA-ENTRADA SECTION.
            READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL-ENTRADA SECTION.
-           PERFORM SELECAO-ENTRADA.
+           PERFORM GRAVACAO-ENTRADA.
            PERFORM LEITURA-ENTRADA.
-   
-       SELECAO-ENTRADA SECTION.
-           IF ESTADO-ENT EQUAL TO SET-EST AND 
-                                  CIDADE-ENT EQUAL TO SET-CID
-               PERFORM GRAVACAO-ENTRADA.
 
        GRAVACAO-ENTRADA SECTION.
            MOVE COD-ENT TO COD-TRAB.
@@ -149,26 +193,45 @@
 
        INICIO-SAIDA SECTION.
            MOVE "NAO" TO FIM-ARQ.
-           OPEN OUTPUT RELAT.
+           OPEN OUTPUT RELAT
+                OUTPUT RELDUP.
            PERFORM LE-SAIDA.
-  
+
        LE-SAIDA SECTION.
            RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL-SAIDA SECTION.
-           PERFORM IMPRESSAO-SAIDA.
+           PERFORM VERIFICA-DUP.
            PERFORM LE-SAIDA.
 
+       VERIFICA-DUP SECTION.
+           IF PRIMEIRA-VEZ NOT EQUAL "SIM" AND
+              CPF-TRAB EQUAL TO CPF-ANT
+               PERFORM GRAVA-DUP
+           ELSE
+               PERFORM IMPRESSAO-SAIDA.
+           MOVE "NAO" TO PRIMEIRA-VEZ.
+           MOVE CPF-TRAB TO CPF-ANT.
+
+       GRAVA-DUP SECTION.
+           MOVE CPF-TRAB    TO CPF-DUP.
+           MOVE NOME-TRAB   TO NOME-DUP.
+           MOVE ESTADO-TRAB TO ESTADO-DUP.
+           WRITE REG-DUP.
+           ADD 1 TO CT-DUP.
+
        IMPRESSAO-SAIDA SECTION.
-           IF CT-LIN GREATER THAN 19
+           IF CT-LIN GREATER THAN 19 OR
+              ESTADO-TRAB NOT EQUAL TO ESTADO-ANT
                PERFORM CABECALHO-SAIDA.
            PERFORM DETALHE-SAIDA.
 
        CABECALHO-SAIDA SECTION.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO VAR-PAG.
-           MOVE SET-EST TO VAR-EST.
-           MOVE SET-CID TO VAR-CID.
+           MOVE ESTADO-TRAB TO VAR-EST.
+           MOVE ESTADO-TRAB TO ESTADO-ANT.
+           MOVE CIDADE-TRAB TO VAR-CID.
            MOVE SPACES TO REG-REL.
            WRITE REG-REL AFTER ADVANCING PAGE.
            WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
@@ -186,7 +249,8 @@
            ADD 1 TO CT-LIN.
 
        FIM-SAIDA SECTION.
-           CLOSE RELAT.      
+           CLOSE RELAT
+                 RELDUP.
 
  
 
