@@ -1,169 +1,379 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0306.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  11/11/2015.
-       DATE-COMPILED. 11/11/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADVEND E IMPRIMIR RELATORIO CONFORME
-      *               LAYOUT.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       OBJECT-COMPUTER.  IBM-PC.
-       SOURCE-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           
-           SELECT CADVEND ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENCIAL.
-
-           SELECT TRAB ASSIGN TO DISK.
-
-           SELECT REL-PAG ASSIGN TO DISK.
-
-       DATA DIVISION.
-       FILE SECTION.
-  
-       FD CADVEND
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADVEND.DAT".
-
-       01 REG-ENT.
-           02 DEPT-ENT       PIC X.
-           02 SEC-ENT        PIC X.
-           02 COD-ENT        PIC 9(05).
-           02 NOME-ENT       PIC X(20).
-           02 VENDAS-ENT     PIC 9(07)V99.
-           02 FIXO-ENT       PIC 9(07)V99.
-           02 DESC-ENT       PIC 9(05)V99.
-
-       SD TRAB.
-   
-       01 REG-TRAB.
-           02 DEPT-TRAB      PIC X.
-           02 SEC-TRAB       PIC X.
-           02 COD-TRAB       PIC 9(05).
-           02 NOME-TRAB      PIC X(02).
-           02 VENDAS-TRAB    PIC 9(07)V99.
-           02 FIXO-TRAB      PIC 9(07)V99.
-           02 DESC-TRAB      PIC 9(05)V99.
-
-       FD REL-PAG
-           LABEL RECORT IS OMMITED.
-
-       01 REG-REL            PIC X(80).
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-       77 CT-LIN             PIC 9(02) VALUE 40.
-       77 CT-PAG             PIC 9(02) VALUE ZEROES.
-
-     
-       01 CAB-01.
-           02 FILLER         PIC X(25) VALUE SPACES.
-           02 FILLER         PIC X(22) VALUE "RELATORIO DE PAGAMENTO".
-           02 FILLER         PIC X(15) VALUE SPACES.
-           02 FILLER         PIC X(05) VALUE "PAG. ".
-           02 VAR-PAG        PIC ZZ9.
-           02 FILLER         PIC X(10) VALUE SPACES.
-
-       01 CAB-02.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(14) VALUE "DEPARTAMENTO: ".
-           02 VAR-DEPT       PIC X.
-           02 FILLER         PIC X(60) VALUE SPACES.
- 
-       01 CAB-03.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(14) VALUE "SECAO:        ".
-           02 VAR-SEC        PIC X.
-           02 FILLER         PIC X(60) VALUE SPACES.
- 
-       01 CAB-04.
-           02 FILLER         PIC X(06) VALUE "CODIGO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(04) VALUE "NOME".
-           02 FILLER         PIC X(06) VALUE "SPACES.
-           02 FILLER         PIC X(08) VALUE "SAL.FIXO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(08) VALUE "COMISSAO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(09) VALUE "SAL.BRUTO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(08) VALUE "DESCONTO".
-           02 FILLER         PIC X(04) VALUE SPACES.
-           02 FILLER         PIC X(11) VALUE "SAL.LIQUIDO".
-
-       01 DETALHE.
-           02 FILLER         PIC X(02) VALUE SPACES.
-           02 CODIGO         PIC 9(05).
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 NOME           PIC X(10).
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 FIXO           PIC 9(07),99.
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 COMISSAO       PIC 9(07),99.
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 BRUTO          PIC 9(07),99.
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 DESCONTO       PIC 9(07),99.
-           02 FILLER         PIC X(03) VALUE SPACES.
-           02 LIQUIDO        PIC 9(07),99.
-           02 FILLER         PIC X(02) VALUE SPACES.
-
-       01 TOTAL-01.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(28) VALUE 
-                                 "TOTAL DE SALARIOS DA SECAO: ".
-           02 TOTAL-SECAO    PIC ZZZZZ9999,99.
-           02 FILLER         PIC X(36) VALUE SPACES.
-
-       01 TOTAL-02.
-           02 FILLER         PIC X(05) VALUE SPACES.
-           02 FILLER         PIC X(35) VALUE 
-                                 "TOTAL DE SALARIOS DO DEPARTAMENTO: ".
-           02 TOTAL-DEPTO    PIC ZZZZZZZ9999,99.
-           02 FILLER         PIC X(27) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
-
-           EM03-06.
-               SORT TRAB
-                   ASCENDING KEY DEPT-TRAB
-                   ASCENDING KEY SEC-TRAB
-                   USIND CADVEND
-                   OUTPUT PROCEDURE ROT-SAIDA.
-               STOP RUN.
-
-       ROT-SAIDA SECTION.
-           PERFORM INICIO.
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
-            
-      
-               
-          
-           
-    
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0306.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  11/11/2015.
+       DATE-COMPILED. 11/11/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADVEND E IMPRIMIR RELATORIO CONFORME
+      *               LAYOUT.
+      *
+      *MODIFICACAO
+      *  09/08/2026  CADVEND ESTENDIDO COM CONTA-ENT (CONTA BANCARIA);
+      *              NOVO BANCOPAG GRAVADO PARA CADA VENDEDOR PAGO,
+      *              EM LAYOUT FIXO DE CONTA/VALOR/REFERENCIA PARA
+      *              ENVIO DIRETO AO BANCO.
+      *  09/08/2026  ADICIONADA QUEBRA DE CONTROLE DE DOIS NIVEIS
+      *              (SECAO E DEPARTAMENTO) COM TOTAL GERAL DA
+      *              COMPANHIA AO FINAL, COMPLETANDO O PROCEDURE
+      *              DIVISION QUE ESTAVA INCOMPLETO.
+      *  09/08/2026  SAL.LIQUIDO NEGATIVO (DESCONTO MAIOR QUE O
+      *              BRUTO) PASSA A SER DESVIADO PARA RELEXC NO
+      *              LUGAR DE SAIR NO RELATORIO OU NO BANCOPAG.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE ZERO AO TERMINO
+      *              NORMAL DO JOB.
+      *  09/08/2026  CADVEND PASSA A SER ABERTO POR UMA INPUT
+      *              PROCEDURE PROPRIA (ROT-ENTRADA) NO LUGAR DE SORT
+      *              ... USING DIRETO, PARA PERMITIR A VERIFICACAO DE
+      *              FILE STATUS NA ABERTURA E DE ARQUIVO VAZIO NA
+      *              PRIMEIRA LEITURA, NOS MESMOS MOLDES DOS DEMAIS
+      *              PROGRAMAS DA FAMILIA. RETURN-CODE PASSA A 16
+      *              QUANDO O JOB E ABORTADO POR CADVEND AUSENTE,
+      *              INACESSIVEL OU VAZIO.
+      *  09/08/2026  VERIFICA-QUEBRA PASSA A FORCAR CABECALHO A CADA
+      *              QUEBRA DE SECAO/DEPARTAMENTO, NO LUGAR DE DEPENDER
+      *              SOMENTE DO ESTOURO DE 39 LINHAS EM
+      *              CALCULA-PAGAMENTO; DO CONTRARIO O CABECALHO PODIA
+      *              FICAR COM O DEPARTAMENTO/SECAO ANTERIOR QUANDO A
+      *              QUEBRA NAO COINCIDIA COM O ESTOURO DE PAGINA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER.  IBM-PC.
+       SOURCE-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADVEND ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT TRAB ASSIGN TO DISK.
+
+           SELECT REL-PAG ASSIGN TO DISK.
+
+           SELECT BANCOPAG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELEXC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+  
+       FD CADVEND
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADVEND.DAT".
+
+       01 REG-ENT.
+           02 DEPT-ENT       PIC X.
+           02 SEC-ENT        PIC X.
+           02 COD-ENT        PIC 9(05).
+           02 CONTA-ENT      PIC 9(10).
+           02 NOME-ENT       PIC X(20).
+           02 VENDAS-ENT     PIC 9(07)V99.
+           02 FIXO-ENT       PIC 9(07)V99.
+           02 DESC-ENT       PIC 9(05)V99.
+
+       SD TRAB.
+
+       01 REG-TRAB.
+           02 DEPT-TRAB      PIC X.
+           02 SEC-TRAB       PIC X.
+           02 COD-TRAB       PIC 9(05).
+           02 CONTA-TRAB     PIC 9(10).
+           02 NOME-TRAB      PIC X(20).
+           02 VENDAS-TRAB    PIC 9(07)V99.
+           02 FIXO-TRAB      PIC 9(07)V99.
+           02 DESC-TRAB      PIC 9(05)V99.
+
+       FD REL-PAG
+           LABEL RECORD IS OMITTED.
+
+       01 REG-REL            PIC X(80).
+
+       FD BANCOPAG
+           LABEL RECORD IS OMITTED.
+
+       01 REG-BANCO.
+           02 CONTA-BANCO     PIC 9(10).
+           02 VALOR-BANCO     PIC 9(07)V99.
+           02 REFERENCIA-BANCO PIC X(20).
+
+       FD RELEXC
+           LABEL RECORD IS OMITTED.
+
+       01 REG-EXC.
+           02 COD-EXC        PIC 9(05).
+           02 NOME-EXC       PIC X(20).
+           02 LIQUIDO-EXC    PIC S9(07)V99.
+           02 MSG-EXC        PIC X(30) VALUE
+                              "SALARIO LIQUIDO NEGATIVO".
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FIM-ENT             PIC X(03) VALUE "NAO".
+       77 FS-ARQ              PIC X(02) VALUE SPACES.
+       77 CT-LIN             PIC 9(02) VALUE 40.
+       77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 DEPT-ANT            PIC X     VALUE SPACES.
+       77 SEC-ANT             PIC X     VALUE SPACES.
+       77 TAXA-COMISSAO       PIC V99   VALUE ,10.
+       77 COMISSAO-CALC       PIC 9(07)V99 VALUE ZEROES.
+       77 BRUTO-CALC          PIC 9(07)V99 VALUE ZEROES.
+       77 LIQUIDO-CALC        PIC S9(07)V99 VALUE ZEROES.
+       77 AC-SECAO            PIC 9(09)V99 VALUE ZEROES.
+       77 AC-DEPTO            PIC 9(10)V99 VALUE ZEROES.
+       77 AC-GERAL            PIC 9(11)V99 VALUE ZEROES.
+
+
+       01 CAB-01.
+           02 FILLER         PIC X(25) VALUE SPACES.
+           02 FILLER         PIC X(22) VALUE "RELATORIO DE PAGAMENTO".
+           02 FILLER         PIC X(15) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG        PIC ZZ9.
+           02 FILLER         PIC X(10) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(14) VALUE "DEPARTAMENTO: ".
+           02 VAR-DEPT       PIC X.
+           02 FILLER         PIC X(60) VALUE SPACES.
+ 
+       01 CAB-03.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(14) VALUE "SECAO:        ".
+           02 VAR-SEC        PIC X.
+           02 FILLER         PIC X(60) VALUE SPACES.
+ 
+       01 CAB-04.
+           02 FILLER         PIC X(06) VALUE "CODIGO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "NOME".
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "SAL.FIXO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "COMISSAO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(09) VALUE "SAL.BRUTO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "DESCONTO".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "SAL.LIQUIDO".
+
+       01 DETALHE.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 CODIGO         PIC 9(05).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 NOME           PIC X(10).
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 FIXO           PIC 9(07),99.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 COMISSAO       PIC 9(07),99.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 BRUTO          PIC 9(07),99.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 DESCONTO       PIC 9(07),99.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 LIQUIDO        PIC 9(07),99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+
+       01 TOTAL-01.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(28) VALUE 
+                                 "TOTAL DE SALARIOS DA SECAO: ".
+           02 TOTAL-SECAO    PIC ZZZZZ9999,99.
+           02 FILLER         PIC X(36) VALUE SPACES.
+
+       01 TOTAL-02.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(35) VALUE
+                                 "TOTAL DE SALARIOS DO DEPARTAMENTO: ".
+           02 TOTAL-DEPTO    PIC ZZZZZZZ9999,99.
+           02 FILLER         PIC X(27) VALUE SPACES.
+
+       01 TOTAL-03.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(32) VALUE
+                                 "TOTAL GERAL DA COMPANHIA:      ".
+           02 TOTAL-GERAL    PIC ZZZZZZZZ9999,99.
+           02 FILLER         PIC X(27) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM03-06.
+           SORT TRAB
+               ASCENDING KEY DEPT-TRAB
+               ASCENDING KEY SEC-TRAB
+               INPUT  PROCEDURE ROT-ENTRADA
+               OUTPUT PROCEDURE ROT-SAIDA.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ROT-ENTRADA SECTION.
+           PERFORM INICIO-ENTRADA.
+           PERFORM PRINCIPAL-ENTRADA UNTIL FIM-ENT EQUAL "SIM".
+           PERFORM FIM-ENTRADA.
+
+       INICIO-ENTRADA SECTION.
+           OPEN INPUT CADVEND.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADVEND NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-ENTRADA.
+           IF FIM-ENT EQUAL "SIM"
+               DISPLAY "CADVEND SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       LEITURA-ENTRADA SECTION.
+           READ CADVEND AT END MOVE "SIM" TO FIM-ENT.
+
+       PRINCIPAL-ENTRADA SECTION.
+           MOVE DEPT-ENT   TO DEPT-TRAB.
+           MOVE SEC-ENT    TO SEC-TRAB.
+           MOVE COD-ENT    TO COD-TRAB.
+           MOVE CONTA-ENT  TO CONTA-TRAB.
+           MOVE NOME-ENT   TO NOME-TRAB.
+           MOVE VENDAS-ENT TO VENDAS-TRAB.
+           MOVE FIXO-ENT   TO FIXO-TRAB.
+           MOVE DESC-ENT   TO DESC-TRAB.
+           RELEASE REG-TRAB.
+           PERFORM LEITURA-ENTRADA.
+
+       FIM-ENTRADA SECTION.
+           CLOSE CADVEND.
+
+       ROT-SAIDA SECTION.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM QUEBRA-SECAO.
+           PERFORM QUEBRA-DEPTO.
+           PERFORM IMP-TOTAL-GERAL.
+           PERFORM FIM.
+
+       INICIO SECTION.
+           OPEN OUTPUT REL-PAG
+                OUTPUT BANCOPAG
+                OUTPUT RELEXC.
+           PERFORM LEITURA.
+           MOVE DEPT-TRAB TO DEPT-ANT.
+           MOVE SEC-TRAB TO SEC-ANT.
+
+       LEITURA SECTION.
+           RETURN TRAB AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL SECTION.
+           PERFORM VERIFICA-QUEBRA.
+           PERFORM CALCULA-PAGAMENTO.
+           PERFORM LEITURA.
+
+       VERIFICA-QUEBRA SECTION.
+           IF DEPT-TRAB NOT EQUAL TO DEPT-ANT
+               PERFORM QUEBRA-SECAO
+               PERFORM QUEBRA-DEPTO
+               PERFORM CABECALHO
+               MOVE DEPT-TRAB TO DEPT-ANT
+               MOVE SEC-TRAB TO SEC-ANT
+           ELSE
+               IF SEC-TRAB NOT EQUAL TO SEC-ANT
+                   PERFORM QUEBRA-SECAO
+                   PERFORM CABECALHO
+                   MOVE SEC-TRAB TO SEC-ANT.
+
+       QUEBRA-SECAO SECTION.
+           MOVE AC-SECAO TO TOTAL-SECAO.
+           WRITE REG-REL FROM TOTAL-01 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO AC-SECAO.
+
+       QUEBRA-DEPTO SECTION.
+           MOVE AC-DEPTO TO TOTAL-DEPTO.
+           WRITE REG-REL FROM TOTAL-02 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO AC-DEPTO.
+
+       IMP-TOTAL-GERAL SECTION.
+           MOVE AC-GERAL TO TOTAL-GERAL.
+           WRITE REG-REL FROM TOTAL-03 AFTER ADVANCING 2 LINES.
+
+       CALCULA-PAGAMENTO SECTION.
+           IF CT-LIN IS GREATER THAN 39
+               PERFORM CABECALHO.
+           COMPUTE COMISSAO-CALC = VENDAS-TRAB * TAXA-COMISSAO.
+           COMPUTE BRUTO-CALC = FIXO-TRAB + COMISSAO-CALC.
+           COMPUTE LIQUIDO-CALC = BRUTO-CALC - DESC-TRAB.
+           IF LIQUIDO-CALC IS LESS THAN ZEROES
+               PERFORM GRAVAEXC
+           ELSE
+               PERFORM IMP-DET
+               PERFORM GRAVA-BANCO
+               ADD LIQUIDO-CALC TO AC-SECAO
+               ADD LIQUIDO-CALC TO AC-DEPTO
+               ADD LIQUIDO-CALC TO AC-GERAL.
+
+       GRAVAEXC SECTION.
+           MOVE COD-TRAB TO COD-EXC.
+           MOVE NOME-TRAB TO NOME-EXC.
+           MOVE LIQUIDO-CALC TO LIQUIDO-EXC.
+           WRITE REG-EXC.
+
+       GRAVA-BANCO SECTION.
+           MOVE CONTA-TRAB TO CONTA-BANCO.
+           MOVE LIQUIDO-CALC TO VALOR-BANCO.
+           MOVE NOME-TRAB TO REFERENCIA-BANCO.
+           WRITE REG-BANCO.
+
+       CABECALHO SECTION.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE DEPT-TRAB TO VAR-DEPT.
+           MOVE SEC-TRAB TO VAR-SEC.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL AFTER ADVANCING PAGE.
+           WRITE REG-REL FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINES.
+           WRITE REG-REL FROM CAB-03 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-04 AFTER ADVANCING 2 LINES.
+           MOVE ZEROES TO CT-LIN.
+
+       IMP-DET SECTION.
+           MOVE COD-TRAB TO CODIGO.
+           MOVE NOME-TRAB TO NOME.
+           MOVE FIXO-TRAB TO FIXO.
+           MOVE COMISSAO-CALC TO COMISSAO.
+           MOVE BRUTO-CALC TO BRUTO.
+           MOVE DESC-TRAB TO DESCONTO.
+           MOVE LIQUIDO-CALC TO LIQUIDO.
+           WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+
+       FIM SECTION.
+           CLOSE REL-PAG
+                 BANCOPAG
+                 RELEXC.
+       
+    
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
        
\ No newline at end of file
