@@ -1,124 +1,176 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0302.
-       AUTHOR.        FABIO COSTA.
-       DATE-WRITTEN.  10/11/2015.
-       DATE-COMPILED. 10/11/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADENT, SELECIONAR OS REGISTROS DO SEXO
-      *               MASCULINO, GRAVAR EM CADSAI EM ORDEM DESCENDENTE
-      *               PELO CAMPO CODIGO.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-PC.
-       OBJECT-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADENT ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TRAB ASSIGN TO DISK.
-
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       FD CADENT
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADENT.DAT".
-
-       01 REG-ENT.
-           02 COD-ENT        PIC 9(05).
-           02 NOME-ENT       PIC X(30).
-           02 SEXO-ENT       PIC X.
-
-       SD TRAB.
-
-       01 REG-TRAB.
-           02 COD-TRAB       PIC 9(05).
-           02 NOME-TRAB      PIC X(30).
-           02 SEXO-TRAB      PIC X.
-
-       FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
-
-       01 REG-SAI.
-           02 COD-SAI           PIC 9(05).
-           02 NOME-SAI          PIC X(30).
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-
-       PROCEDURE DIVISION.
-   
-       EM03-02.
-           SORT TRAB
-               DESCENDING KEY COD-TRAB
-               INPUT PROCEDURE ROT-ENTRADA
-               GIVING CADSAI.
-           STOP RUN.
-
-       ROT-ENTRADA SECTION.
-           PERFORM INICIO-ENTRADA.
-           PERFORM PRINCIPAL-ENTRADA UNTIL FIM-ARQ EQUAL "SIM".
-           PERFORM FIM-ENTRADA.
-
-       INICIO-ENTRADA SECTION.
-           OPEN INPUT CADENT.
-           PERFORM LEITURA-ENTRADA.
- 
-       LEITURA-ENTRADA SECTION.
-           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
-
-       PRINCIPAL-ENTRADA SECTION.
-           PERFORM SELECAO-ENTRADA.
-           PERFORM LEITURA-ENTRADA.
-
-       SELECAO-ENTRADA SECTION.
-           IF SEXO-ENT EQUAL TO "M"
-               PERFORM GRAVACAO-ENTRADA.
-
-       GRAVACAO-ENTRADA SECTION.
-           MOVE COD-ENT TO COD-TRAB.
-           MOVE NOME-ENT TO NOME-TRAB.
-           MOVE SEXO-ENT TO SEXO-TRAB.
-           RELEASE REG-TRAB.
-
-       FIM-ENTRADA SECTION.
-           CLOSE CADENT.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-         
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0302.
+       AUTHOR.        FABIO COSTA.
+       DATE-WRITTEN.  10/11/2015.
+       DATE-COMPILED. 10/11/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADENT, SELECIONAR OS REGISTROS DO SEXO
+      *               MASCULINO, GRAVAR EM CADSAI EM ORDEM DESCENDENTE
+      *               PELO CAMPO CODIGO.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDO UM TRAILER DE RESUMO (RELCONT) COM A
+      *              QUANTIDADE TOTAL LIDA DE CADENT E A QUANTIDADE
+      *              SELECIONADA PARA CADSAI, PARA CONFERENCIA DO
+      *              PERCENTUAL DE SELECAO SEM PRECISAR RECONTAR
+      *              O ARQUIVO ORIGINAL.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE ZERO AO TERMINO
+      *              NORMAL DO JOB.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADENT E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO. RETURN-CODE PASSA A 16
+      *              QUANDO O JOB E ABORTADO POR CADENT AUSENTE,
+      *              INACESSIVEL OU VAZIO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT TRAB ASSIGN TO DISK.
+
+           SELECT CADSAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELCONT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+
+       01 REG-ENT.
+           02 COD-ENT        PIC 9(05).
+           02 NOME-ENT       PIC X(30).
+           02 SEXO-ENT       PIC X.
+
+       SD TRAB.
+
+       01 REG-TRAB.
+           02 COD-TRAB       PIC 9(05).
+           02 NOME-TRAB      PIC X(30).
+           02 SEXO-TRAB      PIC X.
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 COD-SAI           PIC 9(05).
+           02 NOME-SAI          PIC X(30).
+
+       FD RELCONT
+           LABEL RECORD IS OMITTED.
+
+       01 REG-CONT.
+           02 FILLER         PIC X(20) VALUE "TOTAL LIDO CADENT: ".
+           02 TOT-LIDO-CONT  PIC ZZZZ9.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(22) VALUE "TOTAL SELECIONADO M: ".
+           02 TOT-SEL-CONT   PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FS-ARQ              PIC X(02) VALUE SPACES.
+       77 CT-LIDO             PIC 9(05) VALUE ZEROES.
+       77 CT-SEL              PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       EM03-02.
+           SORT TRAB
+               DESCENDING KEY COD-TRAB
+               INPUT PROCEDURE ROT-ENTRADA
+               GIVING CADSAI.
+           PERFORM GRAVA-CONT.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       GRAVA-CONT.
+           OPEN OUTPUT RELCONT.
+           MOVE CT-LIDO TO TOT-LIDO-CONT.
+           MOVE CT-SEL TO TOT-SEL-CONT.
+           WRITE REG-CONT.
+           CLOSE RELCONT.
+
+       ROT-ENTRADA SECTION.
+           PERFORM INICIO-ENTRADA.
+           PERFORM PRINCIPAL-ENTRADA UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM-ENTRADA.
+
+       INICIO-ENTRADA SECTION.
+           OPEN INPUT CADENT.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADENT NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA-ENTRADA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADENT SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+ 
+       LEITURA-ENTRADA SECTION.
+           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL-ENTRADA SECTION.
+           ADD 1 TO CT-LIDO.
+           PERFORM SELECAO-ENTRADA.
+           PERFORM LEITURA-ENTRADA.
+
+       SELECAO-ENTRADA SECTION.
+           IF SEXO-ENT EQUAL TO "M"
+               PERFORM GRAVACAO-ENTRADA.
+
+       GRAVACAO-ENTRADA SECTION.
+           MOVE COD-ENT TO COD-TRAB.
+           MOVE NOME-ENT TO NOME-TRAB.
+           MOVE SEXO-ENT TO SEXO-TRAB.
+           ADD 1 TO CT-SEL.
+           RELEASE REG-TRAB.
+
+       FIM-ENTRADA SECTION.
+           CLOSE CADENT.
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+         
+
