@@ -1,84 +1,146 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    EM0301.
-       AUTHOR.        FABIO COSTA.
-       INSTALLATION.  FATEC-SP.
-       DATE-WRITTEN.  10/11/2015.
-       DATE-COMPILED. 10/11/2015.
-       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
-      *REMARKS.       LER CADENT, GRAVAR EM CADSAI EM ORDEM ASCENDENTE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       OBJECT-COMPUTER.  IBM-PC.
-       SOURCE-COMPUTER.  IBM-PC.
-       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADENT ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT TRAB ASSIGN TO DISK.
-
-           SELECT CADSAI ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD CADENT
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADENT.DAT".
-       
-       01 REG-ENT.
-           02 COD-ENT        PIC 9(05).
-           02 NOME-ENT       PIC X(30).
-           02 SEXO-ENT       PIC X.
-
-       SD TRAB.
-       
-       01 REG-TRAB.
-           02 COD-TRAB       PIC 9(05).
-           02 NOME-TRAB      PIC X(30).
-           02 SEXO-TRAB      PIC X.
-
-       FD CADSAI
-           LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADSAI.DAT".
-
-       01 REG-SAI.
-           02 COD-SAI        PIC 9(05).
-           02 NOME-SAI       PIC X(30).
-           02 SEXO-SAI       PIC X.
-
-       WORKING-STORAGE SECTION.
-
-       77 FIM-ARQ            PIC X(03) VALUE "NAO".
-
-       PROCEDURE DIVISION.
-
-       EM03-01.
-           SORT TRAB 
-               ASCENDING KEY COD-TRAB
-               ASCENDING KEY NOME-TRAB
-           USING CADENT
-           GIVING CADSAI.
-           STOP RUN.
-               
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0301.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  10/11/2015.
+       DATE-COMPILED. 10/11/2015.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER CADENT, GRAVAR EM CADSAI EM ORDEM ASCENDENTE.
+      *
+      *MODIFICACAO
+      *  09/08/2026  CADSAI PASSA A TRAZER UM NUMERO DE ORDEM (RANKING)
+      *              SEQUENCIAL POR REGISTRO, GRAVADO VIA OUTPUT
+      *              PROCEDURE NO LUGAR DO SORT USING/GIVING DIRETO.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE ZERO AO TERMINO
+      *              NORMAL DO JOB.
+      *  09/08/2026  INCLUIDA VERIFICACAO DE FILE STATUS NA ABERTURA DE
+      *              CADENT E DE ARQUIVO VAZIO NA PRIMEIRA LEITURA, NO
+      *              LUGAR DE SUPOR QUE O ARQUIVO SEMPRE EXISTE E TEM
+      *              PELO MENOS UM REGISTRO. RETURN-CODE PASSA A 16
+      *              QUANDO O JOB E ABORTADO POR CADENT AUSENTE,
+      *              INACESSIVEL OU VAZIO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER.  IBM-PC.
+       SOURCE-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT TRAB ASSIGN TO DISK.
+
+           SELECT CADSAI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADENT.DAT".
+       
+       01 REG-ENT.
+           02 COD-ENT        PIC 9(05).
+           02 NOME-ENT       PIC X(30).
+           02 SEXO-ENT       PIC X.
+
+       SD TRAB.
+       
+       01 REG-TRAB.
+           02 COD-TRAB       PIC 9(05).
+           02 NOME-TRAB      PIC X(30).
+           02 SEXO-TRAB      PIC X.
+
+       FD CADSAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADSAI.DAT".
+
+       01 REG-SAI.
+           02 RANK-SAI       PIC 9(05).
+           02 COD-SAI        PIC 9(05).
+           02 NOME-SAI       PIC X(30).
+           02 SEXO-SAI       PIC X.
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 FIM-SORT           PIC X(03) VALUE "NAO".
+       77 FS-ARQ             PIC X(02) VALUE SPACES.
+       77 CT-RANK            PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       EM03-01.
+           SORT TRAB
+               ASCENDING KEY COD-TRAB
+               ASCENDING KEY NOME-TRAB
+               INPUT PROCEDURE ENTRADA
+               OUTPUT PROCEDURE SAIDA.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ENTRADA.
+           OPEN INPUT CADENT.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "CADENT NAO ENCONTRADO OU INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+           IF FIM-ARQ EQUAL "SIM"
+               DISPLAY "CADENT SEM REGISTROS - ENCERRANDO"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE CADENT.
+
+       LEITURA.
+           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           MOVE COD-ENT TO COD-TRAB.
+           MOVE NOME-ENT TO NOME-TRAB.
+           MOVE SEXO-ENT TO SEXO-TRAB.
+           RELEASE REG-TRAB.
+           PERFORM LEITURA.
+
+       SAIDA.
+           OPEN OUTPUT CADSAI.
+           PERFORM RETORNA UNTIL FIM-SORT EQUAL "SIM".
+           CLOSE CADSAI.
+
+       RETORNA.
+           RETURN TRAB AT END MOVE "SIM" TO FIM-SORT.
+           IF FIM-SORT NOT EQUAL "SIM"
+               PERFORM GRAVA-SAI.
+
+       GRAVA-SAI.
+           ADD 1 TO CT-RANK.
+           MOVE CT-RANK TO RANK-SAI.
+           MOVE COD-TRAB TO COD-SAI.
+           MOVE NOME-TRAB TO NOME-SAI.
+           MOVE SEXO-TRAB TO SEXO-SAI.
+           WRITE REG-SAI.
+               
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
            
\ No newline at end of file
