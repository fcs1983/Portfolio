@@ -7,6 +7,56 @@
        SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
       *REMARKS.       REALIZAR A INTERCALACAO DOS ARQUIVOS DE ENTRADA,
       *               GERANDO ARQUIVO DE SAIDA E RELATORIOS.
+      *
+      *MODIFICACAO
+      *  09/08/2026  INCLUIDO CHECKPOINT/RESTART: A CADA GRUPO DE
+      *              REGISTROS INTERCALADOS A POSICAO ATUAL E GRAVADA
+      *              EM CKPMERC, PERMITINDO RETOMAR UMA EXECUCAO
+      *              INTERROMPIDA SEM REPROCESSAR DESDE O INICIO.
+      *  09/08/2026  TIPO-MOV FORA DE {1,2,3} PASSA A SER REJEITADO
+      *              PARA RELERRO ANTES DE ALIMENTAR IGUAL/MENOR/MAIOR.
+      *  09/08/2026  RELMERC (ESTOQUE CRITICO) PASSA A SUGERIR UMA
+      *              QUANTIDADE DE REPOSICAO.
+      *  09/08/2026  CORRIGIDO CARACTERE CORROMPIDO NAS MENSAGENS DE
+      *              ALTERACAO/EXCLUSAO DE REGISTRO INEXISTENTE.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE 4 QUANDO ALGUM
+      *              REGISTRO FOI PARA RELERRO, ZERO EM CASO CONTRARIO.
+      *  09/08/2026  CADA REGISTRO GRAVADO EM RELERRO PASSA TAMBEM A
+      *              SER GRAVADO NO LOG COMUM DE EXCECOES (EXCLOG.DAT).
+      *  09/08/2026  PASSA A GRAVAR UM REGISTRO DE ESTATISTICAS DE
+      *              EXECUCAO (RUNSTAT.DAT) AO FINAL, COM TOTAIS DE
+      *              LIDOS/GRAVADOS/REJEITADOS, PARA O RESUMO
+      *              CONSOLIDADO DE OPERACAO (EM0405).
+      *  09/08/2026  CORRIGIDA A RETOMADA DE MOVMERC NO RESTART: A
+      *              REPOSICAO DOS REGISTROS JA LIDOS ANTES DO
+      *              CHECKPOINT PASSA A USAR LER-MOV-RESTART (LEITURA
+      *              PURA), SEM PASSAR POR VALIDA-MOV, EVITANDO QUE
+      *              MOVIMENTOS JA VALIDADOS NA EXECUCAO ANTERIOR
+      *              FOSSEM REJEITADOS/REPORTADOS NOVAMENTE.
+      *  09/08/2026  ATUMERC/RELERRO/RELMERC SO SAO ABERTOS EM EXTEND
+      *              QUANDO MODO-RESTART = SIM (RETOMANDO UMA EXECUCAO
+      *              INTERROMPIDA SEM PERDER O QUE JA FOI GRAVADO ANTES
+      *              DO CHECKPOINT); EM EXECUCAO NORMAL CONTINUAM EM
+      *              OUTPUT, UMA POR DIA. CKPMERC PASSA A GRAVAR UM
+      *              CAMPO DE STATUS ("EXE"/"FIM"); FIM GRAVA "FIM" NO
+      *              CHECKPOINT FINAL, E VERIFICA-RESTART SO CONSIDERA
+      *              RESTART QUANDO O ULTIMO CHECKPOINT GRAVADO FICOU
+      *              EM "EXE" - DO CONTRARIO UMA EXECUCAO JA CONCLUIDA
+      *              SERIA CONFUNDIDA COM UMA RETOMADA NA PROXIMA VEZ
+      *              QUE O PROGRAMA RODASSE, PULANDO REGISTROS DE
+      *              CADMERC/MOVMERC QUE NA VERDADE SAO NOVOS.
+      *  09/08/2026  CKPMERC PASSA A GRAVAR TAMBEM CT-GRAVADOS E
+      *              CT-ERRO-MOV; VERIFICA-RESTART OS RESTAURA NO
+      *              RESTART, EVITANDO QUE RUNSTAT SUBCONTASSE GRAVADOS
+      *              E REJEITADOS DE UMA EXECUCAO RETOMADA (ANTES SO
+      *              CONTAVAM A PARTE PROCESSADA APOS O CHECKPOINT).
+      *  09/08/2026  CKPMERC PASSA A GUARDAR SE CADMERC/MOVMERC JA
+      *              HAVIAM CHEGADO AO FIM NO MOMENTO DO CHECKPOINT; A
+      *              RETOMADA DA LEITURA NO RESTART FAZ UMA LEITURA
+      *              EXTRA NESSE CASO, REPRODUZINDO O FIM DE ARQUIVO NO
+      *              LUGAR DE PARAR NO ULTIMO REGISTRO REAL E
+      *              REPROCESSA-LO (O QUE DUPLICARIA ESSE REGISTRO EM
+      *              ATUMERC).
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -26,10 +76,22 @@
            SELECT ATUMERC ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CKPMERC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CKPT.
+
            SELECT RELERRO ASSIGN TO DISK.
-  
+
            SELECT RELMERC ASSIGN TO DISK.
 
+           SELECT EXCLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCLOG.
+
+           SELECT RUNSTAT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNSTAT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -66,17 +128,34 @@
            02 MIN-ATU        PIC 9(03).
            02 QTDE-ATU       PIC 9(03).
            02 PRECO-ATU      PIC 9(04)V99.
-          
+
+       FD CKPMERC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPMERC.DAT".
+
+       01 REG-CKPT.
+           02 CKPT-CAD-LIDOS PIC 9(07).
+           02 CKPT-MOV-LIDOS PIC 9(07).
+           02 CKPT-CH-CAD    PIC X(03).
+           02 CKPT-CH-MOV    PIC X(03).
+           02 CKPT-STATUS    PIC X(03).
+           02 CKPT-GRAVADOS  PIC 9(07).
+           02 CKPT-ERRO-MOV  PIC 9(05).
+
        FD RELERRO
-           LABEL RECORD IS OMMITED.
+           LABEL RECORD IS OMITTED.
 
        01 REL-ERRO           PIC X(80).
 
        FD RELMERC
-           LABEL RECORD IS OMMITED.
+           LABEL RECORD IS OMITTED.
 
        01 REL-CRIT           PIC X(80).
 
+       COPY EXCLOG.
+
+       COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
 
        77 CH-CAD             PIC X(03) VALUE SPACES.
@@ -85,6 +164,24 @@
        77 CT-LIN2            PIC 9(02) VALUE 40.
        77 CT-PAG1            PIC 9(02) VALUE ZEROES.
        77 CT-PAG2            PIC 9(02) VALUE ZEROES.
+       77 FS-CKPT            PIC X(02) VALUE "00".
+       77 MODO-RESTART       PIC X(03) VALUE "NAO".
+       77 CKPT-STATUS-ATU    PIC X(03) VALUE "EXE".
+       77 CT-CAD-LIDOS       PIC 9(07) VALUE ZEROES.
+       77 CT-MOV-LIDOS       PIC 9(07) VALUE ZEROES.
+       77 CT-CAD-SALVO       PIC 9(07) VALUE ZEROES.
+       77 CT-MOV-SALVO       PIC 9(07) VALUE ZEROES.
+       77 CT-CKPT            PIC 9(05) VALUE ZEROES.
+       77 INTERVALO-CKPT     PIC 9(05) VALUE 00100.
+       77 TIPO-MOV-INVALIDO  PIC 9     VALUE ZEROES.
+       77 NIVEL-ALVO         PIC 9(04) VALUE ZEROES.
+       77 CT-ERRO-MOV        PIC 9(05) VALUE ZEROES.
+       77 FS-EXCLOG          PIC X(02) VALUE SPACES.
+       77 FS-RUNSTAT         PIC X(02) VALUE SPACES.
+       77 CT-GRAVADOS        PIC 9(07) VALUE ZEROES.
+       77 CT-LIDOS           PIC 9(07) VALUE ZEROES.
+       77 CAD-FIM-SALVO      PIC X(03) VALUE "NAO".
+       77 MOV-FIM-SALVO      PIC X(03) VALUE "NAO".
 
        01 CAB-01.
            02 FILLER         PIC X(28) VALUE SPACES.
@@ -136,7 +233,8 @@
            02 FILLER         PIC X(10) VALUE "QUANTIDADE".
            02 FILLER         PIC X(03) VALUE SPACES.
            02 FILLER         PIC X(05) VALUE "PRECO".
-           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(01) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "SUGESTAO".
 
        01 CAB-07.
            02 FILLER         PIC X(46) VALUE SPACES.
@@ -145,7 +243,8 @@
            02 FILLER         PIC X(07) VALUE "ESTOQUE".
            02 FILLER         PIC X(02) VALUE SPACES.
            02 FILLER         PIC X(08) VALUE "UNITARIO".
-           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(01) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "REPOSTA".
 
        01 DETALHE2.
            02 FILLER         PIC X(06) VALUE SPACES.
@@ -158,7 +257,9 @@
            02 QTDE           PIC 9(03).
            02 FILLER         PIC X(05) VALUE SPACES.
            02 PRECO          PIC Z.Z99,99.
-           02 FILLER         PIC X(09) VALUE SPACES.
+           02 FILLER         PIC X(03) VALUE SPACES.
+           02 SUGESTAO       PIC 9(03).
+           02 FILLER         PIC X(02) VALUE SPACES.
 
        PROCEDURE DIVISION.
   
@@ -167,30 +268,112 @@
            PERFORM PRINCIPAL UNTIL CH-CAD EQUAL CH-MOV AND
                                    CH-MOV EQUAL HIGH-VALUES.
            PERFORM FIM.
+           IF CT-ERRO-MOV IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT  CADMERC
-                       MOVMERC
-                OUTPUT ATUMERC
-                       RELERRO
-                       RELMERC.
-           PERFORM LER-CAD.
-           PERFORM LER-MOV.
+           PERFORM VERIFICA-RESTART.
+           OPEN INPUT CADMERC
+                      MOVMERC.
+           IF MODO-RESTART EQUAL "SIM"
+               OPEN EXTEND ATUMERC
+                           RELERRO
+                           RELMERC
+           ELSE
+               OPEN OUTPUT ATUMERC
+                           RELERRO
+                           RELMERC.
+           OPEN EXTEND EXCLOG
+                       RUNSTAT.
+           IF FS-EXCLOG EQUAL "35"
+               CLOSE EXCLOG
+               OPEN OUTPUT EXCLOG.
+           IF FS-RUNSTAT EQUAL "35"
+               CLOSE RUNSTAT
+               OPEN OUTPUT RUNSTAT.
+           IF MODO-RESTART EQUAL "SIM"
+               PERFORM LER-CAD CT-CAD-SALVO TIMES
+               IF CAD-FIM-SALVO EQUAL "SIM"
+                   PERFORM LER-CAD
+               END-IF
+               PERFORM LER-MOV-RESTART CT-MOV-SALVO TIMES
+               IF MOV-FIM-SALVO EQUAL "SIM"
+                   PERFORM LER-MOV-RESTART
+               END-IF
+           ELSE
+               PERFORM LER-CAD
+               PERFORM LER-MOV.
+           OPEN OUTPUT CKPMERC.
+
+       VERIFICA-RESTART.
+           OPEN INPUT CKPMERC.
+           IF FS-CKPT EQUAL "00"
+               READ CKPMERC
+                   AT END MOVE "NAO" TO MODO-RESTART
+                   NOT AT END
+                       IF CKPT-STATUS EQUAL "FIM"
+                           MOVE "NAO" TO MODO-RESTART
+                       ELSE
+                           MOVE "SIM" TO MODO-RESTART
+                           MOVE CKPT-CAD-LIDOS TO CT-CAD-SALVO
+                           MOVE CKPT-MOV-LIDOS TO CT-MOV-SALVO
+                           MOVE CKPT-GRAVADOS  TO CT-GRAVADOS
+                           MOVE CKPT-ERRO-MOV  TO CT-ERRO-MOV
+                           IF CKPT-CH-CAD EQUAL HIGH-VALUES
+                               MOVE "SIM" TO CAD-FIM-SALVO
+                           ELSE
+                               MOVE "NAO" TO CAD-FIM-SALVO
+                           END-IF
+                           IF CKPT-CH-MOV EQUAL HIGH-VALUES
+                               MOVE "SIM" TO MOV-FIM-SALVO
+                           ELSE
+                               MOVE "NAO" TO MOV-FIM-SALVO
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CKPMERC
+           ELSE
+               MOVE "NAO" TO MODO-RESTART.
 
        LER-CAD.
            READ CADMERC AT END MOVE HIGH-VALUES TO CH-CAD.
            IF CH-CAD EQUAL HIGH-VALUES
                NEXT SENTENCE
            ELSE
-               MOVE COD-CAD TO CH-CAD.
+               MOVE COD-CAD TO CH-CAD
+               ADD 1 TO CT-CAD-LIDOS.
 
        LER-MOV.
+           MOVE 1 TO TIPO-MOV-INVALIDO.
+           PERFORM LER-MOV-BRUTA
+               UNTIL CH-MOV EQUAL HIGH-VALUES
+                  OR TIPO-MOV-INVALIDO EQUAL ZEROES.
+
+       LER-MOV-BRUTA.
            READ MOVMERC AT END MOVE HIGH-VALUES TO CH-MOV.
-           IF CH-MOV EQUAL HIGH-VALUES
-               NEXT SENTENCE
+           IF CH-MOV NOT EQUAL HIGH-VALUES
+               MOVE COD-MOV TO CH-MOV
+               ADD 1 TO CT-MOV-LIDOS
+               PERFORM VALIDA-MOV.
+
+       LER-MOV-RESTART.
+           READ MOVMERC AT END MOVE HIGH-VALUES TO CH-MOV.
+           IF CH-MOV NOT EQUAL HIGH-VALUES
+               MOVE COD-MOV TO CH-MOV
+               ADD 1 TO CT-MOV-LIDOS.
+
+       VALIDA-MOV.
+           IF TIPO-MOV EQUAL 1 OR TIPO-MOV EQUAL 2 OR TIPO-MOV EQUAL 3
+               MOVE ZEROES TO TIPO-MOV-INVALIDO
            ELSE
-               MOVE COD-MOV TO CH-MOV.
+               MOVE 1 TO TIPO-MOV-INVALIDO
+               MOVE COD-MOV  TO CODIGO1
+               MOVE DESC-MOV TO DESCRICAO1
+               MOVE "TIPO DE MOVIMENTO INVALIDO" TO MENSAGEM
+               PERFORM RELATERRO.
 
        PRINCIPAL.
            IF CH-CAD EQUAL TO CH-MOV
@@ -204,6 +387,25 @@
                ELSE
                    PERFORM MAIOR
                    PERFORM LER-MOV.
+           PERFORM CONTROLA-CKPT.
+
+       CONTROLA-CKPT.
+           ADD 1 TO CT-CKPT.
+           IF CT-CKPT IS EQUAL TO INTERVALO-CKPT
+               PERFORM GRAVA-CKPT
+               MOVE ZEROES TO CT-CKPT.
+
+       GRAVA-CKPT.
+           CLOSE CKPMERC.
+           OPEN OUTPUT CKPMERC.
+           MOVE CT-CAD-LIDOS TO CKPT-CAD-LIDOS.
+           MOVE CT-MOV-LIDOS TO CKPT-MOV-LIDOS.
+           MOVE CH-CAD TO CKPT-CH-CAD.
+           MOVE CH-MOV TO CKPT-CH-MOV.
+           MOVE CKPT-STATUS-ATU TO CKPT-STATUS.
+           MOVE CT-GRAVADOS TO CKPT-GRAVADOS.
+           MOVE CT-ERRO-MOV TO CKPT-ERRO-MOV.
+           WRITE REG-CKPT.
 
        IGUAL.
            IF TIPO-MOV IS EQUAL TO 1
@@ -217,6 +419,7 @@
                MOVE QTDE-CAD  TO QTDE-ATU
                MOVE PRECO-CAD TO PRECO-ATU
                WRITE REG-ATU
+               ADD 1 TO CT-GRAVADOS
                IF QTDE-CAD IS LESS THAN OR EQUAL TO MIN-CAD
                    MOVE COD-CAD   TO CODIGO2
                    MOVE DESC-CAD  TO DESCRICAO2
@@ -233,6 +436,7 @@
                    MOVE QTDE-MOV  TO QTDE-ATU
                    MOVE PRECO-MOV TO PRECO-ATU
                    WRITE REG-ATU
+                   ADD 1 TO CT-GRAVADOS
                    IF QTDE-MOV IS LESS THAN OR EQUAL TO MIN-MOV
                        MOVE COD-MOV   TO CODIGO2
                        MOVE DESC-MOV  TO DESCRICAO2
@@ -248,6 +452,7 @@
            MOVE QTDE-CAD  TO QTDE-ATU.
            MOVE PRECO-CAD TO PRECO-ATU.
            WRITE REG-ATU.
+           ADD 1 TO CT-GRAVADOS.
            IF QTDE-CAD IS LESS THAN OR EQUAL TO MIN-CAD
                MOVE COD-CAD   TO CODIGO2
                MOVE DESC-CAD  TO DESCRICAO2
@@ -264,6 +469,7 @@
                MOVE QTDE-MOV  TO QTDE-ATU
                MOVE PRECO-MOV TO PRECO-ATU
                WRITE REG-ATU
+               ADD 1 TO CT-GRAVADOS
                IF QTDE-MOV IS LESS THAN OR EQUAL TO MIN-MOV
                    MOVE COD-MOV   TO CODIGO2
                    MOVE DESC-MOV  TO DESCRICAO2
@@ -276,18 +482,20 @@
                IF TIPO-MOV IS EQUAL TO 2
                    MOVE COD-MOV  TO CODIGO1
                    MOVE DESC-MOV TO DESCRICAO1
-                   MOVE "ALTERACAO DE REG. � EXISTENTE" TO MENSAGEM 
+                   MOVE "ALTERACAO DE REG. NAO EXISTENTE" TO MENSAGEM
                    PERFORM RELATERRO
                ELSE
                    MOVE COD-MOV TO CODIGO1
                    MOVE DESC-MOV TO DESCRICAO1
-                   MOVE "EXCLUSAO DE REG. � EXISTENTE" TO MENSAGEM
+                   MOVE "EXCLUSAO DE REG. NAO EXISTENTE" TO MENSAGEM
                    PERFORM RELATERRO.
 
        RELATERRO.
            IF CT-LIN1 GREATER THAN 39
                PERFORM CABECALHOERRO.
            PERFORM IMPERRO.
+           ADD 1 TO CT-ERRO-MOV.
+           PERFORM GRAVA-EXCLOG.
 
        CABECALHOERRO.
            ADD 1 TO CT-PAG1.
@@ -305,6 +513,8 @@
            ADD 1 TO CT-LIN1.
              
        RELCRITICO.
+           MULTIPLY 2 BY MINIMO GIVING NIVEL-ALVO.
+           SUBTRACT QTDE FROM NIVEL-ALVO GIVING SUGESTAO.
            IF CT-LIN2 GREATER THAN 39
                PERFORM CABECALHOCRIT.
            PERFORM IMPCRIT.
@@ -326,11 +536,30 @@
            ADD 1 TO CT-LIN2.
 
        FIM.
+           MOVE "FIM" TO CKPT-STATUS-ATU.
+           PERFORM GRAVA-CKPT.
+           ADD CT-CAD-LIDOS CT-MOV-LIDOS GIVING CT-LIDOS.
+           PERFORM GRAVA-RUNSTAT.
            CLOSE CADMERC
                  MOVMERC
                  ATUMERC
+                 CKPMERC
                  RELERRO
-                 RELMERC. 
+                 RELMERC
+                 EXCLOG
+                 RUNSTAT.
+
+           COPY GRAVAEXC
+               REPLACING ==CPY-PROGID== BY =="EM0403"==
+                         ==CPY-CHAVE==  BY ==CODIGO1==
+                         ==CPY-SEVER==  BY =="E"==
+                         ==CPY-MSG==    BY ==MENSAGEM==.
+
+           COPY GRAVASTAT
+               REPLACING ==CPY-PROGID==     BY =="EM0403"==
+                         ==CPY-LIDOS==      BY ==CT-LIDOS==
+                         ==CPY-GRAVADOS==   BY ==CT-GRAVADOS==
+                         ==CPY-REJEITADOS== BY ==CT-ERRO-MOV==.
             
            
        
