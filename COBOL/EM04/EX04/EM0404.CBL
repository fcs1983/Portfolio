@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0404.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       CONFERIR SE O SALDO DE ATUMERC (GERADO PELO
+      *               EM0403) FECHA COM CADMERC MAIS O LIQUIDO DAS
+      *               MOVIMENTACOES DE MOVMERC, REPORTANDO TODA
+      *               DIVERGENCIA POR COD-ATU.
+      *
+      *MODIFICACAO
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE 4 QUANDO FOI
+      *              REPORTADA ALGUMA DIVERGENCIA, ZERO EM CASO
+      *              CONTRARIO.
+      *  09/08/2026  CALCULA-ESPERADO PASSA A TRATAR A INCLUSAO (TIPO
+      *              1) DE UM CODIGO JA CADASTRADO EM CADMERC DA MESMA
+      *              FORMA QUE O EM0403 (QUE REJEITA A INCLUSAO SEM
+      *              ALTERAR O SALDO), EVITANDO UMA DIVERGENCIA FALSA
+      *              NESSE CASO.
+      *  09/08/2026  O MESMO TRATAMENTO PASSA A VALER PARA A ALTERACAO
+      *              (TIPO 2) DE UM CODIGO QUE NAO EXISTE EM CADMERC:
+      *              O EM0403 TAMBEM REJEITA ESSA ALTERACAO SEM ALTERAR
+      *              O SALDO, ENTAO CALCULA-ESPERADO SO SOMA QTDE-MOV-1
+      *              QUANDO CAD-PRESENTE = SIM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CADMERC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MOVMERC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ATUMERC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELCONC ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADMERC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADMERC.DAT".
+
+       01 REG-CAD.
+           02 COD-CAD        PIC 9(03).
+           02 DESC-CAD       PIC X(30).
+           02 MIN-CAD        PIC 9(03).
+           02 QTDE-CAD       PIC 9(03).
+           02 PRECO-CAD      PIC 9(04)V99.
+
+       FD MOVMERC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "MOVMERC.DAT".
+
+       01 REG-MOV.
+           02 COD-MOV        PIC 9(03).
+           02 DESC-MOV       PIC X(30).
+           02 MIN-MOV        PIC 9(03).
+           02 QTDE-MOV       PIC 9(03).
+           02 PRECO-MOV      PIC 9(04)V99.
+           02 TIPO-MOV       PIC X.
+
+       FD ATUMERC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ATUMERC.DAT".
+
+       01 REG-ATU.
+           02 COD-ATU        PIC 9(03).
+           02 DESC-ATU       PIC X(30).
+           02 MIN-ATU        PIC 9(03).
+           02 QTDE-ATU       PIC 9(03).
+           02 PRECO-ATU      PIC 9(04)V99.
+
+       FD RELCONC
+           LABEL RECORD IS OMITTED.
+
+       01 REL-CONC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 CH-CAD             PIC X(03) VALUE SPACES.
+       77 CH-MOV             PIC X(03) VALUE SPACES.
+       77 CH-ATU             PIC X(03) VALUE SPACES.
+       77 CH-MENOR           PIC X(03) VALUE SPACES.
+       77 QTDE-CAD-1         PIC 9(03) VALUE ZEROES.
+       77 QTDE-MOV-1         PIC 9(03) VALUE ZEROES.
+       77 QTDE-ATU-1         PIC 9(03) VALUE ZEROES.
+       77 TIPO-MOV-1         PIC X(01) VALUE SPACES.
+       77 CAD-PRESENTE       PIC X(03) VALUE "NAO".
+       77 ESPERADO           PIC S9(05) VALUE ZEROES.
+       77 DIFERENCA          PIC S9(05) VALUE ZEROES.
+       77 CT-LIN             PIC 9(02) VALUE 40.
+       77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 CT-DIVERG          PIC 9(05) VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER         PIC X(24) VALUE SPACES.
+           02 FILLER         PIC X(31) VALUE
+                       "CONFERENCIA ATUMERC X CADMERC".
+           02 FILLER         PIC X(17) VALUE SPACES.
+           02 FILLER         PIC X(04) VALUE "PAG.".
+           02 VAR-PAG        PIC ZZ9.
+           02 FILLER         PIC X(01) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE "CODIGO".
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(16) VALUE "QTDE. ESPERADA".
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(16) VALUE "QTDE. EM ATUMERC".
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(10) VALUE "DIFERENCA".
+           02 FILLER         PIC X(10) VALUE SPACES.
+
+       01 CAB-03.
+           02 FILLER         PIC X(80) VALUE ALL "-".
+
+       01 DETALHE.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 CODIGO         PIC 9(03).
+           02 FILLER         PIC X(09) VALUE SPACES.
+           02 QTDE-ESP-D     PIC ---,999.
+           02 FILLER         PIC X(12) VALUE SPACES.
+           02 QTDE-ATU-D     PIC ---,999.
+           02 FILLER         PIC X(13) VALUE SPACES.
+           02 DIFERENCA-D    PIC ---,999.
+           02 FILLER         PIC X(16) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM04-04.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+               UNTIL CH-CAD EQUAL HIGH-VALUES
+                 AND CH-MOV EQUAL HIGH-VALUES
+                 AND CH-ATU EQUAL HIGH-VALUES.
+           PERFORM FIM.
+           IF CT-DIVERG IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT  CADMERC
+                       MOVMERC
+                       ATUMERC
+                OUTPUT RELCONC.
+           PERFORM LER-CAD.
+           PERFORM LER-MOV.
+           PERFORM LER-ATU.
+
+       LER-CAD.
+           READ CADMERC AT END MOVE HIGH-VALUES TO CH-CAD.
+           IF CH-CAD NOT EQUAL HIGH-VALUES
+               MOVE COD-CAD TO CH-CAD.
+
+       LER-MOV.
+           READ MOVMERC AT END MOVE HIGH-VALUES TO CH-MOV.
+           IF CH-MOV NOT EQUAL HIGH-VALUES
+               MOVE COD-MOV TO CH-MOV.
+
+       LER-ATU.
+           READ ATUMERC AT END MOVE HIGH-VALUES TO CH-ATU.
+           IF CH-ATU NOT EQUAL HIGH-VALUES
+               MOVE COD-ATU TO CH-ATU.
+
+       PRINCIPAL.
+           PERFORM ACHA-MENOR.
+           PERFORM PROCESSA-CHAVE.
+           IF CH-CAD EQUAL CH-MENOR
+               PERFORM LER-CAD.
+           IF CH-MOV EQUAL CH-MENOR
+               PERFORM LER-MOV.
+           IF CH-ATU EQUAL CH-MENOR
+               PERFORM LER-ATU.
+
+       ACHA-MENOR.
+           MOVE CH-CAD TO CH-MENOR.
+           IF CH-MOV IS LESS THAN CH-MENOR
+               MOVE CH-MOV TO CH-MENOR.
+           IF CH-ATU IS LESS THAN CH-MENOR
+               MOVE CH-ATU TO CH-MENOR.
+
+       PROCESSA-CHAVE.
+           MOVE ZEROES TO QTDE-CAD-1 QTDE-MOV-1 QTDE-ATU-1.
+           MOVE SPACES TO TIPO-MOV-1.
+           MOVE "NAO" TO CAD-PRESENTE.
+           IF CH-CAD EQUAL CH-MENOR
+               MOVE QTDE-CAD TO QTDE-CAD-1
+               MOVE "SIM" TO CAD-PRESENTE.
+           IF CH-MOV EQUAL CH-MENOR
+               MOVE QTDE-MOV TO QTDE-MOV-1
+               MOVE TIPO-MOV TO TIPO-MOV-1.
+           IF CH-ATU EQUAL CH-MENOR
+               MOVE QTDE-ATU TO QTDE-ATU-1.
+           PERFORM CALCULA-ESPERADO.
+           COMPUTE DIFERENCA = ESPERADO - QTDE-ATU-1.
+           IF DIFERENCA NOT EQUAL ZEROES
+               PERFORM IMPRIME-DIVERGENCIA.
+
+       CALCULA-ESPERADO.
+           MOVE QTDE-CAD-1 TO ESPERADO.
+           IF TIPO-MOV-1 EQUAL 1 AND CAD-PRESENTE EQUAL "NAO"
+               ADD QTDE-MOV-1 TO ESPERADO.
+           IF TIPO-MOV-1 EQUAL 2 AND CAD-PRESENTE EQUAL "SIM"
+               COMPUTE ESPERADO = ESPERADO + QTDE-MOV-1 - QTDE-CAD-1.
+           IF TIPO-MOV-1 EQUAL 3
+               SUBTRACT QTDE-CAD-1 FROM ESPERADO.
+
+       IMPRIME-DIVERGENCIA.
+           IF CT-LIN GREATER THAN 39
+               PERFORM CABECALHO.
+           MOVE CH-MENOR TO CODIGO.
+           MOVE ESPERADO TO QTDE-ESP-D.
+           MOVE QTDE-ATU-1 TO QTDE-ATU-D.
+           MOVE DIFERENCA TO DIFERENCA-D.
+           WRITE REL-CONC FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO CT-DIVERG.
+
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REL-CONC.
+           WRITE REL-CONC AFTER ADVANCING PAGE.
+           WRITE REL-CONC FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REL-CONC FROM CAB-02 AFTER ADVANCING 2 LINES.
+           WRITE REL-CONC FROM CAB-03 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       FIM.
+           CLOSE CADMERC
+                 MOVMERC
+                 ATUMERC
+                 RELCONC.
