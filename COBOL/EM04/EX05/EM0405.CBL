@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM0405.
+       AUTHOR.        FABIO COSTA.
+       INSTALLATION.  FATEC-SP.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+       SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
+      *REMARKS.       LER RUNSTAT.DAT (GRAVADO POR CADA PROGRAMA DA
+      *               FAMILIA EM03/EM04 QUE JA ADOTOU O PADRAO DE
+      *               ESTATISTICAS DE EXECUCAO - VER RUNSTAT.CPY/
+      *               GRAVASTAT.CPY) E IMPRIMIR O RESUMO CONSOLIDADO
+      *               DE OPERACAO DO DIA: UMA LINHA POR EXECUCAO,
+      *               SUBTOTAL POR PROGRAMA E TOTAL GERAL DE
+      *               REGISTROS LIDOS, GRAVADOS E REJEITADOS, PARA
+      *               QUE O OPERADOR DO TURNO NAO PRECISE ABRIR
+      *               RELATORIO POR RELATORIO PARA CONFIRMAR QUE O
+      *               PROCESSAMENTO DO DIA FOI LIMPO. SOMENTE AS
+      *               EXECUCOES DA DATA CORRENTE ENTRAM NO RESUMO.
+      *
+      *MODIFICACAO
+      *  09/08/2026  CONTADOR DE LINHA E NUMERO DE PAGINA PASSAM A
+      *              VIR DO COPYBOOK PADRAO CABPAG, QUE JA IMPRIME
+      *              "PAG. NNN" NO CABECALHO; O LIMITE DE LINHAS POR
+      *              PAGINA CONTINUA 39, AGORA VIA LIM-LIN-405.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+       SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNSTAT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQ.
+
+           SELECT WORKSTAT ASSIGN TO DISK.
+
+           SELECT RELSTAT ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY RUNSTAT.
+
+       SD WORKSTAT.
+
+       01 REG-WORKSTAT.
+           02 PROGID-W        PIC X(08).
+           02 HH-W            PIC 9(02).
+           02 MN-W            PIC 9(02).
+           02 SS-W            PIC 9(02).
+           02 LIDOS-W         PIC 9(07).
+           02 GRAVADOS-W      PIC 9(07).
+           02 REJEITADOS-W    PIC 9(07).
+
+       FD RELSTAT
+           LABEL RECORD IS OMITTED.
+
+       01 REL-SAI             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ             PIC X(03) VALUE "NAO".
+       77 FIM-SORT            PIC X(03) VALUE "NAO".
+       77 FS-ARQ              PIC X(02) VALUE SPACES.
+       77 PROGID-ATU          PIC X(08) VALUE SPACES.
+
+       COPY CABPAG
+           REPLACING ==CPY-LIM-LIN==    BY ==LIM-LIN-405==
+                     ==CPY-CT-LIN==     BY ==CT-LIN-405==
+                     ==CPY-CT-PAG==     BY ==CT-PAG-405==
+                     ==CPY-CAB-PAGINA== BY ==CAB-PAG-405==
+                     ==CPY-VAR-PAG==    BY ==VAR-PAG-405==.
+       77 CT-EXEC-PROG        PIC 9(05) VALUE ZEROES.
+       77 CT-LIDOS-PROG       PIC 9(09) VALUE ZEROES.
+       77 CT-GRAVADOS-PROG    PIC 9(09) VALUE ZEROES.
+       77 CT-REJEITADOS-PROG  PIC 9(09) VALUE ZEROES.
+       77 CT-EXEC-GERAL       PIC 9(05) VALUE ZEROES.
+       77 CT-LIDOS-GERAL      PIC 9(09) VALUE ZEROES.
+       77 CT-GRAVADOS-GERAL   PIC 9(09) VALUE ZEROES.
+       77 CT-REJEITADOS-GERAL PIC 9(09) VALUE ZEROES.
+
+       01 DATA-SIS.
+           03 ANO-SIS         PIC 9(02) VALUE ZEROES.
+           03 MES-SIS         PIC 9(02) VALUE ZEROES.
+           03 DIA-SIS         PIC 9(02) VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER          PIC X(25) VALUE SPACES.
+           02 FILLER          PIC X(30) VALUE
+                           "RESUMO CONSOLIDADO DE OPERACAO".
+           02 FILLER          PIC X(25) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER          PIC X(30) VALUE SPACES.
+           02 FILLER          PIC X(06) VALUE "DATA: ".
+           02 DD-CAB          PIC 9(02).
+           02 FILLER          PIC X     VALUE "/".
+           02 MM-CAB          PIC 9(02).
+           02 FILLER          PIC X     VALUE "/".
+           02 AA-CAB          PIC 9(02).
+           02 FILLER          PIC X(33) VALUE SPACES.
+
+       01 CAB-03.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(08) VALUE "PROGRAMA".
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 FILLER          PIC X(05) VALUE "HORA".
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(06) VALUE "LIDOS".
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(09) VALUE "GRAVADOS".
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 FILLER          PIC X(11) VALUE "REJEITADOS".
+           02 FILLER          PIC X(21) VALUE SPACES.
+
+       01 CAB-04.
+           02 FILLER          PIC X(80) VALUE ALL "-".
+
+       01 CAB-05.
+           02 FILLER          PIC X(80) VALUE SPACES.
+
+       01 DETALHE.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 PROGID-LIN      PIC X(08).
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 HH-LIN          PIC 9(02).
+           02 FILLER          PIC X     VALUE ":".
+           02 MN-LIN          PIC 9(02).
+           02 FILLER          PIC X     VALUE ":".
+           02 SS-LIN          PIC 9(02).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 LIDOS-LIN       PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 GRAVADOS-LIN    PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 REJEITADOS-LIN  PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(19) VALUE SPACES.
+
+       01 LINHA-SUBTOTAL.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(11) VALUE "SUBTOTAL - ".
+           02 PROGID-SUB      PIC X(08).
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 LIDOS-SUB       PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 GRAVADOS-SUB    PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 REJEITADOS-SUB  PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(17) VALUE SPACES.
+
+       01 LINHA-GERAL.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(19) VALUE "TOTAL GERAL DO DIA".
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 LIDOS-GER       PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 GRAVADOS-GER    PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(04) VALUE SPACES.
+           02 REJEITADOS-GER  PIC ZZZZ.ZZ9.
+           02 FILLER          PIC X(17) VALUE SPACES.
+
+       01 LINHA-VAZIO.
+           02 FILLER          PIC X(02) VALUE SPACES.
+           02 FILLER          PIC X(40) VALUE
+                       "NENHUMA EXECUCAO REGISTRADA NESTA DATA".
+           02 FILLER          PIC X(38) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EM04-05.
+           ACCEPT DATA-SIS FROM DATE.
+           SORT WORKSTAT
+               ASCENDING KEY PROGID-W
+               ASCENDING KEY HH-W MN-W SS-W
+               INPUT PROCEDURE ROT-ENTRADA
+               OUTPUT PROCEDURE ROT-SAIDA.
+           MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
+
+       ROT-ENTRADA.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           CLOSE RUNSTAT.
+
+       INICIO.
+           OPEN INPUT RUNSTAT.
+           IF FS-ARQ NOT EQUAL "00"
+               DISPLAY "RUNSTAT NAO ENCONTRADO/INACESSIVEL - STATUS "
+                       FS-ARQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ RUNSTAT AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           IF RUNSTAT-ANO EQUAL ANO-SIS AND
+              RUNSTAT-MES EQUAL MES-SIS AND
+              RUNSTAT-DIA EQUAL DIA-SIS
+               PERFORM CARREGA-SORT.
+           PERFORM LEITURA.
+
+       CARREGA-SORT.
+           MOVE RUNSTAT-PROGID     TO PROGID-W.
+           MOVE RUNSTAT-HH         TO HH-W.
+           MOVE RUNSTAT-MN         TO MN-W.
+           MOVE RUNSTAT-SS         TO SS-W.
+           MOVE RUNSTAT-LIDOS      TO LIDOS-W.
+           MOVE RUNSTAT-GRAVADOS   TO GRAVADOS-W.
+           MOVE RUNSTAT-REJEITADOS TO REJEITADOS-W.
+           RELEASE REG-WORKSTAT.
+
+       ROT-SAIDA.
+           OPEN OUTPUT RELSTAT.
+           MOVE 39 TO LIM-LIN-405.
+           MOVE DIA-SIS TO DD-CAB.
+           MOVE MES-SIS TO MM-CAB.
+           MOVE ANO-SIS TO AA-CAB.
+           PERFORM CABECALHO.
+           PERFORM RETORNA-SORT UNTIL FIM-SORT EQUAL "SIM".
+           IF PROGID-ATU IS NOT EQUAL TO SPACES
+               PERFORM SUBTOTAL-PROGRAMA.
+           IF CT-EXEC-GERAL EQUAL ZEROES
+               WRITE REL-SAI FROM LINHA-VAZIO AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM TOTAL-GERAL.
+           CLOSE RELSTAT.
+
+       RETORNA-SORT.
+           RETURN WORKSTAT AT END MOVE "SIM" TO FIM-SORT.
+           IF FIM-SORT NOT EQUAL "SIM"
+               PERFORM TRATA-SORT.
+
+       TRATA-SORT.
+           IF PROGID-W IS NOT EQUAL TO PROGID-ATU
+               IF PROGID-ATU IS NOT EQUAL TO SPACES
+                   PERFORM SUBTOTAL-PROGRAMA
+               END-IF
+               MOVE PROGID-W TO PROGID-ATU
+               MOVE ZEROES TO CT-EXEC-PROG CT-LIDOS-PROG
+                               CT-GRAVADOS-PROG CT-REJEITADOS-PROG
+           END-IF.
+           IF CT-LIN-405 IS GREATER THAN LIM-LIN-405
+               PERFORM CABECALHO.
+           MOVE PROGID-W     TO PROGID-LIN.
+           MOVE HH-W         TO HH-LIN.
+           MOVE MN-W         TO MN-LIN.
+           MOVE SS-W         TO SS-LIN.
+           MOVE LIDOS-W      TO LIDOS-LIN.
+           MOVE GRAVADOS-W   TO GRAVADOS-LIN.
+           MOVE REJEITADOS-W TO REJEITADOS-LIN.
+           WRITE REL-SAI FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN-405.
+           ADD 1 TO CT-EXEC-PROG.
+           ADD LIDOS-W      TO CT-LIDOS-PROG.
+           ADD GRAVADOS-W   TO CT-GRAVADOS-PROG.
+           ADD REJEITADOS-W TO CT-REJEITADOS-PROG.
+           ADD 1 TO CT-EXEC-GERAL.
+           ADD LIDOS-W      TO CT-LIDOS-GERAL.
+           ADD GRAVADOS-W   TO CT-GRAVADOS-GERAL.
+           ADD REJEITADOS-W TO CT-REJEITADOS-GERAL.
+
+       SUBTOTAL-PROGRAMA.
+           MOVE PROGID-ATU         TO PROGID-SUB.
+           MOVE CT-LIDOS-PROG      TO LIDOS-SUB.
+           MOVE CT-GRAVADOS-PROG   TO GRAVADOS-SUB.
+           MOVE CT-REJEITADOS-PROG TO REJEITADOS-SUB.
+           WRITE REL-SAI FROM LINHA-SUBTOTAL AFTER ADVANCING 2 LINES.
+           ADD 2 TO CT-LIN-405.
+
+       TOTAL-GERAL.
+           MOVE CT-LIDOS-GERAL      TO LIDOS-GER.
+           MOVE CT-GRAVADOS-GERAL   TO GRAVADOS-GER.
+           MOVE CT-REJEITADOS-GERAL TO REJEITADOS-GER.
+           WRITE REL-SAI FROM LINHA-GERAL AFTER ADVANCING 2 LINES.
+
+       CABECALHO.
+           IF CT-LIN-405 IS GREATER THAN LIM-LIN-405
+               MOVE SPACES TO REL-SAI
+               WRITE REL-SAI AFTER ADVANCING PAGE
+           ELSE
+               WRITE REL-SAI FROM CAB-05 AFTER ADVANCING 2 LINES.
+           ADD 1 TO CT-PAG-405.
+           MOVE CT-PAG-405 TO VAR-PAG-405.
+           WRITE REL-SAI FROM CAB-PAG-405 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-02 AFTER ADVANCING 1 LINE.
+           WRITE REL-SAI FROM CAB-03 AFTER ADVANCING 2 LINES.
+           WRITE REL-SAI FROM CAB-04 AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN-405.
