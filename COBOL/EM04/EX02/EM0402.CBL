@@ -7,6 +7,23 @@
        SECURITY.      NAO MODIFICAR SEM AUTORIZACAO.
       *REMARKS.       REALIZAR O BALANCE-LINE DOS ARQUIVOS DE ENTRADA,
       *               GERANDO O ARQUIVO DE SAIDA E RELATORIO.
+      *
+      *MODIFICACAO
+      *  09/08/2026  REGISTROS REJEITADOS DO BALANCE-LINE PASSAM A SER
+      *              GRAVADOS EM REENVIO, NO MESESMO LAYOUT DE ARQMOV,
+      *              PARA CORRECAO E REENVIO PELA DIGITACAO.
+      *  09/08/2026  INCLUIDA CONFERENCIA DE SEQUENCIA DE CC-ANT E
+      *              CC-MOV ANTES DO BALANCE-LINE; O JOB ABORTA SE A
+      *              ORDEM ASCENDENTE FOR VIOLADA.
+      *  09/08/2026  PASSA A DEVOLVER RETURN-CODE 4 QUANDO ALGUM
+      *              REGISTRO FOI GRAVADO EM REENVIO, ZERO EM CASO
+      *              CONTRARIO.
+      *  09/08/2026  CADA REGISTRO GRAVADO EM REENVIO PASSA TAMBEM A
+      *              SER GRAVADO NO LOG COMUM DE EXCECOES (EXCLOG.DAT).
+      *  09/08/2026  PASSA A GRAVAR UM REGISTRO DE ESTATISTICAS DE
+      *              EXECUCAO (RUNSTAT.DAT) AO FINAL, COM TOTAIS DE
+      *              LIDOS/GRAVADOS/REJEITADOS, PARA O RESUMO
+      *              CONSOLIDADO DE OPERACAO (EM0405).
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -18,15 +35,26 @@
        FILE-CONTROL.
            SELECT CADANT ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
- 
+
            SELECT ARQMOV ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REENVIO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT RELOCORR ASSIGN TO DISK.
 
+           SELECT EXCLOG ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXCLOG.
+
+           SELECT RUNSTAT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNSTAT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -57,17 +85,37 @@
            02 TIPO-ATU       PIC X(01).
            02 ENDER-ATU      PIC X(50).
 
+       FD REENVIO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REENVIO.DAT".
+
+       01 REG-REENVIO.
+           02 CC-REENVIO     PIC 9(03).
+           02 TIPO-REENVIO   PIC X(01).
+           02 ENDER-REENVIO  PIC X(50).
+
        FD RELOCORR
-           LABEL RECORD IS OMMITED.
+           LABEL RECORD IS OMITTED.
 
        01 REG-REL            PIC X(80).
 
+       COPY EXCLOG.
+
+       COPY RUNSTAT.
+
        WORKING-STORAGE SECTION.
 
        77 CH-ANT             PIC X(03) VALUE SPACES.
        77 CH-MOV             PIC X(03) VALUE SPACES.
+       77 CC-ANT-ANT         PIC 9(03) VALUE ZEROES.
+       77 CC-MOV-ANT         PIC 9(03) VALUE ZEROES.
        77 CT-LIN             PIC 9(02) VALUE 40.
        77 CT-PAG             PIC 9(02) VALUE ZEROES.
+       77 CT-REENVIO         PIC 9(05) VALUE ZEROES.
+       77 FS-EXCLOG          PIC X(02) VALUE SPACES.
+       77 FS-RUNSTAT         PIC X(02) VALUE SPACES.
+       77 CT-LIDOS           PIC 9(05) VALUE ZEROES.
+       77 CT-GRAVADOS        PIC 9(05) VALUE ZEROES.
 
        01 CAB-01.
            02 FILLER         PIC X(28) VALUE SPACES.
@@ -102,13 +150,26 @@
            PERFORM PRINCIPAL UNTIL CH-ANT EQUAL CH-MOV AND
                                    CH-MOV EQUAL HIGH-VALUES.
            PERFORM FIM.
-           STOP RUN.    
+           IF CT-REENVIO IS GREATER THAN ZEROES
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZEROES TO RETURN-CODE.
+           STOP RUN.
 
        INICIO.
            OPEN INPUT   CADANT
                         ARQMOV
                 OUTPUT  CADATU
-                        RELOCORR.
+                        REENVIO
+                        RELOCORR
+                EXTEND  EXCLOG
+                        RUNSTAT.
+           IF FS-EXCLOG EQUAL "35"
+               CLOSE EXCLOG
+               OPEN OUTPUT EXCLOG.
+           IF FS-RUNSTAT EQUAL "35"
+               CLOSE RUNSTAT
+               OPEN OUTPUT RUNSTAT.
            PERFORM LER-ANT.
            PERFORM LER-MOV.
 
@@ -117,15 +178,35 @@
            IF CH-ANT EQUAL HIGH-VALUES
                NEXT SENTENCE
            ELSE
+               ADD 1 TO CT-LIDOS
+               PERFORM VERIFICA-SEQ-ANT
                MOVE CC-ANT TO CH-ANT.
-  
+
+       VERIFICA-SEQ-ANT.
+           IF CC-ANT IS LESS THAN CC-ANT-ANT
+               DISPLAY "EM0402 - CADANT FORA DE SEQUENCIA"
+               DISPLAY "REGISTRO REJEITADO: " REG-ANT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           MOVE CC-ANT TO CC-ANT-ANT.
+
        LER-MOV.
            READ ARQMOV AT END MOVE HIGH-VALUES TO CH-MOV.
            IF CH-MOV EQUAL HIGH-VALUES
                NEXT SENTENCE
            ELSE
+               ADD 1 TO CT-LIDOS
+               PERFORM VERIFICA-SEQ-MOV
                MOVE CC-MOV TO CH-MOV.
 
+       VERIFICA-SEQ-MOV.
+           IF CC-MOV IS LESS THAN CC-MOV-ANT
+               DISPLAY "EM0402 - ARQMOV FORA DE SEQUENCIA"
+               DISPLAY "REGISTRO REJEITADO: " REG-MOV
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           MOVE CC-MOV TO CC-MOV-ANT.
+
        PRINCIPAL.
            IF CH-ANT EQUAL CH-MOV
                PERFORM IGUAL
@@ -147,16 +228,18 @@
                PERFORM IMP-REL
            ELSE
                IF TIPO-MOV EQUAL "I"
-                   PERFORM GRAVA-ANT 
-                   MOVE CC-MOV TO CODIGO 
+                   PERFORM GRAVA-ANT
+                   MOVE CC-MOV TO CODIGO
                    MOVE TIPO-MOV TO TIPO
                    MOVE "INCLUSAO P/ REG. EXISTENTE" TO MENSAGEM
                    PERFORM IMP-REL
+                   PERFORM GRAVA-REENVIO
                ELSE
                    MOVE CC-MOV TO CC-ATU
                    MOVE TIPO-MOV TO TIPO-ATU
                    MOVE ENDER-MOV TO ENDER-ATU
                    WRITE REG-ATU
+                   ADD 1 TO CT-GRAVADOS
                    MOVE CC-ANT TO CODIGO
                    MOVE TIPO-ANT TO TIPO
                    MOVE "REGISTRO SUBSTITUIDO" TO MENSAGEM
@@ -177,6 +260,15 @@
            MOVE TIPO-ANT TO TIPO-ATU.
            MOVE ENDER-ANT TO ENDER-ATU.
            WRITE REG-ATU.
+           ADD 1 TO CT-GRAVADOS.
+
+       GRAVA-REENVIO.
+           MOVE CC-MOV TO CC-REENVIO.
+           MOVE TIPO-MOV TO TIPO-REENVIO.
+           MOVE ENDER-MOV TO ENDER-REENVIO.
+           WRITE REG-REENVIO.
+           ADD 1 TO CT-REENVIO.
+           PERFORM GRAVA-EXCLOG.
 
        GRAVA-MOV.
            IF TIPO-MOV EQUAL "I"
@@ -184,6 +276,7 @@
                MOVE TIPO-MOV TO TIPO-ATU
                MOVE ENDER-MOV TO ENDER-ATU
                WRITE REG-ATU
+               ADD 1 TO CT-GRAVADOS
                MOVE CC-MOV TO CODIGO
                MOVE TIPO-MOV TO TIPO
                MOVE "REGISTRO INCLUIDO" TO MENSAGEM
@@ -194,11 +287,13 @@
                    MOVE TIPO-MOV TO TIPO
                    MOVE "ALTERACAO P/ REG. INEXISTENTE" TO MENSAGEM
                    PERFORM IMP-REL
+                   PERFORM GRAVA-REENVIO
                ELSE
                    MOVE CC-MOV TO CODIGO
                    MOVE TIPO-MOV TO TIPO
                    MOVE "EXCLUSAO P/ REG. INEXISTENTE" TO MENSAGEM
-                   PERFORM IMP-REL.
+                   PERFORM IMP-REL
+                   PERFORM GRAVA-REENVIO.
 
        IMP-REL.
            IF CT-LIN GREATER THAN 39
@@ -219,10 +314,26 @@
            ADD 1 TO CT-LIN.
 
        FIM.
+           PERFORM GRAVA-RUNSTAT.
            CLOSE CADANT
                  ARQMOV
                  CADATU
-                 RELOCORR. 
+                 REENVIO
+                 RELOCORR
+                 EXCLOG
+                 RUNSTAT.
+
+           COPY GRAVAEXC
+               REPLACING ==CPY-PROGID== BY =="EM0402"==
+                         ==CPY-CHAVE==  BY ==CODIGO==
+                         ==CPY-SEVER==  BY =="E"==
+                         ==CPY-MSG==    BY ==MENSAGEM==.
+
+           COPY GRAVASTAT
+               REPLACING ==CPY-PROGID==     BY =="EM0402"==
+                         ==CPY-LIDOS==      BY ==CT-LIDOS==
+                         ==CPY-GRAVADOS==   BY ==CT-GRAVADOS==
+                         ==CPY-REJEITADOS== BY ==CT-REENVIO==.
 
 
        
